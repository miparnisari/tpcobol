@@ -58,15 +58,38 @@
            organization is indexed
            access mode is sequential
            record key is clave of reg-out-alquileres-seq
+           alternate record key is alq-chofer of reg-out-alquileres-seq
+               with duplicates
            file status is fs-out-alquileres.
-       
+
        select out-alquileres-rnd
            assign to disk "..\..\..\ArchivosIndexados\alquileres.dat"
            organization is indexed
            access mode is random
            record key is clave of reg-out-alquileres-rnd
+           alternate record key is alq-chofer of reg-out-alquileres-rnd
+               with duplicates
            file status is fs-out-alquileres.
 
+       select in-autos
+           assign to disk "..\..\..\ArchivosTextoPlano\autos.txt"
+           organization is line sequential
+           file status is fs-in-autos.
+
+       select out-autos-seq
+           assign to disk "..\..\..\ArchivosIndexados\autos.dat"
+           organization is indexed
+           access mode is sequential
+           record key is aut-patente of reg-out-autos-seq
+           file status is fs-out-autos.
+
+       select out-autos-rnd
+           assign to disk "..\..\..\ArchivosIndexados\autos.dat"
+           organization is indexed
+           access mode is random
+           record key is aut-patente of reg-out-autos-rnd
+           file status is fs-out-autos.
+
        DATA DIVISION.
        file section.
        
@@ -104,6 +127,7 @@
            03  cho-fecha-desde pic 9(8).
            03  cho-fecha-hasta pic 9(8).
            03  cho-turno       pic x.
+               88 turno-valido         value "M" "T" "N".
        
        fd out-choferes-rnd
            label record is standard.
@@ -113,6 +137,7 @@
                05  cho-fecha-desde pic 9(8).
            03  cho-fecha-hasta     pic 9(8).
            03  cho-turno           pic x.
+           03  cho-suspendido      pic x.
            
        fd out-choferes-seq
            label record is standard.
@@ -122,6 +147,7 @@
                05  cho-fecha-desde pic 9(8).
            03  cho-fecha-hasta     pic 9(8).
            03  cho-turno           pic x.
+           03  cho-suspendido      pic x.
            
        fd in-alquileres
            label record is standard.
@@ -158,43 +184,249 @@
            03  alq-chofer          pic x(7).
            03  alq-estado          pic x.
            
+       fd in-autos
+           label record is standard.
+       01 reg-in-autos.
+           03  aut-patente         pic x(6).
+           03  aut-descripcion     pic x(30).
+           03  aut-marca           pic x(20).
+           03  aut-color           pic x(10).
+           03  aut-tamanio         pic x.
+           03  aut-importe         pic 9(4)v99.
+
+       fd out-autos-rnd
+           label record is standard.
+       01 reg-out-autos-rnd.
+           03  aut-patente         pic x(6).
+           03  aut-descripcion     pic x(30).
+           03  aut-marca           pic x(20).
+           03  aut-color           pic x(10).
+           03  aut-tamanio         pic x.
+           03  aut-importe         pic 9(4)v99.
+
+       fd out-autos-seq
+           label record is standard.
+       01 reg-out-autos-seq.
+           03  aut-patente         pic x(6).
+           03  aut-descripcion     pic x(30).
+           03  aut-marca           pic x(20).
+           03  aut-color           pic x(10).
+           03  aut-tamanio         pic x.
+           03  aut-importe         pic 9(4)v99.
+
        working-storage section.
        01 fs-in-clientes pic xx.
        01 fs-out-clientes pic xx.
-       
+
        01 fs-in-choferes pic xx.
        01 fs-out-choferes pic xx.
-       
+
        01 fs-in-alquileres pic xx.
        01 fs-out-alquileres pic xx.
-       
+
+       01 fs-in-autos pic xx.
+       01 fs-out-autos pic xx.
+
        01 ws-exit                  pic x.
        01 cant-clientes            pic 9(10) value zeroes.
        01 cant-choferes            pic 9(10) value zeroes.
        01 cant-alquileres          pic 9(10) value zeroes.
-           
+       01 cant-autos               pic 9(10) value zeroes.
+
+       *> Conteos de la carga (leidos del .txt de entrada vs.
+       *> efectivamente grabados en el indexado), para poder avisar
+       *> si algo se perdio en el camino sin tener que restar a mano
+       *> los rechazos de tabla-excepciones.
+       01 leidos-clientes          pic 9(10) value zeroes.
+       01 grabados-clientes        pic 9(10) value zeroes.
+       01 leidos-choferes          pic 9(10) value zeroes.
+       01 grabados-choferes        pic 9(10) value zeroes.
+       01 leidos-alquileres        pic 9(10) value zeroes.
+       01 grabados-alquileres      pic 9(10) value zeroes.
+       01 leidos-autos             pic 9(10) value zeroes.
+       01 grabados-autos           pic 9(10) value zeroes.
+
+       *> cargar-clientes/cargar-choferes mandan los telefonos/turnos
+       *> invalidos a registrar-excepcion en vez de grabarlos: sin
+       *> este contador, leidos siempre queda por encima de grabados
+       *> en cuanto hay un rechazo, y verificar-conteo-x avisa por
+       *> algo que en realidad no se perdio.
+       01 cant-excepciones-clientes pic 9(10) value zeroes.
+       01 cant-excepciones-choferes pic 9(10) value zeroes.
+       01 cant-excepciones-alquileres pic 9(10) value zeroes.
+       01 cant-excepciones-autos    pic 9(10) value zeroes.
+
+       *> Validacion del telefono del cliente durante la carga: no se
+       *> exige un formato fijo (hay de sobra numeros con y sin
+       *> codigo de area), pero se rechaza lo que claramente no es un
+       *> telefono - vacio o con caracteres que no son digitos,
+       *> separadores usuales (espacio, guion, parentesis) o el "+"
+       *> de un prefijo internacional.
+       01 ws-tel-idx                pic 99.
+       01 ws-tel-valido             pic x     value "S".
+           88 tel-es-valido                value "S".
+           88 tel-no-valido                value "N".
+
+       *> C=Completo (reconstruye el indexado desde cero, como antes),
+       *> I=Incremental (agrega al indexado existente sin pisarlo).
+       01 modo-carga                pic x     value "C".
+           88 modo-completo                value "C".
+           88 modo-incremental             value "I".
+
+       *> Que maestro(s) reconstruir esta corrida: T=Todos (como
+       *> antes) o uno solo, para no tener que tener los cuatro .txt
+       *> de origen a mano y en sincro solo por rehacer uno.
+       01 archivo-carga             pic x     value "T".
+           88 carga-todos                  value "T".
+           88 carga-clientes               value "C".
+           88 carga-choferes               value "H".
+           88 carga-alquileres             value "L".
+           88 carga-autos                  value "U".
+
+       *> Claves rechazadas al grabar (duplicadas u otro error de
+       *> escritura), acumuladas para el resumen de fin de carga en
+       *> vez de mostrarse una por una mientras la carga corre.
+       01 tabla-excepciones.
+           03 exc-elem occurs 500 times indexed by ix-exc.
+               05 exc-archivo      pic x(10).
+               05 exc-clave        pic x(20).
+               05 exc-fs           pic xx.
+       77 cant-excepciones          pic 9(5)  value zeroes.
+
+       01 exc-archivo-tmp           pic x(10).
+       01 exc-clave-tmp             pic x(20).
+       01 exc-fs-tmp                pic xx.
+
 
        PROCEDURE DIVISION.
+           perform seleccionar-modo.
+           perform seleccionar-archivo.
            perform abrir-archivos.
-           perform crear-clientes.
-           perform imprimir-clientes.
-           perform crear-alquileres.
-           perform imprimir-alquileres.
-           perform crear-choferes.
-           perform imprimir-choferes.
+           if carga-todos or carga-clientes
+               perform crear-clientes
+               perform imprimir-clientes
+           end-if.
+           if carga-todos or carga-alquileres
+               perform crear-alquileres
+               perform imprimir-alquileres
+           end-if.
+           if carga-todos or carga-choferes
+               perform crear-choferes
+               perform imprimir-choferes
+           end-if.
+           if carga-todos or carga-autos
+               perform crear-autos
+               perform imprimir-autos
+           end-if.
            perform cerrar-archivos.
+           perform imprimir-excepciones.
+           if cant-excepciones = zeroes
+               move 0 to return-code
+           else
+               move 1 to return-code
+           end-if.
            accept ws-exit.
            stop run.
-                    
+
+       seleccionar-modo.
+           display "Modo de carga (C=Completo, I=Incremental): ".
+           accept modo-carga.
+           if is not modo-completo and is not modo-incremental
+               move "C" to modo-carga
+           end-if.
+
+       seleccionar-archivo.
+           display "Archivo a reconstruir (T=Todos, C=Clientes, "
+               "H=Choferes, L=Alquileres, U=Autos): ".
+           accept archivo-carga.
+           if not carga-todos and not carga-clientes
+               and not carga-choferes and not carga-alquileres
+               and not carga-autos
+               move "T" to archivo-carga
+           end-if.
+
        abrir-archivos.
-           open input in-clientes.
-           open input in-choferes.
-           open input in-alquileres.
-           
-           open output out-clientes-rnd.
-           open output out-choferes-rnd.
-           open output out-alquileres-rnd.
-           
+           if carga-todos or carga-clientes
+               open input in-clientes
+               if fs-in-clientes not = 00
+                   display "ERROR ABRIR CLIENTES ENTRADA FS: "
+                       fs-in-clientes
+                   move 1 to return-code
+                   stop run
+               end-if
+               if modo-completo
+                   open output out-clientes-rnd
+               else
+                   open i-o out-clientes-rnd
+               end-if
+               if fs-out-clientes not = 00
+                   display "ERROR ABRIR CLIENTES SALIDA FS: "
+                       fs-out-clientes
+                   move 1 to return-code
+                   stop run
+               end-if
+           end-if.
+           if carga-todos or carga-choferes
+               open input in-choferes
+               if fs-in-choferes not = 00
+                   display "ERROR ABRIR CHOFERES ENTRADA FS: "
+                       fs-in-choferes
+                   move 1 to return-code
+                   stop run
+               end-if
+               if modo-completo
+                   open output out-choferes-rnd
+               else
+                   open i-o out-choferes-rnd
+               end-if
+               if fs-out-choferes not = 00
+                   display "ERROR ABRIR CHOFERES SALIDA FS: "
+                       fs-out-choferes
+                   move 1 to return-code
+                   stop run
+               end-if
+           end-if.
+           if carga-todos or carga-alquileres
+               open input in-alquileres
+               if fs-in-alquileres not = 00
+                   display "ERROR ABRIR ALQUILERES ENTRADA FS: "
+                       fs-in-alquileres
+                   move 1 to return-code
+                   stop run
+               end-if
+               if modo-completo
+                   open output out-alquileres-rnd
+               else
+                   open i-o out-alquileres-rnd
+               end-if
+               if fs-out-alquileres not = 00
+                   display "ERROR ABRIR ALQUILERES SALIDA FS: "
+                       fs-out-alquileres
+                   move 1 to return-code
+                   stop run
+               end-if
+           end-if.
+           if carga-todos or carga-autos
+               open input in-autos
+               if fs-in-autos not = 00
+                   display "ERROR ABRIR AUTOS ENTRADA FS: "
+                       fs-in-autos
+                   move 1 to return-code
+                   stop run
+               end-if
+               if modo-completo
+                   open output out-autos-rnd
+               else
+                   open i-o out-autos-rnd
+               end-if
+               if fs-out-autos not = 00
+                   display "ERROR ABRIR AUTOS SALIDA FS: "
+                       fs-out-autos
+                   move 1 to return-code
+                   stop run
+               end-if
+           end-if.
+
        *> *
        *> ARCHIVO DE CLIENTES
        *>
@@ -203,14 +435,69 @@
            read in-clientes.
            perform cargar-clientes until fs-in-clientes <> 00.
            close out-clientes-rnd.
-           
+           perform verificar-conteo-clientes.
+
        cargar-clientes.
-           move corresponding reg-in-clientes to reg-out-clientes-rnd.
-           write reg-out-clientes-rnd.
-           if (fs-out-clientes <> 00)
-               display "Error al escribir el archivo de clientes: "
-               fs-out-clientes.
+           add 1 to leidos-clientes.
+           perform validar-telefono.
+           if tel-no-valido
+               move "CLIENTES" to exc-archivo-tmp
+               move cli-numero of reg-in-clientes to exc-clave-tmp
+               move "99" to exc-fs-tmp
+               perform registrar-excepcion
+               add 1 to cant-excepciones-clientes
+           else
+               move corresponding reg-in-clientes to
+               reg-out-clientes-rnd
+               write reg-out-clientes-rnd
+               if (fs-out-clientes = 00)
+                   add 1 to grabados-clientes
+               else
+                   move "CLIENTES" to exc-archivo-tmp
+                   move cli-numero of reg-out-clientes-rnd to
+                   exc-clave-tmp
+                   move fs-out-clientes to exc-fs-tmp
+                   perform registrar-excepcion
+                   add 1 to cant-excepciones-clientes
+               end-if
+           end-if.
            read in-clientes.
+
+       validar-telefono.
+           move "S" to ws-tel-valido.
+           if cli-telefono of reg-in-clientes = spaces
+               move "N" to ws-tel-valido
+           else
+               perform verificar-caracter-telefono
+                   varying ws-tel-idx from 1 by 1
+                   until ws-tel-idx > 20
+           end-if.
+
+       verificar-caracter-telefono.
+           if cli-telefono of reg-in-clientes(ws-tel-idx:1) is
+               not numeric
+               and cli-telefono of reg-in-clientes(ws-tel-idx:1)
+                   <> space
+               and cli-telefono of reg-in-clientes(ws-tel-idx:1)
+                   <> "-"
+               and cli-telefono of reg-in-clientes(ws-tel-idx:1)
+                   <> "("
+               and cli-telefono of reg-in-clientes(ws-tel-idx:1)
+                   <> ")"
+               and cli-telefono of reg-in-clientes(ws-tel-idx:1)
+                   <> "+"
+               move "N" to ws-tel-valido
+           end-if.
+
+       verificar-conteo-clientes.
+           if leidos-clientes =
+               grabados-clientes + cant-excepciones-clientes
+               display "CLIENTES: leidos=" leidos-clientes
+                   " grabados=" grabados-clientes " OK"
+           else
+               display "CLIENTES: ADVERTENCIA leidos=" leidos-clientes
+                   " grabados=" grabados-clientes
+           end-if.
        
        imprimir-clientes.
            open input out-clientes-seq.
@@ -239,17 +526,36 @@
            read in-alquileres.
            perform cargar-alquileres until fs-in-alquileres <> 00.
            close out-alquileres-rnd.
-           
+           perform verificar-conteo-alquileres.
+
        cargar-alquileres.
-           move corresponding reg-in-alquileres to 
-           reg-out-alquileres-rnd.                                      
-           move corresponding reg-in-alquileres to 
-           clave of reg-out-alquileres-rnd.                                                                  
+           add 1 to leidos-alquileres.
+           move corresponding reg-in-alquileres to
+           reg-out-alquileres-rnd.
+           move corresponding reg-in-alquileres to
+           clave of reg-out-alquileres-rnd.
            write reg-out-alquileres-rnd.
-           if (fs-out-alquileres <> 00)
-               display "Error al escribir el archivo de alquileres: "
-               fs-out-alquileres.
+           if (fs-out-alquileres = 00)
+               add 1 to grabados-alquileres
+           else
+               move "ALQUILERES" to exc-archivo-tmp
+               move clave of reg-out-alquileres-rnd to exc-clave-tmp
+               move fs-out-alquileres to exc-fs-tmp
+               perform registrar-excepcion
+               add 1 to cant-excepciones-alquileres
+           end-if.
            read in-alquileres.
+
+       verificar-conteo-alquileres.
+           if leidos-alquileres =
+               grabados-alquileres + cant-excepciones-alquileres
+               display "ALQUILERES: leidos=" leidos-alquileres
+                   " grabados=" grabados-alquileres " OK"
+           else
+               display "ALQUILERES: ADVERTENCIA leidos="
+                   leidos-alquileres
+                   " grabados=" grabados-alquileres
+           end-if.
        
        imprimir-alquileres.
            open input out-alquileres-seq.
@@ -280,17 +586,55 @@
            read in-choferes.
            perform cargar-choferes until fs-in-choferes <> 00.
            close out-choferes-rnd.
-           
+           perform verificar-conteo-choferes.
+
        cargar-choferes.
-           move corresponding reg-in-choferes to reg-out-choferes-rnd.
-           move corresponding reg-in-choferes to clave of 
-           reg-out-choferes-rnd.
-           write reg-out-choferes-rnd.
-           if (fs-out-choferes <> 00)
-               display "Error al escribir el archivo de choferes: "
-               fs-out-choferes.
+           add 1 to leidos-choferes.
+           if not turno-valido of reg-in-choferes
+               move "CHOFERES" to exc-archivo-tmp
+               move cho-nro-legajo of reg-in-choferes to exc-clave-tmp
+               move "99" to exc-fs-tmp
+               perform registrar-excepcion
+               add 1 to cant-excepciones-choferes
+           else
+               move corresponding reg-in-choferes to
+               reg-out-choferes-rnd
+               move corresponding reg-in-choferes to clave of
+               reg-out-choferes-rnd
+               *> in-choferes (choferes.txt) nunca trajo cho-
+               *> suspendido - lo maneja unicamente el indexado, via
+               *> MantenimientoChoferes - asi que no hay de donde
+               *> leerlo aca. En modo incremental esto no pierde nada
+               *> (un legajo ya indexado no vuelve a pasar por aca, la
+               *> clave duplicada cae a registrar-excepcion en vez de
+               *> pisarlo), pero un modo completo reconstruye
+               *> out-choferes-rnd desde cero y todo legajo, este o no
+               *> suspendido en el indexado anterior, arranca "N".
+               move "N" to cho-suspendido of reg-out-choferes-rnd
+               write reg-out-choferes-rnd
+               if (fs-out-choferes = 00)
+                   add 1 to grabados-choferes
+               else
+                   move "CHOFERES" to exc-archivo-tmp
+                   move clave of reg-out-choferes-rnd to exc-clave-tmp
+                   move fs-out-choferes to exc-fs-tmp
+                   perform registrar-excepcion
+                   add 1 to cant-excepciones-choferes
+               end-if
+           end-if.
            read in-choferes.
-       
+
+       verificar-conteo-choferes.
+           if leidos-choferes =
+               grabados-choferes + cant-excepciones-choferes
+               display "CHOFERES: leidos=" leidos-choferes
+                   " grabados=" grabados-choferes " OK"
+           else
+               display "CHOFERES: ADVERTENCIA leidos="
+                   leidos-choferes
+                   " grabados=" grabados-choferes
+           end-if.
+
        imprimir-choferes.
            open input out-choferes-seq.
            read out-choferes-seq.
@@ -309,9 +653,99 @@
            reg-out-choferes-seq.                                        
            display "TURNO: " cho-turno of reg-out-choferes-seq.
            add 1 to cant-choferes.
-           read out-choferes-seq. 
-       
+           read out-choferes-seq.
+
+       *> *
+       *> ARCHIVO DE AUTOS
+       *>
+
+       crear-autos.
+           read in-autos.
+           perform cargar-autos until fs-in-autos <> 00.
+           close out-autos-rnd.
+           perform verificar-conteo-autos.
+
+       cargar-autos.
+           add 1 to leidos-autos.
+           move corresponding reg-in-autos to reg-out-autos-rnd.
+           write reg-out-autos-rnd.
+           if (fs-out-autos = 00)
+               add 1 to grabados-autos
+           else
+               move "AUTOS" to exc-archivo-tmp
+               move aut-patente of reg-out-autos-rnd to exc-clave-tmp
+               move fs-out-autos to exc-fs-tmp
+               perform registrar-excepcion
+               add 1 to cant-excepciones-autos
+           end-if.
+           read in-autos.
+
+       verificar-conteo-autos.
+           if leidos-autos = grabados-autos + cant-excepciones-autos
+               display "AUTOS: leidos=" leidos-autos
+                   " grabados=" grabados-autos " OK"
+           else
+               display "AUTOS: ADVERTENCIA leidos=" leidos-autos
+                   " grabados=" grabados-autos
+           end-if.
+
+       imprimir-autos.
+           open input out-autos-seq.
+           read out-autos-seq.
+           perform chequeo-autos until fs-out-autos <> 00.
+           display "--------------------".
+           display "TOTAL REGISTROS AUTOS: " cant-autos.
+           close out-autos-seq.
+
+       chequeo-autos.
+           display "-------AUTO--------".
+           display "PATENTE: " aut-patente of reg-out-autos-seq.
+           display "DESCRIPCION: " aut-descripcion of
+           reg-out-autos-seq.
+           display "MARCA: " aut-marca of reg-out-autos-seq.
+           display "COLOR: " aut-color of reg-out-autos-seq.
+           display "TAMANIO: " aut-tamanio of reg-out-autos-seq.
+           display "IMPORTE: " aut-importe of reg-out-autos-seq.
+           add 1 to cant-autos.
+           read out-autos-seq.
+
+       registrar-excepcion.
+           if cant-excepciones < 500
+               add 1 to cant-excepciones
+               move exc-archivo-tmp to exc-archivo(cant-excepciones)
+               move exc-clave-tmp to exc-clave(cant-excepciones)
+               move exc-fs-tmp to exc-fs(cant-excepciones)
+           end-if.
+
+       *> *
+       *> RESUMEN DE EXCEPCIONES
+       *>
+
+       imprimir-excepciones.
+           display "-------- EXCEPCIONES DE CARGA --------".
+           if cant-excepciones = zeroes
+               display "Sin excepciones."
+           else
+               perform mostrar-excepcion
+                   varying ix-exc from 1 by 1
+                   until ix-exc > cant-excepciones
+           end-if.
+           display "TOTAL EXCEPCIONES: " cant-excepciones.
+
+       mostrar-excepcion.
+           display exc-archivo(ix-exc) " " exc-clave(ix-exc)
+               " fs=" exc-fs(ix-exc).
+
        cerrar-archivos.
-           close in-clientes.
-           close in-choferes.
-           close in-alquileres.
\ No newline at end of file
+           if carga-todos or carga-clientes
+               close in-clientes
+           end-if.
+           if carga-todos or carga-choferes
+               close in-choferes
+           end-if.
+           if carga-todos or carga-alquileres
+               close in-alquileres
+           end-if.
+           if carga-todos or carga-autos
+               close in-autos
+           end-if.
\ No newline at end of file
