@@ -0,0 +1,273 @@
+       IDENTIFICATION DIVISION.
+       program-id. DescargadorArchivosIndexados.
+       author. "Maria Ines Parnisari - Ignacio Mazzara".
+       date-written. "1er cuatrimestre 2014".
+
+       *> Complemento de CreadorArchivosIndexados: vuelca los cuatro
+       *> maestros indexados a los mismos archivos de texto plano que
+       *> CreadorArchivosIndexados toma como entrada, para poder
+       *> reconstruir o migrar esos .txt a partir del indexado
+       *> vigente.
+
+       ENVIRONMENT DIVISION.
+       configuration section.
+       input-output section.
+       file-control.
+
+       select clientes-idx
+           assign to disk "..\..\..\ArchivosIndexados\clientes.dat"
+           organization is indexed
+           access mode is sequential
+           record key is cli-numero of reg-clientes-idx
+           alternate record key is cli-documento of reg-clientes-idx
+           file status is fs-clientes-idx.
+
+       select clientes-txt
+           assign to disk "..\..\..\ArchivosTextoPlano\clientes.txt"
+           organization is line sequential
+           file status is fs-clientes-txt.
+
+       select choferes-idx
+           assign to disk "..\..\..\ArchivosIndexados\choferes.dat"
+           organization is indexed
+           access mode is sequential
+           record key is clave of reg-choferes-idx
+           file status is fs-choferes-idx.
+
+       select choferes-txt
+           assign to disk "..\..\..\ArchivosTextoPlano\choferes.txt"
+           organization is line sequential
+           file status is fs-choferes-txt.
+
+       select alquileres-idx
+           assign to disk "..\..\..\ArchivosIndexados\alquileres.dat"
+           organization is indexed
+           access mode is sequential
+           record key is clave of reg-alquileres-idx
+           alternate record key is alq-chofer of reg-alquileres-idx
+               with duplicates
+           file status is fs-alquileres-idx.
+
+       select alquileres-txt
+           assign to disk "..\..\..\ArchivosTextoPlano\alquileres.txt"
+           organization is line sequential
+           file status is fs-alquileres-txt.
+
+       select autos-idx
+           assign to disk "..\..\..\ArchivosIndexados\autos.dat"
+           organization is indexed
+           access mode is sequential
+           record key is aut-patente of reg-autos-idx
+           file status is fs-autos-idx.
+
+       select autos-txt
+           assign to disk "..\..\..\ArchivosTextoPlano\autos.txt"
+           organization is line sequential
+           file status is fs-autos-txt.
+
+       DATA DIVISION.
+       file section.
+
+       fd clientes-idx
+           label record is standard.
+       01 reg-clientes-idx.
+           03  cli-numero      pic x(8).
+           03  cli-fec-alta    pic 9(8).
+           03  cli-telefono    pic x(20).
+           03  cli-direccion   pic x(30).
+           03  cli-documento   pic x(20).
+
+       fd clientes-txt
+           label record is standard.
+       01 reg-clientes-txt.
+           03  cli-numero      pic x(8).
+           03  cli-fec-alta    pic 9(8).
+           03  cli-telefono    pic x(20).
+           03  cli-direccion   pic x(30).
+           03  cli-documento   pic x(20).
+
+       fd choferes-idx
+           label record is standard.
+       01 reg-choferes-idx.
+           03 clave.
+               05  cho-nro-legajo  pic x(7).
+               05  cho-fecha-desde pic 9(8).
+           03  cho-fecha-hasta     pic 9(8).
+           03  cho-turno           pic x.
+           03  cho-suspendido      pic x.
+
+       fd choferes-txt
+           label record is standard.
+       01 reg-choferes-txt.
+           03  cho-nro-legajo  pic x(7).
+           03  cho-fecha-desde pic 9(8).
+           03  cho-fecha-hasta pic 9(8).
+           03  cho-turno       pic x.
+           *> cho-suspendido no viene del choferes.txt original (nunca
+           *> se cargo desde ahi), pero si se pierde aca el unload deja
+           *> de ser fiel al indexado vigente - que es el proposito de
+           *> este programa. Program1 sigue reseteando esto a "N" en
+           *> cada carga modo completo (ver comentario alli), asi que
+           *> conservarlo aca sirve para migracion/respaldo aunque una
+           *> recarga completa no lo restaure.
+           03  cho-suspendido  pic x.
+
+       fd alquileres-idx
+           label record is standard.
+       01 reg-alquileres-idx.
+           03  clave.
+               05  alq-patente         pic x(6).
+               05  alq-fecha           pic 9(8).
+           03  alq-tipo-doc        pic x.
+           03  alq-nro-doc         pic x(20).
+           03  alq-importe         pic 9(4)v99.
+           03  alq-chofer          pic x(7).
+           03  alq-estado          pic x.
+
+       fd alquileres-txt
+           label record is standard.
+       01 reg-alquileres-txt.
+           03  alq-patente         pic x(6).
+           03  alq-fecha           pic 9(8).
+           03  alq-tipo-doc        pic x.
+           03  alq-nro-doc         pic x(20).
+           03  alq-importe         pic 9(4)v99.
+           03  alq-chofer          pic x(7).
+           03  alq-estado          pic x.
+
+       fd autos-idx
+           label record is standard.
+       01 reg-autos-idx.
+           03  aut-patente         pic x(6).
+           03  aut-descripcion     pic x(30).
+           03  aut-marca           pic x(20).
+           03  aut-color           pic x(10).
+           03  aut-tamanio         pic x.
+           03  aut-importe         pic 9(4)v99.
+
+       fd autos-txt
+           label record is standard.
+       01 reg-autos-txt.
+           03  aut-patente         pic x(6).
+           03  aut-descripcion     pic x(30).
+           03  aut-marca           pic x(20).
+           03  aut-color           pic x(10).
+           03  aut-tamanio         pic x.
+           03  aut-importe         pic 9(4)v99.
+
+       working-storage section.
+       01 fs-clientes-idx   pic xx.
+       01 fs-clientes-txt   pic xx.
+
+       01 fs-choferes-idx   pic xx.
+       01 fs-choferes-txt   pic xx.
+
+       01 fs-alquileres-idx pic xx.
+       01 fs-alquileres-txt pic xx.
+
+       01 fs-autos-idx      pic xx.
+       01 fs-autos-txt      pic xx.
+
+       01 ws-exit           pic x.
+       01 cant-clientes     pic 9(10) value zeroes.
+       01 cant-choferes     pic 9(10) value zeroes.
+       01 cant-alquileres   pic 9(10) value zeroes.
+       01 cant-autos        pic 9(10) value zeroes.
+
+       PROCEDURE DIVISION.
+           perform abrir-archivos.
+           perform descargar-clientes.
+           perform descargar-choferes.
+           perform descargar-alquileres.
+           perform descargar-autos.
+           perform cerrar-archivos.
+           perform mostrar-resumen.
+           accept ws-exit.
+           stop run.
+
+       abrir-archivos.
+           open input clientes-idx.
+           open output clientes-txt.
+           open input choferes-idx.
+           open output choferes-txt.
+           open input alquileres-idx.
+           open output alquileres-txt.
+           open input autos-idx.
+           open output autos-txt.
+
+       *> *
+       *> CLIENTES
+       *>
+
+       descargar-clientes.
+           read clientes-idx.
+           perform escribir-cliente until fs-clientes-idx <> 00.
+
+       escribir-cliente.
+           move corresponding reg-clientes-idx to reg-clientes-txt.
+           write reg-clientes-txt.
+           add 1 to cant-clientes.
+           read clientes-idx.
+
+       *> *
+       *> CHOFERES
+       *>
+
+       descargar-choferes.
+           read choferes-idx.
+           perform escribir-chofer until fs-choferes-idx <> 00.
+
+       escribir-chofer.
+           move corresponding reg-choferes-idx to reg-choferes-txt.
+           move corresponding clave of reg-choferes-idx to
+               reg-choferes-txt.
+           write reg-choferes-txt.
+           add 1 to cant-choferes.
+           read choferes-idx.
+
+       *> *
+       *> ALQUILERES
+       *>
+
+       descargar-alquileres.
+           read alquileres-idx.
+           perform escribir-alquiler until fs-alquileres-idx <> 00.
+
+       escribir-alquiler.
+           move corresponding reg-alquileres-idx to reg-alquileres-txt.
+           move corresponding clave of reg-alquileres-idx to
+               reg-alquileres-txt.
+           write reg-alquileres-txt.
+           add 1 to cant-alquileres.
+           read alquileres-idx.
+
+       *> *
+       *> AUTOS
+       *>
+
+       descargar-autos.
+           read autos-idx.
+           perform escribir-auto until fs-autos-idx <> 00.
+
+       escribir-auto.
+           move corresponding reg-autos-idx to reg-autos-txt.
+           write reg-autos-txt.
+           add 1 to cant-autos.
+           read autos-idx.
+
+       mostrar-resumen.
+           display "-------- DESCARGA DE ARCHIVOS INDEXADOS --------".
+           display "TOTAL CLIENTES DESCARGADOS: " cant-clientes.
+           display "TOTAL CHOFERES DESCARGADOS: " cant-choferes.
+           display "TOTAL ALQUILERES DESCARGADOS: " cant-alquileres.
+           display "TOTAL AUTOS DESCARGADOS: " cant-autos.
+
+       cerrar-archivos.
+           close clientes-idx.
+           close clientes-txt.
+           close choferes-idx.
+           close choferes-txt.
+           close alquileres-idx.
+           close alquileres-txt.
+           close autos-idx.
+           close autos-txt.
