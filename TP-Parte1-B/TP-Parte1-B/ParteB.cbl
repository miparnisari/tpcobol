@@ -14,8 +14,10 @@
            file status is fs-alquileresmae.
            
        select autos
-           assign to disk "..\..\Files\autos.dat"
-           organization is line sequential
+           assign to disk "..\..\..\ArchivosIndexados\autos.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is aut-patente
            file status is fs-autos.
        
        select estadisticas
@@ -23,6 +25,11 @@
            organization is line sequential
            file status is fs-estadisticas.
 
+       select estadisticas-csv
+           assign to disk "..\..\Files\estadisticas.csv"
+           organization is line sequential
+           file status is fs-estadisticas-csv.
+
        DATA DIVISION.
        file section.
        
@@ -41,26 +48,43 @@
            label record is standard.
        01 autos-rec.
            03 aut-patente      pic x(6).
-           03 filler           pic x(30).
+           03 aut-descripcion  pic x(30).
            03 aut-marca        pic x(20).
-           03 filler           pic x(18).
+           03 aut-color        pic x(10).
+           03 aut-tamanio      pic x.
+           03 aut-importe      pic 9(4)v99.
            
        
        fd estadisticas
            label record is standard.
        01 estadisticas-rec.
            03 filler           pic x(80).
-       
+
+       fd estadisticas-csv
+           label record is standard.
+       01 reg-estadisticas-csv    pic x(100).
+
        working-storage section.
-       
+
        01 fs-alquileresmae     pic xx.
            88 eofalquileres             value "10".
-           
+
        01 fs-autos             pic xx.
-           88  eofautos                 value "10".    
-       
+           88  eofautos                 value "10".
+
        01 fs-estadisticas      pic xx.
-           
+
+       01 fs-estadisticas-csv  pic xx.
+
+       *> Fila de estadisticas.csv (una linea por marca/mes/cantidad,
+       *> exportada junto con estadisticas.txt para poder cargar el
+       *> mismo cruce marca x mes en una planilla o herramienta de BI
+       *> sin tener que reparsear el reporte de 80 columnas).
+       01 csv-est-anio         pic 9(4).
+       01 csv-est-marca        pic x(20).
+       01 csv-est-mes          pic x(2).
+       01 csv-est-cant         pic 9(3).
+
        01 fecha-de-hoy.
            03  fecha-aaaa      pic 9(4).
            03  fecha-mm        pic 9(2).
@@ -70,13 +94,40 @@
        
        01 ws-hoja                 pic 9(3)    value 001.
        01 ws-nro-linea            pic 9(2)    value 00.
-       01 ws-indice-vecmarcas                  pic 9(3).
-       01 ws-total-general        pic 9(5)    value 00000.
-       01 ws-indice-marca         pic 9(3).
-       01 ws-i                    pic 9(3).
-       01 ws-maxautos             pic 9(3)     value 300.
-       
-       
+       01 ws-indice-vecmarcas                  pic 9(4).
+       01 ws-indice-marca         pic 9(4).
+       01 ws-i                    pic 9(4).
+       01 ws-maxautos             pic 9(4)     value 3000.
+
+       *> Diccionario y matriz para el mismo cruce mes a mes que
+       *> vecmarcas/matrizmarcaxmes, pero por aut-tamanio en vez de
+       *> aut-marca: las decisiones de compra de flota tambien
+       *> importan por porte del vehiculo, no solo por marca.
+       01 ws-indice-vectamanios                pic 9(3).
+       01 ws-indice-tamanio       pic 9(3).
+       01 ws-i-tam                pic 9(3).
+       01 ws-maxtamanios          pic 9(3)     value 010.
+
+       *> Diccionario de anios: cada anio de alq-fech encontrado en
+       *> alquileresmae pasa a ser una seccion completa mas del
+       *> reporte (matriz por marca y matriz por tamanio, ambas por
+       *> mes), en vez de mezclar varios anios en los mismos 12
+       *> casilleros mensuales.
+       01 ws-indice-vecanios                   pic 9(3).
+       01 ws-indice-anio          pic 9(3).
+       01 ws-i-anio               pic 9(3).
+       01 ws-maxanios             pic 9(3)     value 020.
+
+       *> Desglose semanal opcional: en vez de cruzar semana con mes y
+       *> anio (lo que dispararia el tamano de las tablas), acumula
+       *> alquileres por marca segun la semana DENTRO del mes en que
+       *> cayeron (1ra a 5ta semana del mes, sin importar mes/anio),
+       *> que alcanza para ver picos de corto plazo (una promo de fin
+       *> de semana, por ejemplo) sin otra dimension mas de tablas.
+       01 ws-desglose-semanal     pic x        value "N".
+           88  con-desglose-semanal        value "S".
+       01 ws-semana-mes           pic 9(1).
+
        01 detalle.
            03 marca            pic x(20).
            03 filler           pic x(4) value spaces.
@@ -105,7 +156,53 @@
            03 det-dec          pic 9(3).
            03 filler           pic x(1) value spaces.
            03 det-total        pic 9(4).
-       
+           03 filler           pic x(1) value spaces.
+           03 det-pct          pic 9(3).
+
+       01 detalle-tamanio.
+           03 tamanio          pic x(20).
+           03 filler           pic x(4) value spaces.
+           03 det2-ene         pic 9(3).
+           03 filler           pic x(1) value spaces.
+           03 det2-feb         pic 9(3).
+           03 filler           pic x(1) value spaces.
+           03 det2-mar         pic 9(3).
+           03 filler           pic x(1) value spaces.
+           03 det2-abr         pic 9(3).
+           03 filler           pic x(1) value spaces.
+           03 det2-may         pic 9(3).
+           03 filler           pic x(1) value spaces.
+           03 det2-jun         pic 9(3).
+           03 filler           pic x(1) value spaces.
+           03 det2-jul         pic 9(3).
+           03 filler           pic x(1) value spaces.
+           03 det2-ago         pic 9(3).
+           03 filler           pic x(1) value spaces.
+           03 det2-sep         pic 9(3).
+           03 filler           pic x(1) value spaces.
+           03 det2-oct         pic 9(3).
+           03 filler           pic x(1) value spaces.
+           03 det2-nov         pic 9(3).
+           03 filler           pic x(1) value spaces.
+           03 det2-dec         pic 9(3).
+           03 filler           pic x(1) value spaces.
+           03 det2-total       pic 9(4).
+
+       01 detalle-semana.
+           03 marca-sem        pic x(20).
+           03 filler           pic x(4) value spaces.
+           03 dets-sem1        pic 9(4).
+           03 filler           pic x(1) value spaces.
+           03 dets-sem2        pic 9(4).
+           03 filler           pic x(1) value spaces.
+           03 dets-sem3        pic 9(4).
+           03 filler           pic x(1) value spaces.
+           03 dets-sem4        pic 9(4).
+           03 filler           pic x(1) value spaces.
+           03 dets-sem5        pic 9(4).
+           03 filler           pic x(1) value spaces.
+           03 dets-total       pic 9(5).
+
        01 encabezado1.
            03  filler      pic x(9)    value "Fecha: ".
            03  fecha-dd    pic 9(2).
@@ -117,44 +214,110 @@
            03  filler      pic x(6)    value "Hoja: ".
            03  e1hoja      pic 9(3).
            
-       01 encabezado2      pic x(80)   value "                Listado Estadistico de Alquileres por Mes                 ".
+       01 encabezado2      pic x(80)   value "                Listado Es
+      -    "tadistico de Alquileres por Mes                 ".
        01 encabezado3      pic x(80)   value all spaces.
-       01 encabezado4      pic x(80)   value "Marca                   Ene Feb Mar Abr May Jun Jul Ago Sep Oct Nov Dic TOTAL".
+       01 encabezado4      pic x(80)   value "Marca                   En
+      -    "e Feb Mar Abr May Jun Jul Ago Sep Oct Nov Dic TOTAL %".
        01 encabezado5      pic x(80)   value all "-".
+       01 encabezado6      pic x(80)   value "                Listado Es
+      -    "tadistico de Alquileres por Mes y Tamanio        ".
+       01 encabezado7      pic x(80)   value "Tamanio                 En
+      -    "e Feb Mar Abr May Jun Jul Ago Sep Oct Nov Dic TOTAL".
+       01 encabezado8      pic x(80)   value "                Listado Es
+      -    "tadistico de Alquileres por Semana del Mes       ".
+       01 encabezado9      pic x(80)   value "Marca                   Se
+      -    "m1  Sem2  Sem3  Sem4  Sem5 TOTAL".
+       01 encabezado-anio.
+           03  filler      pic x(6)    value "Anio: ".
+           03  ea-anio     pic 9(4).
+           03  filler      pic x(70)   value spaces.
 
-       01 matrizmarcaxmes occurs 300 times.
-            03  matrizmarcaxmes-col     occurs  12 times.
-                05  matrizmarcaxmes-elem    pic 9(3) value 000.
-       
-       01 vecmarcas occurs 300 times
+       01 matrizmarcaxmes occurs 20 times.
+            03  matrizmarcaxmes-marca   occurs 3000 times.
+                05  matrizmarcaxmes-col     occurs  12 times.
+                    07  matrizmarcaxmes-elem    pic 9(3) value 000.
+
+       01 vecmarcas occurs 3000 times
                ascending key is vec-marca
                indexed by ind.
                03  vec-marca       pic x(20).
-               03  vec-patente     pic x(6).       *> se usa para luego saber la marca de un auto por su patente
-               
-       01 vectotalmensual.
+
+       *> Cantidad de autos de cada marca en autos.dat, relevada con
+       *> un barrido secuencial completo separado del recorrido de
+       *> alquileresmae; sirve de base para el porcentaje de
+       *> utilizacion de la flota en imprimir-col-mes (alineado con
+       *> vecmarcas por indice: vecflotamarca(n) es la flota de la
+       *> marca vec-marca(n)).
+       01 vecflotamarca occurs 3000 times pic 9(5) value 0.
+
+       01 vectotalmensual occurs 20 times.
            03  vectotalmensual-elem    occurs 12 times pic 9(4).
-       
-       
-       01 vectotalmarca.
-           03  vectotalmarca-elem      occurs 300 times pic 9(4).
-           
+
+
+       01 vectotalmarca occurs 20 times.
+           03  vectotalmarca-elem      occurs 3000 times pic 9(4).
+
+       01 vectotalgeneral.
+           03  vectotalgeneral-elem    occurs 20 times pic 9(5).
+
+       01 matriztamanioxmes occurs 20 times.
+            03  matriztamanioxmes-tam   occurs 10 times.
+                05  matriztamanioxmes-col   occurs  12 times.
+                    07  matriztamanioxmes-elem  pic 9(3) value 000.
+
+       01 vectamanios occurs 10 times
+               ascending key is vec-tamanio
+               indexed by ind-tam.
+               03  vec-tamanio     pic x.
+
+       01 vectotaltamanio occurs 20 times.
+           03  vectotaltamanio-elem    occurs 10 times pic 9(4).
+
+       01 vecanios occurs 20 times
+               ascending key is vec-anio
+               indexed by ind-anio.
+               03  vec-anio        pic 9(4).
+
+       01 matrizmarcasemana occurs 3000 times.
+            03  matrizmarcasemana-col   occurs 5 times.
+                05  matrizmarcasemana-elem  pic 9(4) value 0000.
+
+       01 vectotalmarcasemana.
+           03  vectotalmarcasemana-elem    occurs 3000 times pic 9(5).
+
        procedure division.
+           perform preguntar-desglose-semanal.
            perform abrir-archivos.
-           perform cargar-marcas.
+           move 1 to ws-indice-vecmarcas.
+           move 1 to ws-indice-vectamanios.
+           move 1 to ws-indice-vecanios.
            perform imprimir-encabezado-estadisticas.
+           perform contar-flota-por-marca.
            perform calcular-estadisticas.
-           perform imprimir-matriz-marca-mes.
-           perform imprimir-totales-mensuales-y-general.
+           perform imprimir-por-anio.
+           if con-desglose-semanal
+               perform imprimir-seccion-semanal
+           end-if.
            perform cerrar-archivos.
+           move 0 to return-code.
            accept ws-indice-vecmarcas.
            stop run.
+
+       preguntar-desglose-semanal.
+           display "Desglose semanal ademas del mensual (S/N)? ".
+           accept ws-desglose-semanal.
+           if ws-desglose-semanal <> "S" and ws-desglose-semanal <> "N"
+               move "N" to ws-desglose-semanal
+           end-if.
            
        abrir-archivos.
            open input alquileresmae.
            if (fs-alquileresmae <> 00)
-               display "Error al abrir archivo de alquileres: " fs-alquileresmae
+               display "Error al abrir archivo de alquileres: "
+                   fs-alquileresmae
                accept ws-indice-vecmarcas
+               move 1 to return-code
                stop run
            end-if.
            open input autos.
@@ -162,36 +325,103 @@
                close alquileresmae
                display "Error al abrir archivo de autos: " fs-autos
                accept ws-indice-vecmarcas
+               move 1 to return-code
                stop run
            end-if.
            open output estadisticas.
-       
-       cargar-marcas.
-           perform leer-autos.
-           move 1 to ws-indice-vecmarcas.
-           perform cargar-vector-marcas 
-               until eofautos or ws-indice-vecmarcas > ws-maxautos.
-           
-       
-       leer-autos.
-           read autos record.
-           
+
+           open output estadisticas-csv.
+           if (fs-estadisticas-csv <> 00)
+               display "Error al abrir archivo estadisticas.csv fs: "
+                   fs-estadisticas-csv
+               accept ws-indice-vecmarcas
+               move 1 to return-code
+               stop run
+           end-if.
+           move "Anio,Marca,Mes,Cantidad" to reg-estadisticas-csv.
+           write reg-estadisticas-csv.
+
        leer-alquileresmae.
            read alquileresmae record.
-             
-       cargar-vector-marcas.
+
+       *> Busca la marca y el tamanio del auto de la patente del
+       *> alquiler actual con una lectura indexada directa (en vez de
+       *> precargar toda la flota en memoria), y los agrega a sus
+       *> diccionarios respectivos si todavia no aparecieron.
+       buscar-marca-de-patente.
+           move alq-patente to aut-patente.
+           read autos
+               invalid key continue
+               not invalid key
+                   perform registrar-marca
+                   perform registrar-tamanio
+           end-read.
+
+       registrar-marca.
            set ind to 1.
            search vecmarcas
-               at end 
-                   move aut-marca to vec-marca(ws-indice-vecmarcas)
-                   move aut-patente to vec-patente(ws-indice-vecmarcas)
-                   add 1 to ws-indice-vecmarcas
+               at end
+                   if ws-indice-vecmarcas <= ws-maxautos
+                       move aut-marca to vec-marca(ws-indice-vecmarcas)
+                       set ws-indice-marca to ws-indice-vecmarcas
+                       add 1 to ws-indice-vecmarcas
+                   end-if
                when aut-marca = vec-marca(ind)
-                   *> display "marca repetida: " marca of vecmarcas(ind)
+                   set ws-indice-marca to ind
            end-search.
-           perform leer-autos.
-           
-           
+
+       registrar-tamanio.
+           set ind-tam to 1.
+           search vectamanios
+               at end
+                   if ws-indice-vectamanios <= ws-maxtamanios
+                       move aut-tamanio to
+                           vec-tamanio(ws-indice-vectamanios)
+                       set ws-indice-tamanio to ws-indice-vectamanios
+                       add 1 to ws-indice-vectamanios
+                   end-if
+               when aut-tamanio = vec-tamanio(ind-tam)
+                   set ws-indice-tamanio to ind-tam
+           end-search.
+
+       *> Agrega fecha-aa (el anio del alquiler) a vecanios si todavia
+       *> no aparecio; se llama para todo alquiler leido, no solo los
+       *> que encuentran patente en autos, porque los totales
+       *> mensuales/generales por anio se acumulan igual que antes
+       *> aunque la patente no este en el maestro de autos.
+       registrar-anio.
+           set ind-anio to 1.
+           search vecanios
+               at end
+                   if ws-indice-vecanios <= ws-maxanios
+                       move fecha-aa to vec-anio(ws-indice-vecanios)
+                       set ws-indice-anio to ws-indice-vecanios
+                       add 1 to ws-indice-vecanios
+                   end-if
+               when fecha-aa = vec-anio(ind-anio)
+                   set ws-indice-anio to ind-anio
+           end-search.
+
+       *> Barrido secuencial completo de autos.dat, separado del
+       *> recorrido de alquileresmae, para saber cuantos autos tiene
+       *> cada marca y poder calcular el porcentaje de utilizacion en
+       *> imprimir-col-mes (access mode is dynamic en la SELECT de
+       *> autos permite alternar este recorrido secuencial con las
+       *> lecturas indexadas de buscar-marca-de-patente).
+       contar-flota-por-marca.
+           read autos next record
+               at end continue
+           end-read.
+           perform acumular-flota-por-marca until eofautos.
+
+       acumular-flota-por-marca.
+           perform registrar-marca.
+           add 1 to vecflotamarca(ws-indice-marca).
+           read autos next record
+               at end continue
+           end-read.
+
+
        imprimir-encabezado-estadisticas.
            move function current-date to fecha-de-hoy.
            move corresponding fecha-de-hoy to encabezado1.
@@ -223,20 +453,117 @@
            perform proceso until eofalquileres.
        
        proceso.
-           set ind to 1.
            move corresponding alq-fech to fecha-de-hoy.
-           search vecmarcas
-               when alq-patente = vec-patente(ind)
-                   set ws-indice-marca to ind
-           end-search.
-           
-           add 1 to matrizmarcaxmes-elem(ws-indice-marca, fecha-mm of fecha-de-hoy).
-           add 1 to vectotalmensual-elem(fecha-mm of fecha-de-hoy).
-           add 1 to vectotalmarca-elem(ws-indice-marca).
-           add 1 to ws-total-general.
-           
+           perform buscar-marca-de-patente.
+           perform registrar-anio.
+
+           add 1 to matrizmarcaxmes-elem(ws-indice-anio,
+               ws-indice-marca, fecha-mm of fecha-de-hoy).
+           add 1 to vectotalmensual-elem(ws-indice-anio,
+               fecha-mm of fecha-de-hoy).
+           add 1 to vectotalmarca-elem(ws-indice-anio, ws-indice-marca).
+           add 1 to vectotalgeneral-elem(ws-indice-anio).
+
+           add 1 to matriztamanioxmes-elem(ws-indice-anio,
+               ws-indice-tamanio, fecha-mm of fecha-de-hoy).
+           add 1 to vectotaltamanio-elem(ws-indice-anio,
+               ws-indice-tamanio).
+
+           if con-desglose-semanal
+               compute ws-semana-mes =
+                   (fecha-dd of fecha-de-hoy - 1) / 7 + 1
+               if ws-semana-mes > 5
+                   move 5 to ws-semana-mes
+               end-if
+               add 1 to matrizmarcasemana-elem(ws-indice-marca,
+                   ws-semana-mes)
+               add 1 to vectotalmarcasemana-elem(ws-indice-marca)
+           end-if.
+
            perform leer-alquileresmae.
        
+       *> Un bloque de reporte completo (matriz marca x mes y matriz
+       *> tamanio x mes, cada una con su fila de totales) por cada
+       *> anio de alq-fech encontrado en calcular-estadisticas, en vez
+       *> de mezclar todos los anios en los mismos 12 casilleros.
+       imprimir-por-anio.
+           move 1 to ws-i-anio.
+           perform imprimir-seccion-anio
+               until ws-i-anio > ws-maxanios or
+                   vecanios(ws-i-anio) = zero.
+
+       imprimir-seccion-anio.
+           move vecanios(ws-i-anio) to ea-anio.
+           display encabezado-anio.
+           move encabezado-anio to estadisticas-rec.
+           write estadisticas-rec.
+
+           display encabezado3.
+           move encabezado3 to estadisticas-rec.
+           write estadisticas-rec.
+
+           display encabezado4.
+           move encabezado4 to estadisticas-rec.
+           write estadisticas-rec.
+
+           display encabezado5.
+           move encabezado5 to estadisticas-rec.
+           write estadisticas-rec.
+
+           add 4 to ws-nro-linea.
+
+           perform imprimir-matriz-marca-mes.
+           perform imprimir-totales-mensuales-y-general.
+           perform imprimir-encabezado-tamanio.
+           perform imprimir-matriz-tamanio-mes.
+           perform imprimir-totales-mensuales-tamanio.
+
+           add 1 to ws-i-anio.
+
+       *> Seccion opcional de desglose semanal (matrizmarcasemana),
+       *> impresa una sola vez al final del reporte en vez de una vez
+       *> por anio: a diferencia de las matrices marca x mes y
+       *> tamanio x mes, esta agrupa los alquileres por semana DENTRO
+       *> del mes sin distinguir anio ni mes, asi que no tiene sentido
+       *> repetirla seccion por seccion de imprimir-por-anio.
+       imprimir-seccion-semanal.
+           display encabezado3.
+           move encabezado3 to estadisticas-rec.
+           write estadisticas-rec.
+
+           display encabezado8.
+           move encabezado8 to estadisticas-rec.
+           write estadisticas-rec.
+
+           display encabezado9.
+           move encabezado9 to estadisticas-rec.
+           write estadisticas-rec.
+
+           display encabezado5.
+           move encabezado5 to estadisticas-rec.
+           write estadisticas-rec.
+
+           add 4 to ws-nro-linea.
+
+           move 1 to ws-i.
+           perform imprimir-fila-semana
+               until ws-i > ws-maxautos or vecmarcas(ws-i) = "".
+
+       imprimir-fila-semana.
+           move vecmarcas(ws-i) to marca-sem.
+           move matrizmarcasemana-col(ws-i, 1) to dets-sem1.
+           move matrizmarcasemana-col(ws-i, 2) to dets-sem2.
+           move matrizmarcasemana-col(ws-i, 3) to dets-sem3.
+           move matrizmarcasemana-col(ws-i, 4) to dets-sem4.
+           move matrizmarcasemana-col(ws-i, 5) to dets-sem5.
+           move vectotalmarcasemana-elem(ws-i) to dets-total.
+           display detalle-semana.
+           move detalle-semana to estadisticas-rec.
+           write estadisticas-rec.
+           add 1 to ws-i.
+
+           perform chequeo-cambio-pagina.
+
        imprimir-matriz-marca-mes.
            move 1 to ws-i.
            perform imprimir-fila-marca 
@@ -247,28 +574,161 @@
                until ws-i > ws-maxautos or vecmarcas(ws-i) = "".
            
        imprimir-col-mes.
-           move vecmarcas(ws-i) to (marca of detalle).
-           move matrizmarcaxmes-col(ws-i, 1) to det-ene.
-           move matrizmarcaxmes-col(ws-i, 2) to det-feb.
-           move matrizmarcaxmes-col(ws-i, 3) to det-mar.
-           move matrizmarcaxmes-col(ws-i, 4) to det-abr.
-           move matrizmarcaxmes-col(ws-i, 5) to det-may.
-           move matrizmarcaxmes-col(ws-i, 6) to det-jun.
-           move matrizmarcaxmes-col(ws-i, 7) to det-jul.
-           move matrizmarcaxmes-col(ws-i, 8) to det-ago.
-           move matrizmarcaxmes-col(ws-i, 9) to det-sep.
-           move matrizmarcaxmes-col(ws-i, 10) to det-oct.
-           move matrizmarcaxmes-col(ws-i, 11) to det-nov.
-           move matrizmarcaxmes-col(ws-i, 12) to det-dec.
-           move vectotalmarca-elem(ws-i) to det-total.
+           move vecmarcas(ws-i) to marca of detalle.
+           move matrizmarcaxmes-col(ws-i-anio, ws-i, 1) to det-ene.
+           move matrizmarcaxmes-col(ws-i-anio, ws-i, 2) to det-feb.
+           move matrizmarcaxmes-col(ws-i-anio, ws-i, 3) to det-mar.
+           move matrizmarcaxmes-col(ws-i-anio, ws-i, 4) to det-abr.
+           move matrizmarcaxmes-col(ws-i-anio, ws-i, 5) to det-may.
+           move matrizmarcaxmes-col(ws-i-anio, ws-i, 6) to det-jun.
+           move matrizmarcaxmes-col(ws-i-anio, ws-i, 7) to det-jul.
+           move matrizmarcaxmes-col(ws-i-anio, ws-i, 8) to det-ago.
+           move matrizmarcaxmes-col(ws-i-anio, ws-i, 9) to det-sep.
+           move matrizmarcaxmes-col(ws-i-anio, ws-i, 10) to det-oct.
+           move matrizmarcaxmes-col(ws-i-anio, ws-i, 11) to det-nov.
+           move matrizmarcaxmes-col(ws-i-anio, ws-i, 12) to det-dec.
+           move vectotalmarca-elem(ws-i-anio, ws-i) to det-total.
+           if vecflotamarca(ws-i) = 0
+               move 0 to det-pct
+           else
+               compute det-pct rounded =
+                   (det-total * 100) / vecflotamarca(ws-i)
+           end-if.
            display detalle.
            move detalle to estadisticas-rec.
            write estadisticas-rec.
+           perform escribir-detalle-csv.
            add 1 to ws-i.
-           
+
            perform chequeo-cambio-pagina.
 
-       
+       *> Vuelca a estadisticas.csv, en formato delimitado por coma,
+       *> las mismas doce cantidades marca x mes que se acaban de
+       *> escribir en detalle, una fila por mes.
+       escribir-detalle-csv.
+           move vecanios(ws-i-anio) to csv-est-anio.
+           move vecmarcas(ws-i) to csv-est-marca.
+           move "01" to csv-est-mes.
+           move det-ene to csv-est-cant.
+           perform escribir-fila-csv.
+           move "02" to csv-est-mes.
+           move det-feb to csv-est-cant.
+           perform escribir-fila-csv.
+           move "03" to csv-est-mes.
+           move det-mar to csv-est-cant.
+           perform escribir-fila-csv.
+           move "04" to csv-est-mes.
+           move det-abr to csv-est-cant.
+           perform escribir-fila-csv.
+           move "05" to csv-est-mes.
+           move det-may to csv-est-cant.
+           perform escribir-fila-csv.
+           move "06" to csv-est-mes.
+           move det-jun to csv-est-cant.
+           perform escribir-fila-csv.
+           move "07" to csv-est-mes.
+           move det-jul to csv-est-cant.
+           perform escribir-fila-csv.
+           move "08" to csv-est-mes.
+           move det-ago to csv-est-cant.
+           perform escribir-fila-csv.
+           move "09" to csv-est-mes.
+           move det-sep to csv-est-cant.
+           perform escribir-fila-csv.
+           move "10" to csv-est-mes.
+           move det-oct to csv-est-cant.
+           perform escribir-fila-csv.
+           move "11" to csv-est-mes.
+           move det-nov to csv-est-cant.
+           perform escribir-fila-csv.
+           move "12" to csv-est-mes.
+           move det-dec to csv-est-cant.
+           perform escribir-fila-csv.
+
+       escribir-fila-csv.
+           move spaces to reg-estadisticas-csv.
+           string
+               csv-est-anio delimited by size
+               "," delimited by size
+               function trim(csv-est-marca) delimited by size
+               "," delimited by size
+               csv-est-mes delimited by size
+               "," delimited by size
+               csv-est-cant delimited by size
+               into reg-estadisticas-csv
+           end-string.
+           write reg-estadisticas-csv.
+
+       *> Separador y encabezado de columnas de la segunda seccion del
+       *> reporte (mismo cruce por mes que arriba, pero por tamanio de
+       *> vehiculo en vez de marca), analogo a las cinco lineas fijas
+       *> que imprimir-encabezado-estadisticas manda al arrancar el
+       *> reporte.
+       imprimir-encabezado-tamanio.
+           display encabezado3.
+           move encabezado3 to estadisticas-rec.
+           write estadisticas-rec.
+
+           display encabezado6.
+           move encabezado6 to estadisticas-rec.
+           write estadisticas-rec.
+
+           display encabezado7.
+           move encabezado7 to estadisticas-rec.
+           write estadisticas-rec.
+
+           display encabezado5.
+           move encabezado5 to estadisticas-rec.
+           write estadisticas-rec.
+
+           add 4 to ws-nro-linea.
+
+       imprimir-matriz-tamanio-mes.
+           move 1 to ws-i-tam.
+           perform imprimir-fila-tamanio
+               until ws-i-tam > ws-maxtamanios or
+                   vectamanios(ws-i-tam) = "".
+
+       imprimir-fila-tamanio.
+           perform imprimir-col-mes-tamanio
+               until ws-i-tam > ws-maxtamanios or
+                   vectamanios(ws-i-tam) = "".
+
+       imprimir-col-mes-tamanio.
+           move vectamanios(ws-i-tam) to tamanio of detalle-tamanio.
+           move matriztamanioxmes-col(ws-i-anio, ws-i-tam, 1)
+               to det2-ene.
+           move matriztamanioxmes-col(ws-i-anio, ws-i-tam, 2)
+               to det2-feb.
+           move matriztamanioxmes-col(ws-i-anio, ws-i-tam, 3)
+               to det2-mar.
+           move matriztamanioxmes-col(ws-i-anio, ws-i-tam, 4)
+               to det2-abr.
+           move matriztamanioxmes-col(ws-i-anio, ws-i-tam, 5)
+               to det2-may.
+           move matriztamanioxmes-col(ws-i-anio, ws-i-tam, 6)
+               to det2-jun.
+           move matriztamanioxmes-col(ws-i-anio, ws-i-tam, 7)
+               to det2-jul.
+           move matriztamanioxmes-col(ws-i-anio, ws-i-tam, 8)
+               to det2-ago.
+           move matriztamanioxmes-col(ws-i-anio, ws-i-tam, 9)
+               to det2-sep.
+           move matriztamanioxmes-col(ws-i-anio, ws-i-tam, 10)
+               to det2-oct.
+           move matriztamanioxmes-col(ws-i-anio, ws-i-tam, 11)
+               to det2-nov.
+           move matriztamanioxmes-col(ws-i-anio, ws-i-tam, 12)
+               to det2-dec.
+           move vectotaltamanio-elem(ws-i-anio, ws-i-tam) to det2-total.
+           display detalle-tamanio.
+           move detalle-tamanio to estadisticas-rec.
+           write estadisticas-rec.
+           add 1 to ws-i-tam.
+
+           perform chequeo-cambio-pagina.
+
+
        imprimir-totales-mensuales-y-general.
            display encabezado3.
            move encabezado3 to estadisticas-rec.
@@ -276,24 +736,55 @@
            
            perform chequeo-cambio-pagina.
            
-           move "Totales" to (marca of detalle).
-           move vectotalmensual-elem(1) to det-ene.
-           move vectotalmensual-elem(2) to det-feb.
-           move vectotalmensual-elem(3) to det-mar.
-           move vectotalmensual-elem(4) to det-abr.
-           move vectotalmensual-elem(5) to det-may.
-           move vectotalmensual-elem(6) to det-jun.
-           move vectotalmensual-elem(7) to det-jul.
-           move vectotalmensual-elem(8) to det-ago.
-           move vectotalmensual-elem(9) to det-sep.
-           move vectotalmensual-elem(10) to det-oct.
-           move vectotalmensual-elem(11) to det-nov.
-           move vectotalmensual-elem(12) to det-dec.
-           move ws-total-general to det-total.
+           move "Totales" to marca of detalle.
+           move vectotalmensual-elem(ws-i-anio, 1) to det-ene.
+           move vectotalmensual-elem(ws-i-anio, 2) to det-feb.
+           move vectotalmensual-elem(ws-i-anio, 3) to det-mar.
+           move vectotalmensual-elem(ws-i-anio, 4) to det-abr.
+           move vectotalmensual-elem(ws-i-anio, 5) to det-may.
+           move vectotalmensual-elem(ws-i-anio, 6) to det-jun.
+           move vectotalmensual-elem(ws-i-anio, 7) to det-jul.
+           move vectotalmensual-elem(ws-i-anio, 8) to det-ago.
+           move vectotalmensual-elem(ws-i-anio, 9) to det-sep.
+           move vectotalmensual-elem(ws-i-anio, 10) to det-oct.
+           move vectotalmensual-elem(ws-i-anio, 11) to det-nov.
+           move vectotalmensual-elem(ws-i-anio, 12) to det-dec.
+           move vectotalgeneral-elem(ws-i-anio) to det-total.
+           move 0 to det-pct.
            display detalle.
            move detalle to estadisticas-rec.
            write estadisticas-rec.
-       
+
+       *> Misma fila de totales que imprimir-totales-mensuales-y-
+       *> general, pero para la seccion de tamanio-mes: detalle-
+       *> tamanio no trae det-pct, asi que usa un record propio en
+       *> vez de detalle (que si lo trae y desalinearia esta fila
+       *> contra sus propios datos/encabezado).
+       imprimir-totales-mensuales-tamanio.
+           display encabezado3.
+           move encabezado3 to estadisticas-rec.
+           write estadisticas-rec.
+
+           perform chequeo-cambio-pagina.
+
+           move "Totales" to tamanio of detalle-tamanio.
+           move vectotalmensual-elem(ws-i-anio, 1) to det2-ene.
+           move vectotalmensual-elem(ws-i-anio, 2) to det2-feb.
+           move vectotalmensual-elem(ws-i-anio, 3) to det2-mar.
+           move vectotalmensual-elem(ws-i-anio, 4) to det2-abr.
+           move vectotalmensual-elem(ws-i-anio, 5) to det2-may.
+           move vectotalmensual-elem(ws-i-anio, 6) to det2-jun.
+           move vectotalmensual-elem(ws-i-anio, 7) to det2-jul.
+           move vectotalmensual-elem(ws-i-anio, 8) to det2-ago.
+           move vectotalmensual-elem(ws-i-anio, 9) to det2-sep.
+           move vectotalmensual-elem(ws-i-anio, 10) to det2-oct.
+           move vectotalmensual-elem(ws-i-anio, 11) to det2-nov.
+           move vectotalmensual-elem(ws-i-anio, 12) to det2-dec.
+           move vectotalgeneral-elem(ws-i-anio) to det2-total.
+           display detalle-tamanio.
+           move detalle-tamanio to estadisticas-rec.
+           write estadisticas-rec.
+
        chequeo-cambio-pagina.
            add 1 to ws-nro-linea.
            
@@ -306,4 +797,5 @@
        cerrar-archivos.
            close alquileresmae
                  autos
-                 estadisticas.
\ No newline at end of file
+                 estadisticas
+                 estadisticas-csv.
\ No newline at end of file
