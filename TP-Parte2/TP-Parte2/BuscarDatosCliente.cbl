@@ -7,7 +7,7 @@
        configuration section.
        input-output section.
        file-control.
-       
+
        select clientes
            assign to disk "..\..\..\Entrada\clientes.dat"
            organization is indexed
@@ -16,66 +16,181 @@
            alternate record key is cli-nro-doc
            file status is fs-clientes.
 
+       select alquileresmae
+           assign to disk "..\..\..\Entrada\alquileres.dat"
+           organization is indexed
+           access mode is sequential
+           record key is alq-clave
+           alternate record key is alq-chofer with duplicates
+           file status is fs-alquileresmae.
+
        DATA DIVISION.
        file section.
-       
+
        fd clientes
            label record is standard.
        01  reg-clientes.
            03  cli-numero      pic x(8).
-           03  filler          pic x(28).
+           03  cli-fec-alta    pic 9(8).
+           03  cli-telefono    pic x(20).
            03  cli-direccion   pic x(30).
            03  cli-nro-doc     pic x(20).
-           
+
+       fd alquileresmae
+           label record is standard.
+       01  rec-alquileresmae.
+           03  alq-clave.
+               05  alq-patente     pic x(6).
+               05  alq-fecha       pic 9(8).
+           03  alq-tipo-doc        pic x.
+           03  alq-nro-doc         pic x(20).
+           03  alq-importe         pic 9(4)v99.
+           03  alq-chofer          pic x(7).
+           03  alq-estado          pic x.
+
        working-storage section.
        01 fs-clientes          pic xx.
            88 ok-cli                   value "00".
            88 no-cli                   value "23".
            88 eof-cli                  value "10".
-           
-           
+
+       01 fs-alquileresmae     pic xx.
+           88 ok-alq                   value "00".
+           88 eof-alq                  value "10".
+
+
        linkage section.
        01  in-op                   pic x.      *> parametro
-       01  in-cli-nro-doc          pic x(8).   *> parametro
+       01  in-cli-nro-doc          pic x(20).  *> parametro
        01  out-codigo-estado       pic x(2).   *> resultado
        01  out-cli-numero          pic x(8).   *> resultado
        01  out-cli-direccion       pic x(30).  *> resultado
+       01  out-cli-telefono        pic x(20).  *> resultado
+       01  in-cli-nueva-direccion  pic x(30).  *> parametro (op U)
+       01  in-cli-nuevo-telefono   pic x(20).  *> parametro (op U)
+       01  out-cli-cant-alquileres pic 9(7).   *> resultado (op E)
+       01  out-cli-total-gastado   pic 9(9)v99. *> resultado (op E)
+
+       PROCEDURE DIVISION using in-op, in-cli-nro-doc,
+           out-codigo-estado, out-cli-numero, out-cli-direccion,
+           out-cli-telefono, in-cli-nueva-direccion,
+           in-cli-nuevo-telefono, out-cli-cant-alquileres,
+           out-cli-total-gastado.
 
-       PROCEDURE DIVISION using in-op, in-cli-nro-doc, 
-           out-codigo-estado, out-cli-numero, out-cli-direccion.
-           
            if (in-op is equal to "A")
                perform abrir-cliente.
            if (in-op is equal to "C")
                perform cerrar-cliente.
            if (in-op is equal to "P")
                perform procesar-cliente.
-               
+           if (in-op is equal to "U")
+               perform actualizar-cliente.
+           if (in-op is equal to "N")
+               perform alta-cliente.
+           if (in-op is equal to "E")
+               perform estado-cuenta-cliente.
+
            goback. *> retorna control a Principal
-               
+
        abrir-cliente.
-           open input clientes.
+           open i-o clientes.
            if (is not ok-cli)
                display "Error al abrir archivo clientes fs: "
                  fs-clientes.
-           
+
        cerrar-cliente.
            close clientes.
-           
+
        procesar-cliente.
            move in-cli-nro-doc to cli-nro-doc.
-           
+
            read clientes record
                key is cli-nro-doc.
-               
+
            if (ok-cli)
                move cli-numero to out-cli-numero
                move cli-direccion to out-cli-direccion
+               move cli-telefono to out-cli-telefono
            else if (no-cli)
                display "Cliente " cli-nro-doc " NO encontrado."
            else if (eof-cli)
                display "Fin de archivo de clientes."
-               
+
            end-if.
-           
+
            move fs-clientes to out-codigo-estado.
+
+       actualizar-cliente.
+           move in-cli-nro-doc to cli-nro-doc.
+
+           read clientes record
+               key is cli-nro-doc.
+
+           if (ok-cli)
+               move in-cli-nueva-direccion to cli-direccion
+               move in-cli-nuevo-telefono to cli-telefono
+               rewrite reg-clientes
+               move cli-direccion to out-cli-direccion
+               move cli-telefono to out-cli-telefono
+           else if (no-cli)
+               display "Cliente " cli-nro-doc " NO encontrado, "
+                 "no se pudo actualizar."
+           end-if.
+
+           move fs-clientes to out-codigo-estado.
+
+       *> Alta minima de un cliente encontrado por primera vez
+       *> durante la aprobacion de un alquiler. Todavia no hay un
+       *> generador de numeracion propio, asi que el numero interno
+       *> se toma del documento hasta que se defina uno.
+       alta-cliente.
+           move in-cli-nro-doc to cli-nro-doc.
+
+           read clientes record
+               key is cli-nro-doc.
+
+           if (no-cli)
+               move in-cli-nro-doc(1:8) to cli-numero
+               move function current-date(1:8) to cli-fec-alta
+               move spaces to cli-telefono
+               move spaces to cli-direccion
+               write reg-clientes
+                   invalid key
+                       display "Error al dar de alta cliente: "
+                         fs-clientes
+               end-write
+           end-if.
+
+           move cli-numero to out-cli-numero
+           move cli-direccion to out-cli-direccion
+           move cli-telefono to out-cli-telefono
+           move fs-clientes to out-codigo-estado.
+
+       *> Cantidad de alquileres aprobados ("T") y total gastado por
+       *> el documento recibido. alquileresmae no tiene indice por
+       *> documento, asi que esto recorre el maestro completo; se usa
+       *> para consultas puntuales, no en el camino critico del
+       *> batch de aprobacion.
+       estado-cuenta-cliente.
+           move zeroes to out-cli-cant-alquileres.
+           move zeroes to out-cli-total-gastado.
+           open input alquileresmae.
+           if (ok-alq)
+               perform leer-alquiler-cuenta
+               perform sumar-alquiler-cuenta until eof-alq
+               close alquileresmae
+           end-if.
+           move fs-alquileresmae to out-codigo-estado.
+
+       leer-alquiler-cuenta.
+           read alquileresmae next record
+               at end continue
+           end-read.
+
+       sumar-alquiler-cuenta.
+           if (ok-alq) and (alq-estado = "T")
+               and (alq-nro-doc = in-cli-nro-doc)
+               add 1 to out-cli-cant-alquileres
+               add alq-importe to out-cli-total-gastado
+           end-if.
+           perform leer-alquiler-cuenta.
