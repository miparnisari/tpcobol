@@ -0,0 +1,439 @@
+       identification division.
+       program-id. Facturacion.
+       author. "Maria Ines Parnisari - Ignacio Mazzara".
+       date-written. "1er cuatrimestre 2014".
+
+       *> Factura por cliente los alquileres ya aprobados
+       *> (alq-estado = "T") de alquileresmae dentro de un periodo,
+       *> uniendo los datos de cliente via BuscarDatosCliente y la
+       *> tarifa vigente del vehiculo via AUT-IMPORTE. No hay ningun
+       *> dato de agencia en alquileresmae (esa informacion solo
+       *> existe transitoriamente en NUEVOALQUILERES durante la
+       *> conciliacion de ParteA y nunca se persiste en el maestro),
+       *> asi que la facturacion es por cliente, no por agencia.
+
+       ENVIRONMENT DIVISION.
+       configuration section.
+       input-output section.
+       file-control.
+
+       select alquileresmae
+           assign to disk "..\..\..\Entrada\alquileres.dat"
+           organization is indexed
+           access mode is sequential
+           record key is alq-clave
+           alternate record key is alq-chofer with duplicates
+           file status is fs-alquileresmae.
+
+       select autos
+           assign to disk "..\..\..\Entrada\autos.dat"
+           organization is indexed
+           access mode is random
+           record key is aut-patente
+           file status is fs-autos.
+
+       select facturas
+           assign to disk "..\..\..\Salida\facturas.txt"
+           organization is line sequential
+           file status is fs-facturas.
+
+       select temporal
+           assign to disk "..\..\..\Salida\facturas-temporal.tmp".
+
+       DATA DIVISION.
+       file section.
+
+       fd alquileresmae
+           label record is standard.
+       01  rec-alquileresmae.
+           03 alq-clave.
+               05  alq-patente pic x(6).
+               05  alq-fecha   pic 9(8).
+           03 alq-tipo-doc     pic x.
+           03 alq-nro-doc      pic x(20).
+           03 alq-importe      pic 9(4)v99.
+           03 alq-chofer       pic x(7).
+           03 alq-estado       pic x.
+
+       fd autos
+           label record is standard.
+       01  rec-autos.
+           03  aut-patente         pic x(6).
+           03  aut-desc            pic x(30).
+           03  aut-marca           pic x(20).
+           03  aut-color           pic x(10).
+           03  aut-tamano          pic x.
+           03  aut-importe         pic 9(4)v99.
+
+       fd facturas
+           label record is standard.
+       01  reg-facturas            pic x(80).
+
+       sd temporal
+           data record is reg-temporal-factura.
+       01  reg-temporal-factura.
+           03 temp-clave.
+               05  temp-cli-nro-doc    pic x(20).
+               *> AAAAMMDD (via invertir-orden-fecha), no la
+               *> alq-fecha DDMMAAAA original: temp-clave es la key
+               *> del sort y ordenar por DDMMAAAA no da orden
+               *> cronologico entre meses o anios distintos.
+               05  temp-fecha-comp     pic 9(8).
+           03  temp-fecha          pic 9(8).
+           03  temp-patente        pic x(6).
+           03  temp-marca          pic x(20).
+           03  temp-tarifa         pic 9(4)v99.
+           03  temp-importe        pic 9(4)v99.
+           03  temp-cli-numero     pic x(8).
+           03  temp-cli-direccion  pic x(30).
+           03  temp-cli-telefono   pic x(20).
+
+       working-storage section.
+
+       01 fs-alquileresmae     pic xx.
+           88 ok-alq                   value "00".
+           88 no-alq                   value "23".
+           88 eof-alq                  value "10".
+
+       01 fs-autos             pic xx.
+           88 ok-auto                  value "00".
+           88 no-auto                  value "23".
+
+       01 fs-facturas          pic xx.
+           88 ok-fact                  value "00".
+
+       77 op                    pic x.
+       77 EndOfFile             pic 9.
+
+       01 rango-batch.
+           03  rango-desde         pic 9(8)    value zeroes.
+           03  rango-hasta         pic 9(8)    value 99999999.
+
+       *> alq-fecha se guarda DDMMAAAA (ver CLAVE-ALQ en ParteA), que
+       *> comparado tal cual no da un orden cronologico entre meses o
+       *> anios distintos. rango-desde/hasta y alq-fecha se pasan por
+       *> invertir-orden-fecha antes de compararse.
+       01 rango-desde-comp     pic 9(8)    value zeroes.
+       01 rango-hasta-comp     pic 9(8)    value 99999999.
+       01 alq-fecha-comp       pic 9(8).
+       01 fecha-a-convertir    pic 9(8).
+       01 fecha-convertida     pic 9(8).
+       01 fec-resto            pic 9(6).
+       01 fec-dd               pic 9(2).
+       01 fec-mm               pic 9(2).
+       01 fec-aaaa             pic 9(4).
+
+       01 cli-codigo-estado    pic x(2).
+       01 cli-numero           pic x(8).
+       01 cli-direccion        pic x(30).
+       01 cli-telefono         pic x(20).
+       01 cli-nueva-direccion  pic x(30)   value spaces.
+       01 cli-nuevo-telefono   pic x(20)   value spaces.
+       01 cli-cant-alquileres  pic 9(7).
+       01 cli-total-gastado    pic 9(9)v99.
+
+       77 nro-factura           pic 9(6)    value zeroes.
+       77 cant-facturas         pic 9(5)    value zeroes.
+       77 tot-factura           pic 9(7)v99 value zeroes.
+       77 tot-general           pic 9(9)v99 value zeroes.
+       01 cliente-actual       pic x(20)   value spaces.
+
+       01 fecha-desglosada.
+           03 fd-aaaa           pic 9999.
+           03 fd-mm             pic 99.
+           03 fd-dd             pic 99.
+       77 ws-resto-fecha        pic 9(6).
+
+       01 encab-factura1.
+           03 filler pic x(13)  value "Factura Nro: ".
+           03 ef1-nro-factura   pic 9(6).
+           03 filler pic x(5)   value spaces.
+           03 filler pic x(9)   value "Periodo: ".
+           03 ef1-desde         pic 9(8).
+           03 filler pic x(3)   value " a ".
+           03 ef1-hasta         pic 9(8).
+
+       01 encab-factura2.
+           03 filler pic x(9)   value "Cliente: ".
+           03 temp-cli-numero   pic x(8).
+           03 filler pic x(3)   value spaces.
+           03 filler pic x(11)  value "Direccion: ".
+           03 temp-cli-direccion pic x(30).
+           03 filler pic x(2)   value spaces.
+           03 filler pic x(10)  value "Telefono: ".
+           03 temp-cli-telefono pic x(20).
+
+       01 encab-factura3.
+           03 filler pic x(9)   value "Patente  ".
+           03 filler pic x(11)  value "Fecha      ".
+           03 filler pic x(22)  value "Marca                 ".
+           03 filler pic x(11)  value "Tarifa/dia ".
+           03 filler pic x(8)   value "Importe".
+
+       01 encab-factura4.
+           03 filler pic x(80)  value all "-".
+
+       01 detalle-factura.
+           03 temp-patente      pic x(6).
+           03 filler pic x(3)   value spaces.
+           03 detf-dd           pic 99.
+           03 filler pic x      value "/".
+           03 detf-mm           pic 99.
+           03 filler pic x      value "/".
+           03 detf-aaaa         pic 9999.
+           03 filler pic x(2)   value spaces.
+           03 temp-marca        pic x(20).
+           03 filler pic x(2)   value spaces.
+           03 detf-tarifa       pic zzz9.99.
+           03 filler pic x(3)   value spaces.
+           03 detf-importe      pic zzzz9.99.
+
+       01 total-factura-lin.
+           03 filler pic x(20)  value "Total factura: ".
+           03 tf-total          pic zzzzz9.99.
+
+       01 resumen-final.
+           03 filler pic x(24)  value "Total de facturas: ".
+           03 rf-cant-facturas  pic zzzz9.
+           03 filler pic x(6)   value spaces.
+           03 filler pic x(16)  value "Total general: ".
+           03 rf-tot-general    pic zzzzzzz9.99.
+
+       PROCEDURE DIVISION.
+           perform obtener-rango-facturacion.
+           perform abrir-clientes.
+           perform abrir-autos.
+           perform sort-section.
+           perform cerrar-autos.
+           perform cerrar-clientes.
+           accept op.
+           stop run.
+
+       obtener-rango-facturacion.
+           display "Facturar alquileres desde (DDMMAAAA, ".
+           display "0 = sin limite): ".
+           accept rango-desde.
+           display "Facturar alquileres hasta (DDMMAAAA, ".
+           display "0 = sin limite): ".
+           accept rango-hasta.
+           if rango-hasta = zeroes
+               move 99999999 to rango-hasta
+           end-if.
+           move rango-desde to fecha-a-convertir.
+           perform invertir-orden-fecha.
+           move fecha-convertida to rango-desde-comp.
+           move rango-hasta to fecha-a-convertir.
+           perform invertir-orden-fecha.
+           move fecha-convertida to rango-hasta-comp.
+
+       *> Reordena una fecha guardada DDMMAAAA a AAAAMMDD para poder
+       *> compararla cronologicamente contra otra ya reordenada.
+       invertir-orden-fecha.
+           divide fecha-a-convertir by 1000000
+               giving fec-dd remainder fec-resto.
+           divide fec-resto by 10000
+               giving fec-mm remainder fec-aaaa.
+           compute fecha-convertida =
+               fec-aaaa * 10000 + fec-mm * 100 + fec-dd.
+
+       abrir-clientes.
+           move "A" to op.
+           call "BuscarDatosCliente" using op, alq-nro-doc,
+           cli-codigo-estado, cli-numero, cli-direccion,
+           cli-telefono, cli-nueva-direccion, cli-nuevo-telefono,
+           cli-cant-alquileres, cli-total-gastado.
+
+       cerrar-clientes.
+           move "C" to op.
+           call "BuscarDatosCliente" using op, alq-nro-doc,
+           cli-codigo-estado, cli-numero, cli-direccion,
+           cli-telefono, cli-nueva-direccion, cli-nuevo-telefono,
+           cli-cant-alquileres, cli-total-gastado.
+
+       abrir-autos.
+           open input autos.
+           if is not ok-auto
+               display "Error al abrir archivo autos fs: "
+                 fs-autos
+               accept op
+               stop run
+           end-if.
+
+       cerrar-autos.
+           close autos.
+
+       sort-section.
+           sort temporal ascending key temp-clave
+               input procedure entrada-factura
+               output procedure salida-factura.
+
+       *> ENTRADA SECTION
+       entrada-factura.
+           perform abrir-alquileres.
+           perform leer-alquileres.
+           perform procesar-alquiler-factura until eof-alq.
+           perform cerrar-alquileres.
+
+       abrir-alquileres.
+           open input alquileresmae.
+           if is not ok-alq
+               display "Error al abrir archivo alquileres fs: "
+                 fs-alquileresmae
+               accept op
+               stop run
+           end-if.
+
+       leer-alquileres.
+           read alquileresmae.
+           if fs-alquileresmae is not equal to 00 and 10
+               display "Error al leer alquileres fs:"
+                 fs-alquileresmae
+           end-if.
+
+       procesar-alquiler-factura.
+           if alq-estado = "T"
+               move alq-fecha to fecha-a-convertir
+               perform invertir-orden-fecha
+               move fecha-convertida to alq-fecha-comp
+               if alq-fecha-comp is not less than rango-desde-comp
+                   and alq-fecha-comp is not
+                       greater than rango-hasta-comp
+                   perform generar-item-factura
+               end-if
+           end-if.
+           perform leer-alquileres.
+
+       *> AUT-IMPORTE se toma tal cual esta hoy en autos.dat, no el
+       *> que regia cuando se aprobo el alquiler: sirve para mostrar
+       *> la tarifa/dia vigente al lado del importe realmente
+       *> facturado (temp-importe), que ya viene de ALQ-IMPORTE con
+       *> los dias de alquiler incluidos (ver 035).
+       generar-item-factura.
+           move alq-patente to aut-patente.
+           read autos
+               invalid key
+                   move spaces to aut-marca
+                   move zeroes to aut-importe
+           end-read.
+           move "P" to op.
+           call "BuscarDatosCliente" using op, alq-nro-doc,
+           cli-codigo-estado, cli-numero, cli-direccion,
+           cli-telefono, cli-nueva-direccion, cli-nuevo-telefono,
+           cli-cant-alquileres, cli-total-gastado.
+           move alq-nro-doc to temp-cli-nro-doc of reg-temporal-factura.
+           move alq-fecha-comp to
+               temp-fecha-comp of reg-temporal-factura.
+           move alq-fecha to temp-fecha of reg-temporal-factura.
+           move alq-patente to temp-patente of reg-temporal-factura.
+           move aut-marca to temp-marca of reg-temporal-factura.
+           move aut-importe to temp-tarifa.
+           move alq-importe to temp-importe.
+           move cli-numero to temp-cli-numero of reg-temporal-factura.
+           move cli-direccion
+               to temp-cli-direccion of reg-temporal-factura.
+           move cli-telefono
+               to temp-cli-telefono of reg-temporal-factura.
+           release reg-temporal-factura.
+
+       cerrar-alquileres.
+           close alquileresmae.
+
+       *> SALIDA SECTION
+       salida-factura.
+           perform abrir-facturas.
+           perform leer-temporal-factura.
+           perform procesar-cliente-factura until EndOfFile = 1.
+           perform escribir-resumen-final.
+           perform cerrar-facturas.
+
+       abrir-facturas.
+           open output facturas.
+           if is not ok-fact
+               display "Error al abrir archivo facturas fs: "
+                 fs-facturas
+               accept op
+               stop run
+           end-if.
+
+       leer-temporal-factura.
+           return temporal record
+               at end set EndOfFile to 1.
+
+       procesar-cliente-factura.
+           perform inicializar-factura.
+           perform escribir-encabezado-factura.
+           perform escribir-item-factura until
+               EndOfFile = 1 or
+               temp-cli-nro-doc of reg-temporal-factura
+                   <> cliente-actual.
+           perform escribir-total-factura.
+
+       inicializar-factura.
+           add 1 to nro-factura.
+           add 1 to cant-facturas.
+           move 0 to tot-factura.
+           move temp-cli-nro-doc of reg-temporal-factura
+               to cliente-actual.
+
+       escribir-encabezado-factura.
+           move nro-factura to ef1-nro-factura.
+           move rango-desde to ef1-desde.
+           move rango-hasta to ef1-hasta.
+           display encab-factura1.
+           move encab-factura1 to reg-facturas.
+           write reg-facturas.
+
+           move corresponding reg-temporal-factura to encab-factura2.
+           display encab-factura2.
+           move encab-factura2 to reg-facturas.
+           write reg-facturas.
+
+           display encab-factura3.
+           move encab-factura3 to reg-facturas.
+           write reg-facturas.
+
+       escribir-item-factura.
+           perform desglosar-fecha-item.
+           move temp-patente of reg-temporal-factura
+               to temp-patente of detalle-factura.
+           move fd-dd to detf-dd.
+           move fd-mm to detf-mm.
+           move fd-aaaa to detf-aaaa.
+           move temp-marca of reg-temporal-factura
+               to temp-marca of detalle-factura.
+           move temp-tarifa of reg-temporal-factura to detf-tarifa.
+           move temp-importe of reg-temporal-factura to detf-importe.
+           display detalle-factura.
+           move detalle-factura to reg-facturas.
+           write reg-facturas.
+           add temp-importe of reg-temporal-factura to tot-factura.
+           perform leer-temporal-factura.
+
+       *> temp-fecha viene de alq-fecha, que se guarda DDMMAAAA.
+       desglosar-fecha-item.
+           divide temp-fecha of reg-temporal-factura by 1000000
+               giving fd-dd remainder ws-resto-fecha.
+           divide ws-resto-fecha by 10000
+               giving fd-mm remainder fd-aaaa.
+
+       escribir-total-factura.
+           move tot-factura to tf-total.
+           display total-factura-lin.
+           move total-factura-lin to reg-facturas.
+           write reg-facturas.
+
+           display encab-factura4.
+           move encab-factura4 to reg-facturas.
+           write reg-facturas.
+
+           add tot-factura to tot-general.
+
+       escribir-resumen-final.
+           move cant-facturas to rf-cant-facturas.
+           move tot-general to rf-tot-general.
+           display resumen-final.
+           move resumen-final to reg-facturas.
+           write reg-facturas.
+
+       cerrar-facturas.
+           close facturas.
