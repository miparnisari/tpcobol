@@ -0,0 +1,179 @@
+       IDENTIFICATION DIVISION.
+       program-id. ChoferesPorVencer.
+       author. "Maria Ines Parnisari - Ignacio Mazzara".
+       date-written. "1er cuatrimestre 2014".
+
+       *> Listado de choferes cuyo cho-fecha-hasta cae dentro de los
+       *> proximos N dias, para que RRHH pueda renovar el contrato
+       *> antes de que Principal empiece a rechazar sus alquileres.
+
+       ENVIRONMENT DIVISION.
+       configuration section.
+       input-output section.
+       file-control.
+
+       select choferes
+           assign to disk "..\..\..\Entrada\choferes.dat"
+           organization is indexed
+           access mode is sequential
+           record key is cho-clave
+           file status is fs-choferes.
+
+       select vencimientos
+           assign to disk "..\..\..\Salida\vencimientos.txt"
+           organization is line sequential
+           file status is fs-vencimientos.
+
+       DATA DIVISION.
+       file section.
+
+       fd choferes
+           label record is standard.
+       01  rec-choferes.
+           03  cho-clave.
+               05  cho-nro-legajo  pic x(7).
+               05  cho-fecha-desde pic 9(8).
+           03  cho-fecha-hasta     pic 9(8).
+           03  cho-turno           pic x.
+           03  cho-suspendido      pic x.
+               88  cho-esta-suspendido    value "S".
+               88  cho-no-suspendido       value "N".
+
+       fd vencimientos
+           label record is standard.
+       01  reg-vencimientos        pic x(80).
+
+       working-storage section.
+       01 fs-choferes           pic xx.
+           88 ok-cho                    value "00".
+           88 eof-cho                   value "10".
+
+       01 fs-vencimientos       pic xx.
+           88 ok-venc                   value "00".
+
+       01 ws-exit                  pic x.
+       01 dias-aviso               pic 999      value zeroes.
+       01 fecha-actual             pic 9(8).
+       01 fecha-limite             pic 9(8).
+       01 fecha-actual-num         pic 9(7).
+       01 fecha-limite-num         pic 9(7).
+       01 cant-por-vencer          pic 9(5)     value zeroes.
+
+       *> cho-fecha-hasta se guarda DDMMAAAA (ver CLAVE-ALQ en
+       *> ParteA para el mismo criterio en alq-fecha), mientras que
+       *> fecha-actual/fecha-limite -y FUNCTION INTEGER-OF-DATE- son
+       *> AAAAMMDD. cho-fecha-hasta se pasa por invertir-orden-fecha
+       *> antes de compararla o de usarla con esa funcion.
+       01 cho-fecha-hasta-comp     pic 9(8).
+       01 fecha-a-convertir        pic 9(8).
+       01 fecha-convertida         pic 9(8).
+       01 fec-resto                pic 9(6).
+       01 fec-dd                   pic 9(2).
+       01 fec-mm                   pic 9(2).
+       01 fec-aaaa                 pic 9(4).
+
+       01 enc-vencimientos.
+           03 filler pic x(7)  value "LEGAJO".
+           03 filler pic x(3)  value spaces.
+           03 filler pic x(11) value "VENCE".
+           03 filler pic x(3)  value spaces.
+           03 filler pic x(5)  value "TURNO".
+           03 filler pic x(3)  value spaces.
+           03 filler pic x(4)  value "DIAS".
+           03 filler pic x(44) value spaces.
+
+       01 det-vencimiento.
+           03 dv-legajo             pic x(7).
+           03 filler                pic x(3)   value spaces.
+           03 dv-fecha-hasta        pic 9(8).
+           03 filler                pic x(6)   value spaces.
+           03 dv-turno              pic x.
+           03 filler                pic x(7)   value spaces.
+           03 dv-dias-restantes     pic zzz9.
+           03 filler                pic x(44)  value spaces.
+
+       01 lin-total.
+           03 filler                pic x(27) value
+               "TOTAL CHOFERES POR VENCER: ".
+           03 lt-total              pic zzzz9.
+           03 filler                pic x(48)  value spaces.
+
+       PROCEDURE DIVISION.
+           perform inicio.
+           perform abrir-archivos.
+           perform leer-choferes.
+           perform procesar-choferes until eof-cho.
+           perform cerrar-archivos.
+           accept ws-exit.
+           stop run.
+
+       inicio.
+           display "Dias de aviso para vencimiento de contrato: ".
+           accept dias-aviso.
+           move function current-date(1:8) to fecha-actual.
+           compute fecha-actual-num =
+               function integer-of-date(fecha-actual).
+           compute fecha-limite-num = fecha-actual-num + dias-aviso.
+           compute fecha-limite =
+               function date-of-integer(fecha-limite-num).
+
+       *> Reordena una fecha guardada DDMMAAAA a AAAAMMDD para poder
+       *> compararla contra fecha-actual/fecha-limite o pasarla a
+       *> FUNCTION INTEGER-OF-DATE.
+       invertir-orden-fecha.
+           divide fecha-a-convertir by 1000000
+               giving fec-dd remainder fec-resto.
+           divide fec-resto by 10000
+               giving fec-mm remainder fec-aaaa.
+           compute fecha-convertida =
+               fec-aaaa * 10000 + fec-mm * 100 + fec-dd.
+
+       abrir-archivos.
+           open input choferes.
+           if is not ok-cho
+               display "Error al abrir archivo choferes fs: "
+                 fs-choferes
+               accept ws-exit
+               stop run
+           end-if.
+           open output vencimientos.
+           if is not ok-venc
+               display "Error al abrir archivo vencimientos fs: "
+                 fs-vencimientos
+               accept ws-exit
+               stop run
+           end-if.
+           write reg-vencimientos from enc-vencimientos.
+
+       leer-choferes.
+           read choferes.
+           if fs-choferes is not equal to 00 and 10
+               display "Error al leer choferes fs: " fs-choferes
+           end-if.
+
+       procesar-choferes.
+           move cho-fecha-hasta to fecha-a-convertir.
+           perform invertir-orden-fecha.
+           move fecha-convertida to cho-fecha-hasta-comp.
+           if cho-fecha-hasta-comp is not less than fecha-actual
+               and cho-fecha-hasta-comp is not
+                   greater than fecha-limite
+               perform escribir-detalle-vencimiento
+               add 1 to cant-por-vencer
+           end-if.
+           perform leer-choferes.
+
+       escribir-detalle-vencimiento.
+           move cho-nro-legajo to dv-legajo.
+           move cho-fecha-hasta to dv-fecha-hasta.
+           move cho-turno to dv-turno.
+           compute dv-dias-restantes =
+               function integer-of-date(cho-fecha-hasta-comp)
+               - fecha-actual-num.
+           write reg-vencimientos from det-vencimiento.
+
+       cerrar-archivos.
+           move cant-por-vencer to lt-total.
+           write reg-vencimientos from lin-total.
+           close choferes.
+           close vencimientos.
