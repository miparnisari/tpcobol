@@ -0,0 +1,201 @@
+       identification division.
+       program-id. MantenimientoChoferes.
+       author. "Maria Ines Parnisari - Ignacio Mazzara".
+       date-written. "1er cuatrimestre 2014".
+
+       *> ABM de choferes.dat: hasta ahora el unico programa que
+       *> escribia ese indexado era CreadorArchivosIndexados, a partir
+       *> de una carga masiva de choferes.txt, asi que cualquier alta,
+       *> renovacion de contrato o baja se hacia editando ese .txt a
+       *> mano y volviendo a correr todo el loader. Este programa
+       *> permite dar de alta un legajo (o un nuevo periodo de
+       *> contrato para uno existente), modificar turno/vencimiento de
+       *> un periodo, y dar de baja (suspender) un chofer, todo
+       *> directamente sobre el indexado.
+
+       ENVIRONMENT DIVISION.
+       configuration section.
+       input-output section.
+       file-control.
+
+       select choferes
+           assign to disk "..\..\..\Entrada\choferes.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is cho-clave
+           file status is fs-choferes.
+
+       DATA DIVISION.
+       file section.
+
+       fd choferes
+           label record is standard.
+       01  rec-choferes.
+           03  cho-clave.
+               05  cho-nro-legajo  pic x(7).
+               05  cho-fecha-desde pic 9(8).
+           03  cho-fecha-hasta     pic 9(8).
+           03  cho-turno           pic x.
+               88  turno-valido        value "M" "T" "N".
+           03  cho-suspendido      pic x.
+               88  cho-esta-suspendido    value "S".
+               88  cho-no-suspendido      value "N".
+
+       working-storage section.
+       01 fs-choferes          pic xx.
+           88 ok-cho                   value "00".
+           88 no-cho                   value "23".
+           88 duplicado-cho            value "22".
+
+       77 ws-opcion              pic 9      value zeroes.
+           88 opcion-alta               value 1.
+           88 opcion-modificacion       value 2.
+           88 opcion-baja               value 3.
+           88 opcion-salir              value 4.
+
+       77 ws-exit                pic x.
+
+       01 in-nro-legajo         pic x(7).
+       01 in-fecha-desde        pic 9(8).
+       01 in-fecha-hasta        pic 9(8).
+       01 in-turno              pic x.
+
+       PROCEDURE DIVISION.
+           perform abrir-choferes.
+           perform mostrar-menu.
+           perform procesar-menu until opcion-salir.
+           perform cerrar-choferes.
+           accept ws-exit.
+           stop run.
+
+       abrir-choferes.
+           open i-o choferes.
+           if is not ok-cho
+               display "Error al abrir archivo choferes fs: "
+                 fs-choferes
+               accept ws-exit
+               stop run
+           end-if.
+
+       mostrar-menu.
+           display "1) Alta de chofer / nuevo periodo de contrato".
+           display "2) Modificacion de turno y vencimiento".
+           display "3) Baja (suspension) de chofer".
+           display "4) Salir".
+           accept ws-opcion.
+
+       procesar-menu.
+           if opcion-alta
+               perform alta-chofer
+           end-if.
+           if opcion-modificacion
+               perform modificar-chofer
+           end-if.
+           if opcion-baja
+               perform baja-chofer
+           end-if.
+           if not opcion-salir
+               perform mostrar-menu
+           end-if.
+
+       *> Alta de legajo nuevo o de un nuevo periodo de contrato para
+       *> un legajo existente: la clave es legajo+fecha-desde, asi que
+       *> un legajo ya conocido con una fecha-desde nueva es
+       *> simplemente otro periodo (por ejemplo, una renovacion), no
+       *> un duplicado.
+       alta-chofer.
+           display "Legajo: ".
+           accept in-nro-legajo.
+           display "Fecha desde (DDMMAAAA): ".
+           accept in-fecha-desde.
+           display "Fecha hasta (DDMMAAAA): ".
+           accept in-fecha-hasta.
+           display "Turno (M/T/N): ".
+           accept in-turno.
+
+           if in-turno is not equal to "M" and "T" and "N"
+               display "Turno invalido, debe ser M, T o N."
+           else
+               move in-nro-legajo to cho-nro-legajo
+               move in-fecha-desde to cho-fecha-desde
+               move in-fecha-hasta to cho-fecha-hasta
+               move in-turno to cho-turno
+               move "N" to cho-suspendido
+               write rec-choferes
+               if ok-cho
+                   display "Alta registrada."
+               else if duplicado-cho
+                   display "Ya existe un periodo con ese legajo y "
+                     "fecha desde."
+               else
+                   display "Error al dar de alta fs: " fs-choferes
+               end-if
+               end-if
+           end-if.
+
+       *> Modifica turno y/o fecha de vencimiento de un periodo de
+       *> contrato ya existente, identificado por legajo+fecha-desde.
+       modificar-chofer.
+           display "Legajo: ".
+           accept in-nro-legajo.
+           display "Fecha desde del periodo a modificar (DDMMAAAA): ".
+           accept in-fecha-desde.
+
+           move in-nro-legajo to cho-nro-legajo.
+           move in-fecha-desde to cho-fecha-desde.
+           read choferes
+               invalid key
+                   display "Periodo no encontrado."
+               not invalid key
+                   perform pedir-y-grabar-modificacion
+           end-read.
+
+       pedir-y-grabar-modificacion.
+           display "Nueva fecha hasta (DDMMAAAA, 0 = sin cambios): ".
+           accept in-fecha-hasta.
+           display "Nuevo turno (M/T/N, espacio = sin cambios): ".
+           accept in-turno.
+
+           if in-fecha-hasta is not equal to zeroes
+               move in-fecha-hasta to cho-fecha-hasta
+           end-if.
+           if in-turno is equal to "M" or "T" or "N"
+               move in-turno to cho-turno
+           end-if.
+           rewrite rec-choferes.
+           if ok-cho
+               display "Periodo actualizado."
+           else
+               display "Error al modificar fs: " fs-choferes
+           end-if.
+
+       *> Baja logica: nunca se borra un periodo de contrato, se lo
+       *> marca suspendido, igual que CHO-SUSPENDIDO ya se usa en todo
+       *> el resto del sistema (ChoferEstaActivo lo trata como chofer
+       *> inactivo aunque el periodo siga vigente en fecha).
+       baja-chofer.
+           display "Legajo: ".
+           accept in-nro-legajo.
+           display "Fecha desde del periodo a dar de baja (DDMMAAAA): ".
+           accept in-fecha-desde.
+
+           move in-nro-legajo to cho-nro-legajo.
+           move in-fecha-desde to cho-fecha-desde.
+           read choferes
+               invalid key
+                   display "Periodo no encontrado."
+               not invalid key
+                   perform grabar-baja
+           end-read.
+
+       grabar-baja.
+           move "S" to cho-suspendido.
+           rewrite rec-choferes.
+           if ok-cho
+               display "Chofer dado de baja."
+           else
+               display "Error al dar de baja fs: " fs-choferes
+           end-if.
+
+       cerrar-choferes.
+           close choferes.
