@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       program-id. ArchivarAlquileres.
+       author. "Maria Ines Parnisari - Ignacio Mazzara".
+       date-written. "1er cuatrimestre 2014".
+
+       *> alquileresmae solo crece: Principal/ParteA/ParteB solo la
+       *> leen o la actualizan (rewrite), nunca sacan nada, asi que el
+       *> maestro se agranda para siempre y el barrido secuencial de
+       *> Principal se pone cada vez mas lento. Este programa recorre
+       *> alquileresmae y, para cada registro ya resuelto (alq-estado
+       *> = "T") con alq-fecha mas vieja que la antiguedad pedida por
+       *> consola, lo vuelca a un historico de solo-agregar y lo saca
+       *> del indexado con delete. Los "P" nunca se tocan: un pendiente
+       *> viejo sigue siendo un pendiente, no algo para archivar.
+
+       ENVIRONMENT DIVISION.
+       configuration section.
+       input-output section.
+       file-control.
+
+       select alquileresmae
+           assign to disk "..\..\..\Entrada\alquileres.dat"
+           organization is indexed
+           access mode is sequential
+           record key is alq-clave
+           alternate record key is alq-chofer with duplicates
+           file status is fs-alquileresmae.
+
+       select historico
+           assign to disk "..\..\..\Salida\alquileres-historico.txt"
+           organization is line sequential
+           file status is fs-historico.
+
+       DATA DIVISION.
+       file section.
+
+       fd alquileresmae
+           label record is standard.
+       01 rec-alquileresmae.
+           03 alq-clave.
+               05  alq-patente pic x(6).
+               05  alq-fecha   pic 9(8).
+           03 alq-tipo-doc     pic x.
+           03 alq-nro-doc      pic x(20).
+           03 alq-importe      pic 9(4)v99.
+           03 alq-chofer       pic x(7).
+           03 alq-estado       pic x.
+
+       fd historico
+           label record is standard.
+       01  reg-historico.
+           03  hist-patente        pic x(6).
+           03  filler              pic x       value spaces.
+           03  hist-fecha          pic 9(8).
+           03  filler              pic x       value spaces.
+           03  hist-tipo-doc       pic x.
+           03  filler              pic x       value spaces.
+           03  hist-nro-doc        pic x(20).
+           03  filler              pic x       value spaces.
+           03  hist-importe        pic 9(4)v99.
+           03  filler              pic x       value spaces.
+           03  hist-chofer         pic x(7).
+
+       working-storage section.
+       01 fs-alquileresmae     pic xx.
+           88 ok-alq                   value "00".
+           88 eof-alq                  value "10".
+
+       01 fs-historico         pic xx.
+           88 ok-hist                  value "00".
+
+       01 ws-exit                  pic x.
+       01 dias-antiguedad          pic 999      value zeroes.
+       01 fecha-actual             pic 9(8).
+       01 fecha-limite             pic 9(8).
+       01 fecha-actual-num         pic 9(7).
+       01 fecha-limite-num         pic 9(7).
+       01 cant-archivados          pic 9(7)     value zeroes.
+       01 cant-leidos              pic 9(7)     value zeroes.
+
+       *> alq-fecha se guarda DDMMAAAA (ver CLAVE-ALQ en ParteA),
+       *> mientras que fecha-limite -calculada con FUNCTION
+       *> CURRENT-DATE/DATE-OF-INTEGER- es AAAAMMDD. alq-fecha se
+       *> pasa por invertir-orden-fecha antes de compararla.
+       01 alq-fecha-comp           pic 9(8).
+       01 fecha-a-convertir        pic 9(8).
+       01 fecha-convertida         pic 9(8).
+       01 fec-resto                pic 9(6).
+       01 fec-dd                   pic 9(2).
+       01 fec-mm                   pic 9(2).
+       01 fec-aaaa                 pic 9(4).
+
+       PROCEDURE DIVISION.
+           perform inicio.
+           perform abrir-archivos.
+           perform leer-alquileres.
+           perform procesar-alquileres until eof-alq.
+           perform cerrar-archivos.
+           display "TOTAL ALQUILERES LEIDOS: " cant-leidos.
+           display "TOTAL ALQUILERES ARCHIVADOS: " cant-archivados.
+           accept ws-exit.
+           stop run.
+
+       inicio.
+           display "Antiguedad minima en dias para archivar (T): ".
+           accept dias-antiguedad.
+           move function current-date(1:8) to fecha-actual.
+           compute fecha-actual-num =
+               function integer-of-date(fecha-actual).
+           compute fecha-limite-num =
+               fecha-actual-num - dias-antiguedad.
+           compute fecha-limite =
+               function date-of-integer(fecha-limite-num).
+
+       *> Reordena una fecha guardada DDMMAAAA a AAAAMMDD para poder
+       *> compararla contra fecha-limite.
+       invertir-orden-fecha.
+           divide fecha-a-convertir by 1000000
+               giving fec-dd remainder fec-resto.
+           divide fec-resto by 10000
+               giving fec-mm remainder fec-aaaa.
+           compute fecha-convertida =
+               fec-aaaa * 10000 + fec-mm * 100 + fec-dd.
+
+       abrir-archivos.
+           open i-o alquileresmae.
+           if is not ok-alq
+               display "Error al abrir archivo alquileres fs: "
+                 fs-alquileresmae
+               accept ws-exit
+               stop run
+           end-if.
+           open extend historico.
+           if is not ok-hist
+               display "Error al abrir archivo historico fs: "
+                 fs-historico
+               accept ws-exit
+               stop run
+           end-if.
+
+       leer-alquileres.
+           read alquileresmae.
+           if ok-alq
+               add 1 to cant-leidos
+           end-if.
+           if fs-alquileresmae is not equal to 00 and 10
+               display "Error al leer alquileres fs: "
+                   fs-alquileresmae
+           end-if.
+
+       procesar-alquileres.
+           move alq-fecha of rec-alquileresmae to fecha-a-convertir.
+           perform invertir-orden-fecha.
+           move fecha-convertida to alq-fecha-comp.
+           if alq-estado of rec-alquileresmae = "T"
+               and alq-fecha-comp < fecha-limite
+               perform archivar-alquiler
+           end-if.
+           perform leer-alquileres.
+
+       archivar-alquiler.
+           move alq-patente of rec-alquileresmae to hist-patente.
+           move alq-fecha of rec-alquileresmae to hist-fecha.
+           move alq-tipo-doc of rec-alquileresmae to hist-tipo-doc.
+           move alq-nro-doc of rec-alquileresmae to hist-nro-doc.
+           move alq-importe of rec-alquileresmae to hist-importe.
+           move alq-chofer of rec-alquileresmae to hist-chofer.
+           write reg-historico.
+           delete alquileresmae record.
+           add 1 to cant-archivados.
+
+       cerrar-archivos.
+           close alquileresmae.
+           close historico.
