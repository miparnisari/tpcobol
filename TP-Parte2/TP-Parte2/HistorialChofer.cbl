@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       program-id. HistorialChofer.
+       author. "Maria Ines Parnisari - Ignacio Mazzara".
+       date-written. "1er cuatrimestre 2014".
+
+       *> Historial completo de alquileres de un chofer (para
+       *> liquidaciones, disputas de pago, evaluaciones de
+       *> desempeño), aprovechando el alternate record key por
+       *> alq-chofer de alquileresmae: un solo start posiciona sobre
+       *> el primer alquiler del legajo pedido, en vez de recorrer
+       *> todo el maestro filtrando a mano.
+
+       ENVIRONMENT DIVISION.
+       configuration section.
+       input-output section.
+       file-control.
+
+       select alquileresmae
+           assign to disk "..\..\..\Entrada\alquileres.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is alq-clave
+           alternate record key is alq-chofer with duplicates
+           file status is fs-alquileresmae.
+
+       select historial
+           assign to disk "..\..\..\Salida\historial-chofer.txt"
+           organization is line sequential
+           file status is fs-historial.
+
+       DATA DIVISION.
+       file section.
+
+       fd alquileresmae
+           label record is standard.
+       01 rec-alquileresmae.
+           03 alq-clave.
+               05  alq-patente pic x(6).
+               05  alq-fecha   pic 9(8).
+           03 alq-tipo-doc     pic x.
+           03 alq-nro-doc      pic x(20).
+           03 alq-importe      pic 9(4)v99.
+           03 alq-chofer       pic x(7).
+           03 alq-estado       pic x.
+
+       fd historial
+           label record is standard.
+       01  reg-historial        pic x(80).
+
+       working-storage section.
+       01 fs-alquileresmae     pic xx.
+           88 ok-alq                   value "00".
+           88 no-alq                   value "23".
+           88 eof-alq                  value "10".
+
+       01 fs-historial          pic xx.
+           88 ok-hist                   value "00".
+
+       01 ws-exit                  pic x.
+       01 in-legajo                pic x(7).
+       01 cant-alquileres          pic 9(5)     value zeroes.
+       01 tot-importe              pic 9(9)v99  value zeroes.
+
+       01 enc-historial.
+           03 filler pic x(8)  value "PATENTE".
+           03 filler pic x(2)  value spaces.
+           03 filler pic x(11) value "FECHA".
+           03 filler pic x(3)  value spaces.
+           03 filler pic x(12) value "IMPORTE".
+           03 filler pic x(7)  value spaces.
+           03 filler pic x(6)  value "ESTADO".
+           03 filler pic x(31) value spaces.
+
+       01 det-historial.
+           03 dh-patente             pic x(6).
+           03 filler                 pic x(4)   value spaces.
+           03 dh-fecha               pic 9(8).
+           03 filler                 pic x(6)   value spaces.
+           03 dh-importe             pic zzzz9.99.
+           03 filler                 pic x(6)   value spaces.
+           03 dh-estado              pic x.
+           03 filler                 pic x(37)  value spaces.
+
+       01 lin-total.
+           03 filler                pic x(24) value
+               "TOTAL ALQUILERES: ".
+           03 lt-cantidad           pic zzzz9.
+           03 filler                pic x(4)  value spaces.
+           03 filler                pic x(14) value
+               "TOTAL GASTADO: ".
+           03 lt-importe            pic zzzzzzz9.99.
+           03 filler                pic x(23) value spaces.
+
+       PROCEDURE DIVISION.
+           perform inicio.
+           perform abrir-archivos.
+           perform buscar-primer-alquiler.
+           perform procesar-alquileres
+               until eof-alq or alq-chofer <> in-legajo.
+           perform cerrar-archivos.
+           accept ws-exit.
+           stop run.
+
+       inicio.
+           display "Legajo del chofer: ".
+           accept in-legajo.
+
+       abrir-archivos.
+           open input alquileresmae.
+           if is not ok-alq
+               display "Error al abrir archivo alquileres fs: "
+                 fs-alquileresmae
+               accept ws-exit
+               stop run
+           end-if.
+           open output historial.
+           if is not ok-hist
+               display "Error al abrir archivo historial fs: "
+                 fs-historial
+               accept ws-exit
+               stop run
+           end-if.
+           write reg-historial from enc-historial.
+
+       buscar-primer-alquiler.
+           move in-legajo to alq-chofer.
+           start alquileresmae key is equal to alq-chofer
+               invalid key continue
+           end-start.
+           if ok-alq
+               perform leer-siguiente-alquiler
+           else
+               *> sin alquileres para este legajo: alq-chofer sigue
+               *> valiendo in-legajo (el move de arriba), lo que
+               *> haria pasar la condicion de corte del PROCEDURE
+               *> DIVISION sobre un buffer nunca leido. high-values
+               *> garantiza que alq-chofer <> in-legajo de entrada.
+               move high-values to alq-chofer
+           end-if.
+
+       leer-siguiente-alquiler.
+           read alquileresmae next record
+               at end continue
+           end-read.
+
+       procesar-alquileres.
+           perform escribir-detalle-historial.
+           perform leer-siguiente-alquiler.
+
+       escribir-detalle-historial.
+           move alq-patente to dh-patente.
+           move alq-fecha to dh-fecha.
+           move alq-importe to dh-importe.
+           move alq-estado to dh-estado.
+           write reg-historial from det-historial.
+           add 1 to cant-alquileres.
+           add alq-importe to tot-importe.
+
+       cerrar-archivos.
+           move cant-alquileres to lt-cantidad.
+           move tot-importe to lt-importe.
+           write reg-historial from lin-total.
+           close alquileresmae.
+           close historial.
