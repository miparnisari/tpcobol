@@ -13,15 +13,17 @@
            organization is indexed
            access mode is sequential
            record key is alq-clave
+           alternate record key is alq-chofer with duplicates
            file status is fs-alquileresmae.
            
-       select choferes
-           assign to disk "..\..\..\Entrada\choferes.dat"
+       select autos
+           assign to disk "..\..\..\Entrada\autos.dat"
            organization is indexed
-           access mode is dynamic
-           record key is cho-clave
-           file status is fs-choferes.
-       
+           access mode is random
+           record key is aut-patente
+           file status is fs-autos.
+
+
        select rechazos
            assign to disk "..\..\..\Salida\rechazos.txt"
            organization is indexed
@@ -35,8 +37,27 @@
            
        select temporal
            assign to disk "..\..\..\Salida\listado-temporal.tmp".
-           
-       
+
+       select auditoria
+           assign to disk "..\..\..\Salida\auditoria.txt"
+           organization is line sequential
+           file status is fs-auditoria.
+
+       select listado-csv
+           assign to disk "..\..\..\Salida\listado.csv"
+           organization is line sequential
+           file status is fs-listado-csv.
+
+       select saldo-anterior
+           assign to disk "..\..\..\Salida\saldo-anterior.dat"
+           organization is line sequential
+           file status is fs-saldo-anterior.
+
+       select parametros
+           assign to disk "..\..\..\Entrada\parametros.dat"
+           organization is line sequential
+           file status is fs-parametros.
+
        DATA DIVISION.
        file section.
        
@@ -53,16 +74,16 @@
            03 alq-estado       pic x.
                
                
-       fd choferes
+       fd autos
            label record is standard.
-       01 rec-choferes.
-           03  cho-clave.
-               05  cho-nro-legajo  pic x(7).
-               05  cho-fecha-desde pic 9(8).
-           03  cho-fecha-hasta     pic 9(8).
-           03  cho-turno           pic x.
-        
-        
+       01  rec-autos.
+           03  aut-patente         pic x(6).
+           03  aut-desc            pic x(30).
+           03  aut-marca           pic x(20).
+           03  aut-color           pic x(10).
+           03  aut-tamano          pic x.
+           03  aut-importe         pic 9(4)v99.
+
        fd rechazos
            label record is standard.
        01  rec-rechazos.
@@ -72,13 +93,54 @@
            03  rech-tipo-doc       pic x.
            03  rech-nro-doc        pic x(20).
            03  rech-importe        pic 9(4)v99.
+           03  rech-motivo         pic 9.
+               88  rech-mot-chofer-no-encontrado    value 1.
+               88  rech-mot-chofer-inactivo         value 2.
+               88  rech-mot-chofer-suspendido       value 3.
+               88  rech-mot-patente-no-en-flota     value 4.
+               88  rech-mot-doble-reserva           value 5.
+               88  rech-mot-tipo-doc-invalido       value 6.
+               88  rech-mot-importe-fuera-rango     value 7.
+               88  rech-mot-cliente-no-encontrado   value 8.
            
            
        fd listado
            label record is standard.
        01  reg-listado         pic x(80).
-       
-       
+
+       fd auditoria
+           label record is standard.
+       01  reg-auditoria.
+           03  aud-fecha           pic 9(8).
+           03  filler              pic x       value spaces.
+           03  aud-hora            pic 9(6).
+           03  filler              pic x(2)    value spaces.
+           03  aud-leidos          pic 9(7).
+           03  filler              pic x(2)    value spaces.
+           03  aud-aprobados       pic 9(7).
+           03  filler              pic x(2)    value spaces.
+           03  aud-rechazados      pic 9(7).
+           03  filler              pic x(2)    value spaces.
+           03  aud-tot-gral        pic 9(9)v99.
+           03  filler              pic x(2)    value spaces.
+           03  aud-alerta          pic x.
+               88  aud-fuera-de-tolerancia  value "S".
+
+       fd listado-csv
+           label record is standard.
+       01  reg-listado-csv     pic x(150).
+
+       fd saldo-anterior
+           label record is standard.
+       01  reg-saldo-anterior.
+           03  sal-tot-gral        pic 9(9)v99.
+
+       fd parametros
+           label record is standard.
+       01  reg-parametros.
+           03  param-lineas-por-hoja   pic 99.
+
+
        sd temporal
            data record is reg-temporal.
        01  reg-temporal.
@@ -93,29 +155,73 @@
            03  temp-cli-tipo-doc    pic     x.
            03  temp-cli-nro-doc     pic     x(20).
            03  temp-cli-direccion   pic     x(30).
+           03  temp-cli-telefono    pic     x(20).
            03  temp-importe         pic     9(4)v99.
            
            
        working-storage section.
        
-       01 cli-codigo-estado   pic x(2).   
-       01 cli-numero          pic x(8).  
+       01 cli-codigo-estado   pic x(2).
+       01 cli-numero          pic x(8).
        01 cli-direccion       pic x(30).
+       01 cli-telefono        pic x(20).
+       01 cli-nueva-direccion pic x(30)  value spaces.
+       01 cli-nuevo-telefono  pic x(20)  value spaces.
+       01 cli-cant-alquileres pic 9(7).
+       01 cli-total-gastado   pic 9(9)v99.
        01 fs-alquileresmae    pic xx.
            88 ok-alq                   value "00".
            88 no-alq                   value "23".
            88 eof-alq                  value "10".
            
-       01 fs-choferes         pic xx.
-           88 ok-chof                  value "00".
-           88 no-chof                  value "23".
-           88 eof-chof                 value "10".
+       01 fs-autos            pic xx.
+           88 ok-auto                  value "00".
+           88 no-auto                  value "23".
+
+       01 auto-flag                pic xx.
+           88 auto-esta-en-flota       value "si".
+           88 auto-no-en-flota        value "no".
            
        01 fs-listado          pic xx.
            88 ok-list                  value "00".
            88 no-list                  value "23".
            88 eof-list                 value "10".
-       
+
+       01 fs-auditoria        pic xx.
+           88 ok-aud                   value "00".
+
+       01 fs-listado-csv      pic xx.
+           88 ok-list-csv              value "00".
+
+       01 fs-saldo-anterior   pic xx.
+           88 ok-saldo                 value "00".
+
+       01 fs-parametros       pic xx.
+           88 ok-param                 value "00".
+
+       77 tot-gral-anterior     pic 9(9)v99     value zeroes.
+       77 tolerancia-pct        pic 9(3)v99     value 020.00.
+       77 diferencia-tot-gral   pic 9(9)v99     value zeroes.
+       77 limite-tolerancia     pic 9(9)v99     value zeroes.
+       77 alerta-reconciliacion pic x           value "N".
+           88 hay-alerta-reconciliacion    value "S".
+
+       01 csv-fecha.
+           03  csv-dd          pic 99.
+           03  filler          pic x       value "/".
+           03  csv-mm          pic 99.
+           03  filler          pic x       value "/".
+           03  csv-aaaa        pic 9999.
+       01 csv-importe-ed       pic zzzzzz9.99.
+
+       01 fecha-hora-corrida.
+           03  fhc-fecha              pic 9(8).
+           03  fhc-hora               pic 9(6).
+
+       77 cont-leidos            pic 9(7)        value zeroes.
+       77 cont-aprobados         pic 9(7)        value zeroes.
+       77 cont-rechazados        pic 9(7)        value zeroes.
+
        01 fs-rechazados       pic xx.
            88 ok-rech                  value "00".
            88 no-rech                  value "23".
@@ -166,10 +272,11 @@
            03 FILLER PIC X(15)     VALUE     "       Tipo Doc".
            03 FILLER PIC X(17)     VALUE     "   Nro. Documento".
            03 FILLER PIC X(21)     VALUE     "            Direccion".                                                                                                                                                                                                                      ".
-       
+           03 FILLER PIC X(12)     VALUE     "    Telefono".
+
        01 ENCABEZADO6.
            03 FILLER PIC X(80)     VALUE ALL "-".
-           
+
        01 ENCABEZADO7.
            03  FILLER              PIC X(6)   VALUE SPACES.
            03  temp-cli-numero     PIC X(8).
@@ -179,6 +286,8 @@
            03  temp-cli-nro-doc    PIC X(20).
            03  FILLER              PIC X(3)   VALUE SPACES.
            03  temp-cli-direccion  PIC X(30).
+           03  FILLER              PIC X(2)   VALUE SPACES.
+           03  temp-cli-telefono   PIC X(20).
                     
        01 ENCABEZADO8.
            03  FILLER PIC X(23)    VALUE  "Totales por Chofer: ".
@@ -191,10 +300,45 @@
        01 ENCABEZADO10.
            03  FILLER PIC X(26)     VALUE  "Total general: ".
            03  E10-TOT-GRAL         PIC 9(9)v99.
+
+       01 ENCABEZADO11.
+           03  FILLER PIC X(20)     VALUE  "Totales por Turno: ".
+           03  E11-TURNO            PIC X.
+           03  FILLER PIC X(3)      VALUE  " - ".
+           03  E11-IMPORTE          PIC 9(9)v99.
+
+       01 tabla-turnos.
+           03  tt-elem occurs 10 times indexed by ix-turno.
+               05  tt-turno            pic x.
+               05  tt-importe          pic 9(9)v99.
+       77  cant-turnos-usados          pic 99      value zeroes.
        
        01 chof-estado               pic xx.
            88 chof-estado-activo        value 'si'.
            88 chof-estado-inactivo      value 'no'.
+       01 out-chofer-motivo         pic 9.
+       01 cho-turno                 pic x.
+       77 motivo-rechazo              pic 9         value zeroes.
+
+       *> D=DNI, C=Cedula, R=Libreta, P=Pasaporte, L=Licencia.
+       01 tipo-doc-chk              pic x.
+           88 tipo-doc-chk-valido       value "D" "C" "R" "P" "L".
+
+       *> Rango razonable de alq-importe; fuera de esto es casi
+       *> siempre un error de tipeo, no una tarifa real.
+       77 importe-minimo            pic 9(4)v99   value 0001.00.
+       77 importe-maximo            pic 9(4)v99   value 9999.00.
+
+       *> Ultima patente/fecha aprobada en esta corrida. Como
+       *> alquileresmae se procesa en orden ascendente de alq-clave
+       *> (patente+fecha), una segunda aprobacion para el mismo auto
+       *> en la misma fecha bajo otro documento quedaria contigua a
+       *> esta: alcanza con comparar contra la ultima aprobada, sin
+       *> tabla ni relectura del maestro.
+       01 ultima-aprobada.
+           03  ult-patente-aprobada    pic x(6)    value spaces.
+           03  ult-fecha-aprobada      pic 9(8)    value zeroes.
+           03  ult-nro-doc-aprobado    pic x(20)   value spaces.
        77 tot-gral                  pic 9(9)v99     value zeroes.
        77 tot-fechas                pic 9(7)v99     value zeroes.
        77 tot-chof                  pic 9(5)v99     value zeroes.
@@ -207,36 +351,119 @@
        77 contador                  pic 99.
        77 EndOfFile                 pic 9.
 
+       01 rango-batch.
+           03  rango-desde              pic 9(8)    value zeroes.
+           03  rango-hasta              pic 9(8)    value 99999999.
+
+       *> alq-fecha se guarda DDMMAAAA (ver CLAVE-ALQ en ParteA), y
+       *> comparado tal cual no da un orden cronologico entre meses
+       *> o anios distintos. rango-desde/hasta y alq-fecha se pasan
+       *> por invertir-orden-fecha antes de compararse, para que la
+       *> comparacion numerica sea realmente por fecha.
+       01 rango-desde-comp         pic 9(8)    value zeroes.
+       01 rango-hasta-comp         pic 9(8)    value 99999999.
+       01 alq-fecha-comp           pic 9(8).
+       01 fecha-a-convertir        pic 9(8).
+       01 fecha-convertida         pic 9(8).
+       01 fc-resto                 pic 9(6).
+       01 fc-dd                    pic 9(2).
+       01 fc-mm                    pic 9(2).
+       01 fc-aaaa                  pic 9(4).
+
+       01 modo-corrida             pic x   value "A".
+           88 modo-aprobacion              value "A".
+           88 modo-reimpresion             value "R".
+
        PROCEDURE DIVISION.
+           perform leer-parametros.
+           perform obtener-rango-batch.
            perform abrir-clientes.
-           perform abrir-choferes.
+           perform abrir-autos.
            perform sort-section.
-           perform cerrar-choferes.
+           perform cerrar-autos.
            perform cerrar-clientes.
+           if modo-aprobacion
+               perform escribir-auditoria
+           end-if.
+           if hay-alerta-reconciliacion
+               move 1 to return-code
+           else
+               move 0 to return-code
+           end-if.
            accept op.
            stop run.
-       
-       abrir-clientes. 
+
+       *> parametros.dat es opcional: si no esta o no trae un valor
+       *> valido, se sigue usando el default de lineas-por-hoja.
+       leer-parametros.
+           open input parametros.
+           if ok-param
+               read parametros
+                   at end continue
+               end-read
+               if ok-param and param-lineas-por-hoja > zeroes
+                   move param-lineas-por-hoja to lineas-por-hoja
+               end-if
+               close parametros
+           end-if.
+
+       obtener-rango-batch.
+           display "Modo (A=Aprobar pendientes, ".
+           display "R=Reimprimir ya aprobados): ".
+           accept modo-corrida.
+           if is not modo-aprobacion and is not modo-reimpresion
+               move "A" to modo-corrida
+           end-if.
+           display "Procesar desde (DDMMAAAA, 0 = sin limite): ".
+           accept rango-desde.
+           display "Procesar hasta (DDMMAAAA, 0 = sin limite): ".
+           accept rango-hasta.
+           if rango-hasta = zeroes
+               move 99999999 to rango-hasta
+           end-if.
+           move rango-desde to fecha-a-convertir.
+           perform invertir-orden-fecha.
+           move fecha-convertida to rango-desde-comp.
+           move rango-hasta to fecha-a-convertir.
+           perform invertir-orden-fecha.
+           move fecha-convertida to rango-hasta-comp.
+
+       *> Reordena una fecha guardada DDMMAAAA a AAAAMMDD para que
+       *> pueda compararse cronologicamente contra otra ya reordenada.
+       invertir-orden-fecha.
+           divide fecha-a-convertir by 1000000
+               giving fc-dd remainder fc-resto.
+           divide fc-resto by 10000
+               giving fc-mm remainder fc-aaaa.
+           compute fecha-convertida =
+               fc-aaaa * 10000 + fc-mm * 100 + fc-dd.
+
+       abrir-clientes.
            move "A" to op.
-           call "BuscarDatosCliente" using op, alq-nro-doc, 
-           cli-codigo-estado, cli-numero, cli-direccion.
-           
-       abrir-choferes.
-           open input choferes.
-           if is not ok-chof
-               display "Error al abrir archivo choferes fs: "
-                 fs-choferes
+           call "BuscarDatosCliente" using op, alq-nro-doc,
+           cli-codigo-estado, cli-numero, cli-direccion,
+           cli-telefono, cli-nueva-direccion, cli-nuevo-telefono,
+           cli-cant-alquileres, cli-total-gastado.
+           
+       abrir-autos.
+           open input autos.
+           if is not ok-auto
+               display "Error al abrir archivo autos fs: "
+                 fs-autos
+               move 1 to return-code
                accept op
                stop run
            end-if.
-           
-       cerrar-choferes.
-           close choferes.
-           
+
+       cerrar-autos.
+           close autos.
+
        cerrar-clientes.
            move "C" to op.
-           call "BuscarDatosCliente" using op, alq-nro-doc, 
-           cli-codigo-estado, cli-numero, cli-direccion.
+           call "BuscarDatosCliente" using op, alq-nro-doc,
+           cli-codigo-estado, cli-numero, cli-direccion,
+           cli-telefono, cli-nueva-direccion, cli-nuevo-telefono,
+           cli-cant-alquileres, cli-total-gastado.
 
        
        sort-section.
@@ -246,18 +473,58 @@
            
        *> ENTRADA SECTION
        entrada.
+           if modo-reimpresion
+               perform entrada-reimpresion
+           else
+               perform entrada-aprobacion
+           end-if.
+
+       entrada-aprobacion.
            perform abrir-alquileres.
            perform abrir-rechazados.
            perform leer-alquileres.
-           perform procesar-alquileres until eof-alq. 
-           perform cerrar-alquileres. 
+           perform procesar-alquileres until eof-alq.
+           perform cerrar-alquileres.
            perform cerrar-rechazados.
-               
+
+       *> Modo reimpresion: rearma listado.txt a partir de los
+       *> alquileres ya aprobados (alq-estado = "T"), sin volver a
+       *> correr la logica de aprobacion/rechazo.
+       entrada-reimpresion.
+           perform abrir-alquileres.
+           perform leer-alquileres.
+           perform procesar-reimpresion until eof-alq.
+           perform cerrar-alquileres.
+
+       procesar-reimpresion.
+           if alq-estado = "T"
+               move alq-fecha to fecha-a-convertir
+               perform invertir-orden-fecha
+               move fecha-convertida to alq-fecha-comp
+               if alq-fecha-comp is not less than rango-desde-comp
+                   and alq-fecha-comp is not
+                       greater than rango-hasta-comp
+                   perform reimprimir-alquiler
+               end-if
+           end-if.
+           perform leer-alquileres.
+
+       reimprimir-alquiler.
+           call "ChoferEstaActivo" using alq-chofer, alq-fecha,
+            chof-estado, out-chofer-motivo, cho-turno.
+           move "P" to op.
+           call "BuscarDatosCliente" using op, alq-nro-doc,
+            cli-codigo-estado, cli-numero, cli-direccion,
+            cli-telefono, cli-nueva-direccion, cli-nuevo-telefono,
+            cli-cant-alquileres, cli-total-gastado.
+           perform escribir-arch-temporal.
+
        abrir-alquileres.
            open input alquileresmae.
            if is not ok-alq
                display "Error al abrir archivo alquileres fs: "
                  fs-alquileresmae
+               move 1 to return-code
                accept op
                stop run
            end-if.
@@ -267,61 +534,111 @@
            if is not ok-rech
                display "Error al abrir archivo rechazados fs: "
                  fs-rechazados
+               move 1 to return-code
                accept op
                stop run
            end-if.
            
        leer-alquileres.
            read alquileresmae.
+           if ok-alq
+               add 1 to cont-leidos
+           end-if.
            if fs-alquileresmae is not equal to 00 and 10
                display "Error al leer alquileres fs:" fs-alquileresmae
            end-if.
            
        procesar-alquileres.
            if alq-estado = "P"
-               perform posicionar-choferes.
+               move alq-fecha to fecha-a-convertir
+               perform invertir-orden-fecha
+               move fecha-convertida to alq-fecha-comp
+               if alq-fecha-comp is not less than rango-desde-comp
+                   and alq-fecha-comp is not
+                       greater than rango-hasta-comp
+                   move alq-tipo-doc to tipo-doc-chk
+                   if not tipo-doc-chk-valido
+                       move 6 to motivo-rechazo
+                       perform rechazar-alquiler
+                   else if alq-importe < importe-minimo
+                           or alq-importe > importe-maximo
+                       move 7 to motivo-rechazo
+                       perform rechazar-alquiler
+                   else
+                       perform verificar-patente-flota
+                       if auto-esta-en-flota
+                           perform posicionar-choferes
+                       else
+                           move 4 to motivo-rechazo
+                           perform rechazar-alquiler
+                       end-if
+                   end-if
+               end-if
+           end-if.
            perform leer-alquileres.
-           
+
+       verificar-patente-flota.
+           move alq-patente to aut-patente.
+           read autos
+               invalid key move "no" to auto-flag
+               not invalid key move "si" to auto-flag
+           end-read.
+
+       *> El chequeo de vigencia/suspension del legajo vive en
+       *> ChoferEstaActivo, que tambien lo usa reimprimir-alquiler:
+       *> asi la logica de posicionamiento por cho-clave queda en un
+       *> unico lugar en vez de duplicada en cada camino.
        posicionar-choferes.
-           move alq-chofer to cho-nro-legajo.
-           move "no" to chof-estado.
-           move 00000000 to cho-fecha-desde.
-           
-           start choferes key >= cho-clave.
-           if ok-chof
-               perform leer-choferes
-               perform procesar-choferes until eof-chof or 
-                   cho-fecha-desde > alq-fecha or chof-estado-activo
+           call "ChoferEstaActivo" using alq-chofer, alq-fecha,
+            chof-estado, out-chofer-motivo, cho-turno.
+           if chof-estado-activo
+               perform verificar-doble-reserva
+           else
+               move out-chofer-motivo to motivo-rechazo
+               perform rechazar-alquiler
            end-if.
-           if chof-estado-inactivo
-                perform rechazar-alquiler
+
+       verificar-doble-reserva.
+           if alq-patente = ult-patente-aprobada
+               and alq-fecha = ult-fecha-aprobada
+               and alq-nro-doc is not equal to ult-nro-doc-aprobado
+               move 5 to motivo-rechazo
+               perform rechazar-alquiler
+           else
+               perform aprobar-alquiler
            end-if.
-       
-       leer-choferes.
-           read choferes next record.
-           
-       procesar-choferes.
-           if cho-fecha-hasta > alq-fecha
-               move "si" to chof-estado
+
+       aprobar-alquiler.
+           move "P" to op.
+           call "BuscarDatosCliente" using op, alq-nro-doc,
+            cli-codigo-estado, cli-numero, cli-direccion,
+            cli-telefono, cli-nueva-direccion, cli-nuevo-telefono,
+            cli-cant-alquileres, cli-total-gastado.
+           if cli-codigo-estado is equal to "00"
                move "T" to alq-estado
                perform actualizar-alquileres
-               move "P" to op
-               call "BuscarDatosCliente" using op, alq-nro-doc,
-                cli-codigo-estado, cli-numero, cli-direccion
-               perform escribir-arch-temporal.
-           perform leer-choferes.
-           
+               move alq-patente to ult-patente-aprobada
+               move alq-fecha to ult-fecha-aprobada
+               move alq-nro-doc to ult-nro-doc-aprobado
+               perform escribir-arch-temporal
+               add 1 to cont-aprobados
+           else
+               move 8 to motivo-rechazo
+               perform rechazar-alquiler
+           end-if.
+
        actualizar-alquileres.  
            rewrite rec-alquileresmae.
            
        escribir-arch-temporal.
            move alq-fecha to temp-fecha.
-           move cho-nro-legajo to temp-cho-nro-legajo of reg-temporal.
+           move alq-chofer to temp-cho-nro-legajo of reg-temporal.
            move cho-turno to temp-cho-turno of reg-temporal.
            move cli-numero to temp-cli-numero of reg-temporal.
            move alq-tipo-doc to temp-cli-tipo-doc of reg-temporal.
            move alq-nro-doc to temp-cli-nro-doc of reg-temporal.
            move cli-direccion to temp-cli-direccion of reg-temporal.
+           move cli-telefono to temp-cli-telefono of reg-temporal.
            move alq-importe to temp-importe of reg-temporal.
            release reg-temporal.
            
@@ -330,8 +647,10 @@
             move alq-tipo-doc to rech-tipo-doc.
             move alq-nro-doc to rech-nro-doc.
             move alq-importe to rech-importe.
+            move motivo-rechazo to rech-motivo.
             write rec-rechazos.
             display "Rechazo: " rec-rechazos.
+            add 1 to cont-rechazados.
            
        cerrar-alquileres.
            close alquileresmae.
@@ -342,21 +661,43 @@
        *> SALIDA SECTION
        salida.
            perform abrir-listado.
+           perform abrir-listado-csv.
            perform leer-temporal.
            perform escribir-fecha-actual-y-hoja.
-           perform procesar-fecha until EndOfFile = 1. 
+           perform procesar-fecha until EndOfFile = 1.
            perform escribir-tot-gral.
-           perform cerrar-listado.  
-           
+           perform escribir-tot-turnos.
+           perform reconciliar-tot-gral.
+           perform cerrar-listado.
+           perform cerrar-listado-csv.
+
        abrir-listado.
            open output listado.
             if is not ok-list
                display "Error al abrir archivo listado fs: "
                  fs-listado
+               move 1 to return-code
                accept op
                stop run
            end-if.
-           
+
+       abrir-listado-csv.
+           open output listado-csv.
+           if is not ok-list-csv
+               display "Error al abrir archivo listado.csv fs: "
+                 fs-listado-csv
+               move 1 to return-code
+               accept op
+               stop run
+           end-if.
+           string
+               "Fecha,Chofer,Turno,Cliente,TipoDoc,NroDoc,Direccion"
+               delimited by size
+               ",Importe" delimited by size
+               into reg-listado-csv
+           end-string.
+           write reg-listado-csv.
+
        leer-temporal.
            return temporal record 
                at end set EndOfFile to 1.
@@ -424,22 +765,69 @@
        
        procesar-cliente.
            perform escribir-cliente.
+           perform escribir-cliente-csv.
            perform sumar-totales.
            perform chequear-hoja-nueva.
            perform leer-temporal.
-           
+
        escribir-cliente.
            move corresponding reg-temporal to ENCABEZADO7.
            display ENCABEZADO7.
            move ENCABEZADO7 to reg-listado.
            write reg-listado.
-           
+
+       escribir-cliente-csv.
+           move temp-fecha-dd of reg-temporal to csv-dd.
+           move temp-fecha-mm of reg-temporal to csv-mm.
+           move temp-fecha-aaaa of reg-temporal to csv-aaaa.
+           move temp-importe to csv-importe-ed.
+           move spaces to reg-listado-csv.
+           string
+               csv-fecha delimited by size
+               "," delimited by size
+               function trim(temp-cho-nro-legajo of reg-temporal)
+                   delimited by size
+               "," delimited by size
+               temp-cho-turno of reg-temporal delimited by size
+               "," delimited by size
+               function trim(temp-cli-numero of reg-temporal)
+                   delimited by size
+               "," delimited by size
+               temp-cli-tipo-doc of reg-temporal delimited by size
+               "," delimited by size
+               function trim(temp-cli-nro-doc of reg-temporal)
+                   delimited by size
+               "," delimited by size
+               function trim(temp-cli-direccion of reg-temporal)
+                   delimited by size
+               "," delimited by size
+               function trim(csv-importe-ed) delimited by size
+               into reg-listado-csv
+           end-string.
+           write reg-listado-csv.
+
        sumar-totales.
            add temp-importe to tot-chof.
            add temp-importe to tot-fechas.
            add temp-importe to tot-gral.
+           perform acumular-turno.
            add 1 to nro-linea.
-           
+
+       acumular-turno.
+           set ix-turno to 1.
+           search tt-elem
+               at end perform agregar-turno
+               when tt-turno(ix-turno) = temp-cho-turno of reg-temporal
+                   add temp-importe to tt-importe(ix-turno)
+           end-search.
+
+       agregar-turno.
+           add 1 to cant-turnos-usados.
+           set ix-turno to cant-turnos-usados.
+           move temp-cho-turno of reg-temporal to tt-turno(ix-turno).
+           move temp-importe to tt-importe(ix-turno).
+
+
        chequear-hoja-nueva.  
            
            if (nro-linea > lineas-por-hoja)               
@@ -479,5 +867,71 @@
            move ENCABEZADO10 to reg-listado.
            write reg-listado.
            
+       escribir-tot-turnos.
+           perform escribir-turno varying ix-turno from 1 by 1
+               until ix-turno > cant-turnos-usados.
+
+       escribir-turno.
+           move tt-turno(ix-turno) to E11-TURNO.
+           move tt-importe(ix-turno) to E11-IMPORTE.
+           display ENCABEZADO11.
+           move ENCABEZADO11 to reg-listado.
+           write reg-listado.
+
+       *> RECONCILIACION CONTRA EL SALDO ARRASTRADO DE LA CORRIDA
+       *> ANTERIOR
+       reconciliar-tot-gral.
+           perform leer-saldo-anterior.
+           if tot-gral-anterior is not equal to zeroes
+               compute diferencia-tot-gral =
+                   function abs(tot-gral - tot-gral-anterior)
+               compute limite-tolerancia rounded =
+                   tot-gral-anterior * tolerancia-pct / 100
+               if diferencia-tot-gral > limite-tolerancia
+                   move "S" to alerta-reconciliacion
+                   display "ALERTA: el total general de esta corrida "
+                       "se aparta del saldo anterior mas alla de la "
+                       "tolerancia esperada."
+               end-if
+           end-if.
+           perform grabar-saldo-actual.
+
+       leer-saldo-anterior.
+           move zeroes to tot-gral-anterior.
+           open input saldo-anterior.
+           if ok-saldo
+               read saldo-anterior
+                   at end continue
+               end-read
+               move sal-tot-gral to tot-gral-anterior
+               close saldo-anterior
+           end-if.
+
+       grabar-saldo-actual.
+           open output saldo-anterior.
+           move tot-gral to sal-tot-gral.
+           write reg-saldo-anterior.
+           close saldo-anterior.
+
        cerrar-listado.
-           close listado.
\ No newline at end of file
+           close listado.
+
+       cerrar-listado-csv.
+           close listado-csv.
+
+       *> AUDITORIA DE LA CORRIDA
+       escribir-auditoria.
+           move function current-date to fecha-hora-corrida.
+           open extend auditoria.
+           if not ok-aud
+               open output auditoria
+           end-if.
+           move fhc-fecha to aud-fecha.
+           move fhc-hora to aud-hora.
+           move cont-leidos to aud-leidos.
+           move cont-aprobados to aud-aprobados.
+           move cont-rechazados to aud-rechazados.
+           move tot-gral to aud-tot-gral.
+           move alerta-reconciliacion to aud-alerta.
+           write reg-auditoria.
+           close auditoria.
\ No newline at end of file
