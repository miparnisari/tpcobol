@@ -7,62 +7,86 @@
        configuration section.
        input-output section.
        file-control.
-       
+
        select choferes
-           assign to disk "..\..\Files\choferes.dat"
+           assign to disk "..\..\..\Entrada\choferes.dat"
            organization is indexed
-           access mode is sequential       *> se busca por numero de doc
-           record key is reg-clave
+           access mode is dynamic
+           record key is cho-clave
            file status is fs-choferes.
 
        DATA DIVISION.
        file section.
-       
+
        fd choferes
            label record is standard.
-       01  reg-choferes.
-           03  reg-clave.
-               05  cho-nro-legajo      pic x(7).
-               05  cho-fecha-desde     pic 9(8).
-           03  cho-fecha-hasta         pic 9(8).
-           03  cho-turno               pic x.
-           
+       01  rec-choferes.
+           03  cho-clave.
+               05  cho-nro-legajo  pic x(7).
+               05  cho-fecha-desde pic 9(8).
+           03  cho-fecha-hasta     pic 9(8).
+           03  cho-turno           pic x.
+           03  cho-suspendido      pic x.
+               88  cho-esta-suspendido    value "S".
+               88  cho-no-suspendido       value "N".
+
        working-storage section.
        01 fs-choferes          pic xx.
            88 ok-cho                   value "00".
            88 no-cho                   value "23".
            88 eof-cho                  value "10".
-           
-           
+
        linkage section.
-       01  out-codigo-estado       pic x(2).   *> resultado
-       01  in-cli-nro-doc          pic x(8).   *> parametro
-       01  out-cli-numero          pic x(8).   *> resultado
-       01  out-cli-direccion       pic x(30).  *> resultado
+       01  in-cho-nro-legajo       pic x(7).   *> parametro
+       01  in-fecha                pic 9(8).   *> parametro
+       01  out-activo              pic xx.     *> resultado
+           88 out-esta-activo          value "si".
+           88 out-esta-inactivo        value "no".
+       01  out-motivo              pic 9.      *> resultado
+           88 out-mot-no-encontrado    value 1.
+           88 out-mot-inactivo         value 2.
+           88 out-mot-suspendido       value 3.
+       01  out-cho-turno           pic x.      *> resultado
+
+       PROCEDURE DIVISION using in-cho-nro-legajo, in-fecha,
+           out-activo, out-motivo, out-cho-turno.
+
+           perform verificar-chofer-activo.
+
+           goback. *> retorna control al que llama
+
+       verificar-chofer-activo.
+           move "no" to out-activo.
+           move 1 to out-motivo.
+           move spaces to out-cho-turno.
+
+           open input choferes.
+           if ok-cho
+               *> El periodo de contrato vigente en in-fecha, si
+               *> existe, es el ultimo cuyo cho-fecha-desde no supera
+               *> in-fecha: una unica lectura posicionada alcanza,
+               *> sin recorrer todo el historial del legajo.
+               move in-cho-nro-legajo to cho-nro-legajo
+               move in-fecha to cho-fecha-desde
+               start choferes key is less than or equal to cho-clave
+               if ok-cho
+                   read choferes next record
+                       at end continue
+                   end-read
+               end-if
+               if ok-cho and cho-nro-legajo = in-cho-nro-legajo
+                   perform verificar-periodo-activo
+               end-if
+               close choferes
+           end-if.
 
-       PROCEDURE DIVISION using in-cli-nro-doc, out-codigo-estado,
-           out-cli-numero, out-cli-direccion.
-       
-           move in-cli-nro-doc to cli-nro-doc.
-           
-           open input clientes.
-       
-           read clientes record
-               key is cli-nro-doc.
-               
-           if (ok-cli)
-               display "Cliente " cli-nro-doc " encontrado!"
-               move cli-numero to out-cli-numero
-               move cli-direccion to out-cli-direccion
-           else if (no-cli)
-               display "Cliente " cli-nro-doc " NO encontrado."
-           else if (eof-cli)
-               display "Fin de archivo de clientes."
-               
+       verificar-periodo-activo.
+           if cho-esta-suspendido
+               move 3 to out-motivo
+           else if cho-fecha-hasta > in-fecha
+               move "si" to out-activo
+               move zero to out-motivo
+               move cho-turno to out-cho-turno
+           else
+               move 2 to out-motivo
            end-if.
-           
-           move fs-clientes to out-codigo-estado.
-           
-           close clientes.
-           
-           stop run.
\ No newline at end of file
