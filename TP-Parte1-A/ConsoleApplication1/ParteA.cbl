@@ -27,10 +27,27 @@
            "..\..\..\Files\SOLICITUDES3.dat"
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS SOLICITUDES3-STATUS.
-           
-           SELECT AUTOS ASSIGN TO INPUT
-           "..\..\..\Files\AUTOS.dat"
+
+           SELECT SOLICITUDES4 ASSIGN TO INPUT
+           "..\..\..\Files\SOLICITUDES4.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SOLICITUDES4-STATUS.
+
+           SELECT SOLICITUDES5 ASSIGN TO INPUT
+           "..\..\..\Files\SOLICITUDES5.dat"
            ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SOLICITUDES5-STATUS.
+
+           SELECT SOLICITUDES6 ASSIGN TO INPUT
+           "..\..\..\Files\SOLICITUDES6.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SOLICITUDES6-STATUS.
+
+           SELECT AUTOS ASSIGN TO
+           "..\..\..\ArchivosIndexados\autos.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS AUT-PATENTE
            FILE STATUS IS AUTOS-STATUS.
            
            SELECT RECHAZADOS ASSIGN TO OUTPUT
@@ -42,8 +59,13 @@
             "..\..\..\Files\NUEVOALQUILERES.dat"
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS NUEVOALQUILERES-STATUS.
-           
+
            SELECT APROBADOS ASSIGN TO PRINTER.
+
+           SELECT CHECKPOINT ASSIGN TO
+           "..\..\..\Files\CHECKPOINT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CHECKPOINT-STATUS.
            
        DATA DIVISION.
        FILE SECTION.
@@ -71,6 +93,8 @@
                03  NUEVOALQ-TIPODOC   PIC X.
                03  NUEVOALQ-NRODOC    PIC X(20).
                03  NUEVOALQ-IMPORTE   PIC 9(4)V99.
+               03  NUEVOALQ-AGENCIA   PIC 9.
+               03  NUEVOALQ-CANTDIAS  PIC 9(2).
                
         FD    SOLICITUDES1  LABEL RECORD STANDARD.
         01    REG-SOLICITUDES1.
@@ -82,7 +106,8 @@
                         07  ALQ-FECHA-AAAA   PIC 9(4).
                03  SOL1-TIPODOC   PIC X.
                03  SOL1-NRODOC    PIC X(20).
-               
+               03  SOL1-CANTDIAS  PIC 9(2).
+
         FD    SOLICITUDES2  LABEL RECORD STANDARD.
         01    REG-SOLICITUDES2.
                03 CLAVE-SOL2.
@@ -93,7 +118,8 @@
                         07  ALQ-FECHA-AAAA   PIC 9(4).
                03  SOL2-TIPODOC   PIC X.
                03  SOL2-NRODOC    PIC X(20).
-               
+               03  SOL2-CANTDIAS  PIC 9(2).
+
         FD    SOLICITUDES3  LABEL RECORD STANDARD.
         01    REG-SOLICITUDES3.
                03 CLAVE-SOL3.
@@ -104,6 +130,43 @@
                         07   SOL3-FECHA-AAAA   PIC 9(4).
                03  SOL3-TIPODOC   PIC X.
                03  SOL3-NRODOC    PIC X(20).
+               03  SOL3-CANTDIAS  PIC 9(2).
+
+        FD    SOLICITUDES4  LABEL RECORD STANDARD.
+        01    REG-SOLICITUDES4.
+               03 CLAVE-SOL4.
+                   05  SOL4-PATENTE   PIC X(6).
+                   05  SOL4-FECHA.
+                        07   SOL4-FECHA-DD   PIC 9(2).
+                        07   SOL4-FECHA-MM    PIC 9(2).
+                        07   SOL4-FECHA-AAAA   PIC 9(4).
+               03  SOL4-TIPODOC   PIC X.
+               03  SOL4-NRODOC    PIC X(20).
+               03  SOL4-CANTDIAS  PIC 9(2).
+
+        FD    SOLICITUDES5  LABEL RECORD STANDARD.
+        01    REG-SOLICITUDES5.
+               03 CLAVE-SOL5.
+                   05  SOL5-PATENTE   PIC X(6).
+                   05  SOL5-FECHA.
+                        07   SOL5-FECHA-DD   PIC 9(2).
+                        07   SOL5-FECHA-MM    PIC 9(2).
+                        07   SOL5-FECHA-AAAA   PIC 9(4).
+               03  SOL5-TIPODOC   PIC X.
+               03  SOL5-NRODOC    PIC X(20).
+               03  SOL5-CANTDIAS  PIC 9(2).
+
+        FD    SOLICITUDES6  LABEL RECORD STANDARD.
+        01    REG-SOLICITUDES6.
+               03 CLAVE-SOL6.
+                   05  SOL6-PATENTE   PIC X(6).
+                   05  SOL6-FECHA.
+                        07   SOL6-FECHA-DD   PIC 9(2).
+                        07   SOL6-FECHA-MM    PIC 9(2).
+                        07   SOL6-FECHA-AAAA   PIC 9(4).
+               03  SOL6-TIPODOC   PIC X.
+               03  SOL6-NRODOC    PIC X(20).
+               03  SOL6-CANTDIAS  PIC 9(2).
 
         FD    AUTOS  LABEL RECORD STANDARD.
         01    REG-AUTOS.
@@ -124,25 +187,29 @@
                         07   RECH-FECHA-AAAA   PIC 9(4).
                03  RECH-TIPODOC   PIC X.
                03  RECH-NRODOC        PIC X(20).
+               *> RECH-MOTIVO: 1 = clave ya aprobada por otra agencia
+               *> o por ALQUILERES; 2 = patente no encontrada en
+               *> AUTOS; 3 = tipo de documento invalido.
                03  RECH-MOTIVO        PIC 9.
                03  RECH-AGENCIA       PIC 9.
+               03  RECH-GANADOR       PIC 9.
                
-        FD    APROBADOS  LABEL RECORD OMMITED.
+        FD    APROBADOS  LABEL RECORD OMITTED.
         01    LINEA-APROBADOS PIC X(80).
 
+       *> Punto de reinicio del merge: un unico registro con la ultima
+       *> CLAVE-MENOR totalmente procesada (RECHAZADOS/NUEVOALQUILERES
+       *> ya grabados para esa patente+fecha). Si el job aborta a
+       *> mitad de corrida, la proxima corrida lo usa para saltear lo
+       *> ya hecho en vez de rearrancar desde el principio de los
+       *> cuatro archivos de entrada.
+        FD    CHECKPOINT  LABEL RECORD STANDARD.
+        01    REG-CHECKPOINT.
+               03  CHK-PATENTE   PIC X(6).
+               03  CHK-FECHA     PIC 9(8).
+
        WORKING-STORAGE SECTION.
-       
-       01 VECAUTOS.
-           03 VECAUTOS-ELEMENT OCCURS 300 TIMES
-               ASCENDING KEY IS VECAUT-PATENTE 
-               INDEXED BY INDICE.
-                05  VECAUT-PATENTE   PIC X(6).
-                05  VECAUT-DESC      PIC X(30).
-                05  VECAUT-MARCA     PIC X(20).
-                05  VECAUT-COLOR     PIC X(10).
-                05  VECAUT-TAMAÑO    PIC X.
-                05  VECAUT-IMPORTE   PIC 9(4)V99.
-       
+
        01 CLAVE-ANTERIOR.
            03  CLVANTERIOR-PATENTE   PIC X(6).
            03  CLVANTERIOR-FECHA     PIC 9(8). 
@@ -155,19 +222,132 @@
        77 SOLICITUDES1-STATUS PIC X(2).
        77 SOLICITUDES2-STATUS PIC X(2).
        77 SOLICITUDES3-STATUS PIC X(2).
+       77 SOLICITUDES4-STATUS PIC X(2).
+       77 SOLICITUDES5-STATUS PIC X(2).
+       77 SOLICITUDES6-STATUS PIC X(2).
        77 AUTOS-STATUS PIC X(2).
        77 RECHAZADOS-STATUS PIC X(2).
        77 NUEVOALQUILERES-STATUS PIC X(2).
+       77 CHECKPOINT-STATUS PIC X(2).
+
+       *> Si CHECKPOINT.dat traia un registro al abrir, esta corrida es
+       *> un reinicio: WS-CLAVE-CHECKPOINT guarda esa clave y
+       *> WS-SALTEAR-GRUPO se enciende, grupo a grupo, mientras
+       *> DETERMINAR-CLAVE-MENOR siga devolviendo una clave ya cubierta
+       *> por el checkpoint.
+       01 WS-MODO-RESTART         PIC X        VALUE 'N'.
+           88 ES-RESTART                VALUE 'S'.
+       01 WS-SALTEAR-GRUPO        PIC X        VALUE 'N'.
+
+       *> Si el primer grupo de una patente viene cubierto por el
+       *> checkpoint pero uno posterior de la misma patente no, el
+       *> encabezado de vehiculo (ENCABEZADO3/4/5) no se puede decidir
+       *> en BUSCAR-PATENTE-EN-AUTOS como antes: se imprime recien la
+       *> primera vez que un grupo de esta patente efectivamente se
+       *> procesa, cualquiera sea.
+       01 WS-ENCABEZADO-PATENTE-IMPRESO PIC X   VALUE 'N'.
+           88 ENCABEZADO-PATENTE-IMPRESO       VALUE 'S'.
+       01 WS-CLAVE-CHECKPOINT.
+           03  CHKMENOR-PATENTE  PIC X(6).
+           03  CHKMENOR-FECHA    PIC 9(8).
        77 TOTPATENTE PIC 99999V99 VALUE 0.
        77 TOTGRAL PIC 9999999V99 VALUE 0.
        77 TOTDIASPATENTE PIC 9999 VALUE 0.
        77 FLAG-CLAVE-APROB PIC X(2).
        77 FLAG-CLAVE-RECH PIC  X(2).
        77 PATENTE-VALIDA PIC X(2).
+
+       *> Tipos de documento aceptados para el titular de una
+       *> SOLICITUDES: D=DNI, C=Cedula de Identidad, R=Libreta,
+       *> P=Pasaporte, L=Licencia (mismo criterio que TIPO-DOC-CHK
+       *> en Principal, del TP de Parte 2).
+       01 TIPO-DOC-CHK              PIC X.
+           88 TIPO-DOC-CHK-VALIDO       VALUE "D" "C" "R" "P" "L".
        77 AGENCIA PIC X.
        77 NUMERO-HOJA PIC 999 VALUE 1.
        77 CANT-LINEAS PIC 99 VALUE 0.
-       
+
+       *> Cantidad de agencias socias que envian SOLICITUDES este
+       *> corrida. Para sumar/sacar una agencia alcanza con cambiar
+       *> este valor (y, si es una agencia nueva por encima de las 6
+       *> precargadas, agregar su SELECT/FD y su paragrafo LEER-SOLn)
+       *> - el merge y el rechazo no cambian. El desempate para las
+       *> agencias que se agreguen por encima de las 3 originales se
+       *> arma solo en INICIALIZAR-ORDEN-PRIORIDAD, en orden numerico.
+       77 CANT-AGENCIAS-MAX      PIC 9        VALUE 6.
+       77 CANT-AGENCIAS          PIC 9        VALUE 3.
+
+       *> Orden de desempate cuando ALQUILERES y una o mas SOLICITUDES
+       *> piden la misma patente+fecha: el primer elemento de la
+       *> lista se procesa primero y por lo tanto se queda con el
+       *> alquiler. 0 = ALQUILERES, 1..N = SOLICITUDES1..SOLICITUDESn.
+       *> El orden de fabrica reproduce el que tenia el programa antes
+       *> de esto (ALQUILERES, SOL1, SOL3, SOL2).
+       01 ORDEN-PRIORIDAD.
+           03 OP-ELEM occurs 7 times pic 9.
+
+       77 IX-ORDEN                PIC 9.
+       77 AGENCIA-ACTUAL          PIC 9.
+       77 GANADOR-AGENCIA         PIC 9        VALUE 9.
+
+       01 WS-EOF-GENERAL          PIC X        VALUE 'N'.
+           88 EOF-GENERAL                VALUE 'S'.
+
+       *> Copia de trabajo de cada SOLICITUDES activa: clave, tipodoc,
+       *> nrodoc y cantidad de dias pedidos, leidos del archivo fisico
+       *> correspondiente, mas su file status. LEER-SOL1..LEER-SOL6 son
+       *> los unicos parrafos que conocen el archivo fisico; todo lo
+       *> demas (comparar claves, aprobar, rechazar) trabaja sobre
+       *> esta tabla.
+       01 TABLA-AGENCIAS.
+           03 TA-ELEM occurs 6 times indexed by IX-TA.
+               05 TA-CLAVE.
+                   07 TA-PATENTE     PIC X(6).
+                   07 TA-FECHA       PIC 9(8).
+               05 TA-TIPODOC         PIC X.
+               05 TA-NRODOC          PIC X(20).
+               05 TA-CANTDIAS        PIC 9(2).
+               05 TA-STATUS          PIC XX.
+
+       *> Totales por agencia (0 = ALQUILERES, 1..CANT-AGENCIAS = las
+       *> SOLICITUDESn) para la seccion de resumen del reporte de
+       *> APROBADOS. Un elemento de tabla por agencia posible
+       *> (0..CANT-AGENCIAS-MAX), guardado en la posicion agencia+1
+       *> porque OCCURS arranca en 1.
+       77 IX-TOTAG                PIC 9.
+       77 AGENCIA-NUM             PIC 9.
+       01 TABLA-TOT-AGENCIA.
+           03 TOTAG-ELEM occurs 7 times.
+               05 TOTAG-IMPORTE      PIC 9999999V99 VALUE 0.
+               05 TOTAG-CANT         PIC 9999       VALUE 0.
+
+       *> Diccionarios de tamaño y color de los autos aprobados, en el
+       *> mismo estilo que VECMARCAS/REGISTRAR-MARCA de TP_Parte1_B:
+       *> se van armando sobre la marcha (SEARCH lineal, alta al final
+       *> si no aparecio todavia) en vez de precargar todos los
+       *> valores posibles.
+       77 WS-INDICE-TAMANIO       PIC 9(3) VALUE 1.
+       77 WS-POS-TAMANIO          PIC 9(3).
+       77 WS-I-TAM                PIC 9(3).
+       77 WS-MAXTAMANIOS          PIC 9(3) VALUE 010.
+       01 TABLA-TAMANIO occurs 10 times
+               ascending key is TAM-VALOR
+               indexed by IX-TAMANIO.
+           03  TAM-VALOR       PIC X.
+           03  TAM-CANT        PIC 9999       VALUE 0.
+           03  TAM-IMPORTE     PIC 9999999V99 VALUE 0.
+
+       77 WS-INDICE-COLOR         PIC 9(3) VALUE 1.
+       77 WS-POS-COLOR            PIC 9(3).
+       77 WS-I-COL                PIC 9(3).
+       77 WS-MAXCOLORES           PIC 9(3) VALUE 050.
+       01 TABLA-COLOR occurs 50 times
+               ascending key is COL-VALOR
+               indexed by IX-COLOR.
+           03  COL-VALOR       PIC X(10).
+           03  COL-CANT        PIC 9999       VALUE 0.
+           03  COL-IMPORTE     PIC 9999999V99 VALUE 0.
+
        01 ENCABEZADO1.
            03  FILLER      PIC X(9)    VALUE "Fecha: ".
            03  E1-FECHA-DD    PIC 9(2).
@@ -219,8 +399,10 @@
            03 FILLER PIC X(21) VALUE 
            "       Nro. Documento".
            03 FILLER PIC X(15) VALUE 
-           "       Agencia".  
-           03 FILLER PIC X(13) VALUE SPACES.                                                                                                                                                                                                                                          ".
+           "       Agencia".
+           03 FILLER PIC X(7) VALUE
+           "  Dias ".
+           03 FILLER PIC X(6) VALUE SPACES.
        
        01 ENCABEZADO5.
            03 FILLER PIC X(80) VALUE ALL "-".
@@ -238,7 +420,9 @@
            03  E6-NRODOC    PIC X(20).
            03  FILLER PIC X(7) VALUE SPACES.
            03  E6-AGENCIA    PIC 9.
-           03 FILLER PIC X(28) VALUE SPACES. 
+           03 FILLER PIC X(6) VALUE SPACES.
+           03  E6-CANTDIAS   PIC 99.
+           03 FILLER PIC X(20) VALUE SPACES.
            
        01 ENCABEZADO7.
            03  FILLER PIC X(35) VALUE 
@@ -264,132 +448,398 @@
            
        01 ENCABEZADO9.
            03 FILLER PIC X(80) VALUE SPACES.
-       
+
+       01 ENCABEZADO10.
+           03  FILLER PIC X(35) VALUE
+           "Totales por agencia                ".
+           03  FILLER PIC X(9) VALUE "Agencia: ".
+           03  E10-AGENCIA           PIC 9.
+           03  FILLER PIC X(15) VALUE
+           "    Cantidad: ".
+           03  E10-CANTIDAD          PIC 9999.
+           03  FILLER PIC X(14) VALUE
+           "      Importe ".
+           03  E10-IMPORTE-ENTEROS   PIC 9999999.
+           03  FILLER PIC X VALUE ",".
+           03  E10-IMPORTE-DECIMALES PIC 99.
+
+       01 ENCABEZADO11.
+           03 FILLER PIC X(80) VALUE "Totales por agencia".
+
+       01 ENCABEZADO12.
+           03 FILLER PIC X(80) VALUE "Totales por tamaño".
+
+       01 ENCABEZADO13.
+           03  FILLER PIC X(35) VALUE
+           "Totales por tamaño                 ".
+           03  FILLER PIC X(10) VALUE "Tamaño: ".
+           03  E13-TAMANIO           PIC X.
+           03  FILLER PIC X(15) VALUE
+           "    Cantidad: ".
+           03  E13-CANTIDAD          PIC 9999.
+           03  FILLER PIC X(13) VALUE
+           "      Importe ".
+           03  E13-IMPORTE-ENTEROS   PIC 9999999.
+           03  FILLER PIC X VALUE ",".
+           03  E13-IMPORTE-DECIMALES PIC 99.
+
+       01 ENCABEZADO14.
+           03 FILLER PIC X(80) VALUE "Totales por color".
+
+       01 ENCABEZADO15.
+           03  FILLER PIC X(35) VALUE
+           "Totales por color                  ".
+           03  FILLER PIC X(9) VALUE "Color: ".
+           03  E15-COLOR             PIC X(10).
+           03  FILLER PIC X(6) VALUE
+           " Cant: ".
+           03  E15-CANTIDAD          PIC 9999.
+           03  FILLER PIC X(13) VALUE
+           "      Importe ".
+           03  E15-IMPORTE-ENTEROS   PIC 9999999.
+           03  FILLER PIC X VALUE ",".
+           03  E15-IMPORTE-DECIMALES PIC 99.
+
        PROCEDURE DIVISION.
            PERFORM INICIALIZAR.
            PERFORM LEER-ALQ.
-           PERFORM LEER-SOL1.
-           PERFORM LEER-SOL2.
-           PERFORM LEER-SOL3.
-           PERFORM LEER-AUTOS.
-           PERFORM GUARDAR-AUTOS-EN-VECAUTOS.
+           PERFORM LEER-TODAS-SOLICITUDES.
+           PERFORM VERIFICAR-EOF-GENERAL.
            PERFORM IMPRIMIR-ENCABEZADO-1-Y-2.
-           PERFORM PROCESO1 UNTIL ALQUILERES-STATUS IS EQUAL TO 10 AND 
-               SOLICITUDES1-STATUS IS EQUAL TO 10 AND   
-               SOLICITUDES2-STATUS IS EQUAL TO 10 AND
-               SOLICITUDES3-STATUS IS EQUAL TO 10.                 
+           PERFORM PROCESO1 UNTIL EOF-GENERAL.
+           PERFORM AVISAR-TOTALES-INCOMPLETOS.
            PERFORM IMPRIMIR-TOT-GRAL.
+           PERFORM IMPRIMIR-TOT-AGENCIAS.
+           PERFORM IMPRIMIR-TOT-TAMANIO.
+           PERFORM IMPRIMIR-TOT-COLOR.
            PERFORM CERRAR-ARCHIVOS.
+           PERFORM LIMPIAR-CHECKPOINT.
+           MOVE 0 TO RETURN-CODE.
            STOP RUN.
-           
+
        INICIALIZAR.
+           PERFORM LEER-CHECKPOINT.
+
            OPEN INPUT ALQUILERES.
            IF ALQUILERES-STATUS IS NOT EQUAL TO 00
                DISPLAY "ERROR ABRIR ALQUILERES FS: " ALQUILERES-STATUS
+               MOVE 1 TO RETURN-CODE
                STOP RUN
            END-IF.
-           
-           OPEN INPUT SOLICITUDES1.
-           IF SOLICITUDES1-STATUS IS NOT EQUAL TO 00
-               DISPLAY "ERROR ABRIR SOLICITUDES1 FS: " 
-                    SOLICITUDES1-STATUS                                 
-               STOP RUN
-           END-IF.
-           
-           OPEN INPUT SOLICITUDES2.
-           IF SOLICITUDES2-STATUS IS NOT EQUAL TO 00
-               DISPLAY "ERROR ABRIR SOLICITUDES2 FS: " 
-                   SOLICITUDES2-STATUS                                  
-               STOP RUN
-           END-IF.
-           
-           OPEN INPUT SOLICITUDES3.
-           IF SOLICITUDES3-STATUS IS NOT EQUAL TO 00
-               DISPLAY "ERROR ABRIR SOLICITUDES3 FS: " 
-                   SOLICITUDES3-STATUS                                  
-               STOP RUN
-           END-IF.
-           
+
+           PERFORM ABRIR-SOLICITUD-AGENCIA
+               VARYING AGENCIA-ACTUAL FROM 1 BY 1 UNTIL
+               AGENCIA-ACTUAL > CANT-AGENCIAS.
+
            OPEN INPUT AUTOS.
            IF AUTOS-STATUS IS NOT EQUAL TO 00
-               DISPLAY "ERROR ABRIR AUTOS FS: " 
-                   AUTOS-STATUS                                  
+               DISPLAY "ERROR ABRIR AUTOS FS: "
+                   AUTOS-STATUS
+               MOVE 1 TO RETURN-CODE
                STOP RUN
            END-IF
-           
-           OPEN OUTPUT RECHAZADOS.
+
+           IF ES-RESTART
+               OPEN EXTEND RECHAZADOS
+           ELSE
+               OPEN OUTPUT RECHAZADOS
+           END-IF.
            IF RECHAZADOS-STATUS IS NOT EQUAL TO 00
-               DISPLAY "ERROR ABRIR RECHAZADOS FS: " 
-                   RECHAZADOS-STATUS                                  
+               DISPLAY "ERROR ABRIR RECHAZADOS FS: "
+                   RECHAZADOS-STATUS
+               MOVE 1 TO RETURN-CODE
                STOP RUN
            END-IF.
-           
-           OPEN OUTPUT NUEVOALQUILERES.
+
+           IF ES-RESTART
+               OPEN EXTEND NUEVOALQUILERES
+           ELSE
+               OPEN OUTPUT NUEVOALQUILERES
+           END-IF.
            IF NUEVOALQUILERES-STATUS IS NOT EQUAL TO 00
-               DISPLAY "ERROR ABRIR NUEVOALQUILERES FS: " 
-                  NUEVOALQUILERES-STATUS                                
+               DISPLAY "ERROR ABRIR NUEVOALQUILERES FS: "
+                  NUEVOALQUILERES-STATUS
+               MOVE 1 TO RETURN-CODE
                STOP RUN
            END-IF.
-           
+
+           PERFORM INICIALIZAR-ORDEN-PRIORIDAD.
+
+       *> Si hay un CHECKPOINT.dat con un registro (corrida anterior
+       *> abortada a mitad de merge), lo levanta como punto de
+       *> reinicio; si el archivo no existe o esta vacio (corrida
+       *> anterior terminada con exito, ver GRABAR-CHECKPOINT-FINAL)
+       *> esta corrida arranca de cero, como siempre.
+       LEER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT.
+           IF CHECKPOINT-STATUS IS EQUAL TO 00
+               READ CHECKPOINT RECORD
+                   AT END
+                       MOVE 'N' TO WS-MODO-RESTART
+                   NOT AT END
+                       MOVE 'S' TO WS-MODO-RESTART
+                       MOVE CHK-PATENTE TO CHKMENOR-PATENTE
+                       MOVE CHK-FECHA TO CHKMENOR-FECHA
+               END-READ
+               CLOSE CHECKPOINT
+           ELSE
+               MOVE 'N' TO WS-MODO-RESTART
+           END-IF.
+
+       *> Abre la SOLICITUDESn fisica de la agencia AGENCIA-ACTUAL.
+       *> Unico lugar (junto con LEER-SOLICITUD-AGENCIA y
+       *> CERRAR-SOLICITUD-AGENCIA) que conoce la correspondencia
+       *> agencia -> archivo fisico; agregar una agencia nueva por
+       *> encima de las 6 precargadas implica sumar su SELECT/FD y
+       *> una rama mas en cada uno de estos tres parrafos.
+       ABRIR-SOLICITUD-AGENCIA.
+           IF AGENCIA-ACTUAL IS EQUAL TO 1
+               OPEN INPUT SOLICITUDES1
+               IF SOLICITUDES1-STATUS IS NOT EQUAL TO 00
+                   DISPLAY "ERROR ABRIR SOLICITUDES1 FS: "
+                       SOLICITUDES1-STATUS
+                   MOVE 1 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           ELSE IF AGENCIA-ACTUAL IS EQUAL TO 2
+               OPEN INPUT SOLICITUDES2
+               IF SOLICITUDES2-STATUS IS NOT EQUAL TO 00
+                   DISPLAY "ERROR ABRIR SOLICITUDES2 FS: "
+                       SOLICITUDES2-STATUS
+                   MOVE 1 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           ELSE IF AGENCIA-ACTUAL IS EQUAL TO 3
+               OPEN INPUT SOLICITUDES3
+               IF SOLICITUDES3-STATUS IS NOT EQUAL TO 00
+                   DISPLAY "ERROR ABRIR SOLICITUDES3 FS: "
+                       SOLICITUDES3-STATUS
+                   MOVE 1 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           ELSE IF AGENCIA-ACTUAL IS EQUAL TO 4
+               OPEN INPUT SOLICITUDES4
+               IF SOLICITUDES4-STATUS IS NOT EQUAL TO 00
+                   DISPLAY "ERROR ABRIR SOLICITUDES4 FS: "
+                       SOLICITUDES4-STATUS
+                   MOVE 1 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           ELSE IF AGENCIA-ACTUAL IS EQUAL TO 5
+               OPEN INPUT SOLICITUDES5
+               IF SOLICITUDES5-STATUS IS NOT EQUAL TO 00
+                   DISPLAY "ERROR ABRIR SOLICITUDES5 FS: "
+                       SOLICITUDES5-STATUS
+                   MOVE 1 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           ELSE IF AGENCIA-ACTUAL IS EQUAL TO 6
+               OPEN INPUT SOLICITUDES6
+               IF SOLICITUDES6-STATUS IS NOT EQUAL TO 00
+                   DISPLAY "ERROR ABRIR SOLICITUDES6 FS: "
+                       SOLICITUDES6-STATUS
+                   MOVE 1 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       *> Orden de fabrica para las primeras 3 agencias: reproduce
+       *> exactamente el orden fijo que tenia el programa antes de
+       *> que este orden fuera una tabla (ALQUILERES, SOLICITUDES1,
+       *> SOLICITUDES3, SOLICITUDES2). Las agencias que se agreguen
+       *> por encima de esas 3 (CANT-AGENCIAS 4..6) no tenian un
+       *> orden historico que reproducir, asi que se procesan
+       *> despues, en orden numerico.
+       INICIALIZAR-ORDEN-PRIORIDAD.
+           MOVE 0 TO OP-ELEM(1).
+           MOVE 1 TO OP-ELEM(2).
+           MOVE 3 TO OP-ELEM(3).
+           MOVE 2 TO OP-ELEM(4).
+           PERFORM COMPLETAR-ORDEN-PRIORIDAD
+               VARYING IX-ORDEN FROM 5 BY 1 UNTIL
+               IX-ORDEN > CANT-AGENCIAS + 1.
+
+       COMPLETAR-ORDEN-PRIORIDAD.
+           COMPUTE OP-ELEM(IX-ORDEN) = IX-ORDEN - 1.
+
        CERRAR-ARCHIVOS.
            CLOSE ALQUILERES.
-           CLOSE SOLICITUDES1.
-           CLOSE SOLICITUDES2.
-           CLOSE SOLICITUDES3.
+           PERFORM CERRAR-SOLICITUD-AGENCIA
+               VARYING AGENCIA-ACTUAL FROM 1 BY 1 UNTIL
+               AGENCIA-ACTUAL > CANT-AGENCIAS.
            CLOSE NUEVOALQUILERES.
            CLOSE AUTOS.
            CLOSE RECHAZADOS.
-           
+
+       CERRAR-SOLICITUD-AGENCIA.
+           IF AGENCIA-ACTUAL IS EQUAL TO 1
+               CLOSE SOLICITUDES1
+           ELSE IF AGENCIA-ACTUAL IS EQUAL TO 2
+               CLOSE SOLICITUDES2
+           ELSE IF AGENCIA-ACTUAL IS EQUAL TO 3
+               CLOSE SOLICITUDES3
+           ELSE IF AGENCIA-ACTUAL IS EQUAL TO 4
+               CLOSE SOLICITUDES4
+           ELSE IF AGENCIA-ACTUAL IS EQUAL TO 5
+               CLOSE SOLICITUDES5
+           ELSE IF AGENCIA-ACTUAL IS EQUAL TO 6
+               CLOSE SOLICITUDES6
+           END-IF.
+
        LEER-ALQ.
            READ ALQUILERES RECORD AT END MOVE HIGH-VALUE TO CLAVE-ALQ.
            IF ALQUILERES-STATUS IS NOT EQUAL TO 00 AND 10
                DISPLAY "ERROR LEER ALQUILERES FS: " ALQUILERES-STATUS
            END-IF.
-          
-           
+
+       *> Lee la SOLICITUDESn de cada agencia activa y vuelca clave,
+       *> tipodoc, nrodoc y file status en TABLA-AGENCIAS; a partir de
+       *> aca todo el merge/desempate trabaja sobre esa tabla, no
+       *> sobre los REG-SOLICITUDESn de cada archivo fisico.
+       LEER-TODAS-SOLICITUDES.
+           PERFORM LEER-SOLICITUD-AGENCIA
+               VARYING AGENCIA-ACTUAL FROM 1 BY 1 UNTIL
+               AGENCIA-ACTUAL > CANT-AGENCIAS.
+
+       LEER-SOLICITUD-AGENCIA.
+           IF AGENCIA-ACTUAL IS EQUAL TO 1
+               PERFORM LEER-SOL1
+           ELSE IF AGENCIA-ACTUAL IS EQUAL TO 2
+               PERFORM LEER-SOL2
+           ELSE IF AGENCIA-ACTUAL IS EQUAL TO 3
+               PERFORM LEER-SOL3
+           ELSE IF AGENCIA-ACTUAL IS EQUAL TO 4
+               PERFORM LEER-SOL4
+           ELSE IF AGENCIA-ACTUAL IS EQUAL TO 5
+               PERFORM LEER-SOL5
+           ELSE IF AGENCIA-ACTUAL IS EQUAL TO 6
+               PERFORM LEER-SOL6
+           END-IF.
+
        LEER-SOL1.
-           READ SOLICITUDES1 RECORD AT END MOVE HIGH-VALUE TO 
-           CLAVE-SOL1.                                                  
+           READ SOLICITUDES1 RECORD AT END MOVE HIGH-VALUE TO
+           CLAVE-SOL1.
            IF SOLICITUDES1-STATUS IS NOT EQUAL TO 00 AND 10
-               DISPLAY "ERROR LEER SOLICITUDES1 FS: " 
-               SOLICITUDES1-STATUS                                      
+               DISPLAY "ERROR LEER SOLICITUDES1 FS: "
+               SOLICITUDES1-STATUS
            END-IF.
-           
+           MOVE CLAVE-SOL1 TO TA-CLAVE(1).
+           MOVE SOL1-TIPODOC TO TA-TIPODOC(1).
+           MOVE SOL1-NRODOC TO TA-NRODOC(1).
+           IF SOL1-CANTDIAS IS NOT NUMERIC OR SOL1-CANTDIAS
+               IS EQUAL TO ZERO
+               MOVE 1 TO TA-CANTDIAS(1)
+           ELSE
+               MOVE SOL1-CANTDIAS TO TA-CANTDIAS(1)
+           END-IF.
+           MOVE SOLICITUDES1-STATUS TO TA-STATUS(1).
+
        LEER-SOL2.
-           READ SOLICITUDES2 RECORD AT END MOVE HIGH-VALUE TO 
-           CLAVE-SOL2.                                                  
+           READ SOLICITUDES2 RECORD AT END MOVE HIGH-VALUE TO
+           CLAVE-SOL2.
            IF SOLICITUDES2-STATUS IS NOT EQUAL TO 00 AND 10
-               DISPLAY "ERROR LEER SOLICITUDES2 FS: " 
-               SOLICITUDES2-STATUS                                      
+               DISPLAY "ERROR LEER SOLICITUDES2 FS: "
+               SOLICITUDES2-STATUS
            END-IF.
+           MOVE CLAVE-SOL2 TO TA-CLAVE(2).
+           MOVE SOL2-TIPODOC TO TA-TIPODOC(2).
+           MOVE SOL2-NRODOC TO TA-NRODOC(2).
+           IF SOL2-CANTDIAS IS NOT NUMERIC OR SOL2-CANTDIAS
+               IS EQUAL TO ZERO
+               MOVE 1 TO TA-CANTDIAS(2)
+           ELSE
+               MOVE SOL2-CANTDIAS TO TA-CANTDIAS(2)
+           END-IF.
+           MOVE SOLICITUDES2-STATUS TO TA-STATUS(2).
 
        LEER-SOL3.
-           READ SOLICITUDES3 RECORD AT END MOVE HIGH-VALUE TO 
-           CLAVE-SOL3.                                                  
+           READ SOLICITUDES3 RECORD AT END MOVE HIGH-VALUE TO
+           CLAVE-SOL3.
            IF SOLICITUDES3-STATUS IS NOT EQUAL TO 00 AND 10
-               DISPLAY "ERROR LEER SOLICITUDES3 FS: " 
-               SOLICITUDES3-STATUS                                      
+               DISPLAY "ERROR LEER SOLICITUDES3 FS: "
+               SOLICITUDES3-STATUS
+           END-IF.
+           MOVE CLAVE-SOL3 TO TA-CLAVE(3).
+           MOVE SOL3-TIPODOC TO TA-TIPODOC(3).
+           MOVE SOL3-NRODOC TO TA-NRODOC(3).
+           IF SOL3-CANTDIAS IS NOT NUMERIC OR SOL3-CANTDIAS
+               IS EQUAL TO ZERO
+               MOVE 1 TO TA-CANTDIAS(3)
+           ELSE
+               MOVE SOL3-CANTDIAS TO TA-CANTDIAS(3)
            END-IF.
+           MOVE SOLICITUDES3-STATUS TO TA-STATUS(3).
 
-       LEER-AUTOS.
-           READ AUTOS RECORD.
-           IF AUTOS-STATUS IS NOT EQUAL TO 00 AND 10
-               DISPLAY "ERROR LEER AUTOS FS: " AUTOS-STATUS
+       LEER-SOL4.
+           READ SOLICITUDES4 RECORD AT END MOVE HIGH-VALUE TO
+           CLAVE-SOL4.
+           IF SOLICITUDES4-STATUS IS NOT EQUAL TO 00 AND 10
+               DISPLAY "ERROR LEER SOLICITUDES4 FS: "
+               SOLICITUDES4-STATUS
            END-IF.
-          
-       GUARDAR-AUTOS-EN-VECAUTOS.
-           PERFORM GUARDO-AUTO VARYING INDICE FROM 1 BY 1 UNTIL INDICE
-           > 300 OR AUTOS-STATUS IS EQUAL TO 10.
-           
-       GUARDO-AUTO.
-           MOVE AUT-PATENTE TO VECAUT-PATENTE(INDICE).
-           MOVE AUT-DESC TO VECAUT-DESC(INDICE).
-           MOVE AUT-COLOR TO VECAUT-COLOR(INDICE ).
-           MOVE AUT-MARCA TO VECAUT-MARCA(INDICE).
-           MOVE AUT-TAMAÑO TO VECAUT-TAMAÑO(INDICE).
-           MOVE AUT-IMPORTE TO VECAUT-IMPORTE(INDICE).
-           PERFORM LEER-AUTOS.
-           
+           MOVE CLAVE-SOL4 TO TA-CLAVE(4).
+           MOVE SOL4-TIPODOC TO TA-TIPODOC(4).
+           MOVE SOL4-NRODOC TO TA-NRODOC(4).
+           IF SOL4-CANTDIAS IS NOT NUMERIC OR SOL4-CANTDIAS
+               IS EQUAL TO ZERO
+               MOVE 1 TO TA-CANTDIAS(4)
+           ELSE
+               MOVE SOL4-CANTDIAS TO TA-CANTDIAS(4)
+           END-IF.
+           MOVE SOLICITUDES4-STATUS TO TA-STATUS(4).
+
+       LEER-SOL5.
+           READ SOLICITUDES5 RECORD AT END MOVE HIGH-VALUE TO
+           CLAVE-SOL5.
+           IF SOLICITUDES5-STATUS IS NOT EQUAL TO 00 AND 10
+               DISPLAY "ERROR LEER SOLICITUDES5 FS: "
+               SOLICITUDES5-STATUS
+           END-IF.
+           MOVE CLAVE-SOL5 TO TA-CLAVE(5).
+           MOVE SOL5-TIPODOC TO TA-TIPODOC(5).
+           MOVE SOL5-NRODOC TO TA-NRODOC(5).
+           IF SOL5-CANTDIAS IS NOT NUMERIC OR SOL5-CANTDIAS
+               IS EQUAL TO ZERO
+               MOVE 1 TO TA-CANTDIAS(5)
+           ELSE
+               MOVE SOL5-CANTDIAS TO TA-CANTDIAS(5)
+           END-IF.
+           MOVE SOLICITUDES5-STATUS TO TA-STATUS(5).
+
+       LEER-SOL6.
+           READ SOLICITUDES6 RECORD AT END MOVE HIGH-VALUE TO
+           CLAVE-SOL6.
+           IF SOLICITUDES6-STATUS IS NOT EQUAL TO 00 AND 10
+               DISPLAY "ERROR LEER SOLICITUDES6 FS: "
+               SOLICITUDES6-STATUS
+           END-IF.
+           MOVE CLAVE-SOL6 TO TA-CLAVE(6).
+           MOVE SOL6-TIPODOC TO TA-TIPODOC(6).
+           MOVE SOL6-NRODOC TO TA-NRODOC(6).
+           IF SOL6-CANTDIAS IS NOT NUMERIC OR SOL6-CANTDIAS
+               IS EQUAL TO ZERO
+               MOVE 1 TO TA-CANTDIAS(6)
+           ELSE
+               MOVE SOL6-CANTDIAS TO TA-CANTDIAS(6)
+           END-IF.
+           MOVE SOLICITUDES6-STATUS TO TA-STATUS(6).
+
+       *> Fin de archivo general: ALQUILERES y todas las SOLICITUDES
+       *> activas (1..CANT-AGENCIAS) llegaron a fin de archivo.
+       VERIFICAR-EOF-GENERAL.
+           MOVE 'S' TO WS-EOF-GENERAL.
+           IF ALQUILERES-STATUS IS NOT EQUAL TO 10
+               MOVE 'N' TO WS-EOF-GENERAL
+           END-IF.
+           PERFORM VERIFICAR-EOF-AGENCIA
+               VARYING AGENCIA-ACTUAL FROM 1 BY 1 UNTIL
+               AGENCIA-ACTUAL > CANT-AGENCIAS.
+
+       VERIFICAR-EOF-AGENCIA.
+           IF TA-STATUS(AGENCIA-ACTUAL) IS NOT EQUAL TO 10
+               MOVE 'N' TO WS-EOF-GENERAL
+           END-IF.
+
        IMPRIMIR-ENCABEZADO-1-Y-2.
            MOVE FUNCTION CURRENT-DATE(7:2) TO E1-FECHA-DD.
            MOVE FUNCTION CURRENT-DATE(5:2) TO E1-FECHA-MM.
@@ -405,39 +855,75 @@
            MOVE 0 TO TOTDIASPATENTE.
            PERFORM DETERMINAR-CLAVE-MENOR.
            MOVE CLAVE-MENOR TO CLAVE-ANTERIOR.
-           SET INDICE TO 1.
-           PERFORM BUSCAR-PATENTE-EN-VEC-AUTOS.
-           PERFORM PROCESO2 UNTIL CLVMENOR-PATENTE IS NOT EQUAL TO 
+           PERFORM DETERMINAR-SALTEAR-GRUPO.
+           PERFORM BUSCAR-PATENTE-EN-AUTOS.
+           PERFORM PROCESO2 UNTIL CLVMENOR-PATENTE IS NOT EQUAL TO
                CLVANTERIOR-PATENTE.
            IF TOTPATENTE IS NOT EQUAL TO ZERO
                ADD TOTPATENTE TO TOTGRAL
                PERFORM IMPRIMIR-TOTALES-POR-PATENTE
            END-IF.
-           
-       DETERMINAR-CLAVE-MENOR.
-           IF CLAVE-ALQ  < CLAVE-SOL1
-               MOVE CLAVE-ALQ TO CLAVE-MENOR 
-           ELSE 
-               MOVE CLAVE-SOL1 TO CLAVE-MENOR
-           END-IF.
-           
-           IF CLAVE-SOL2  < CLAVE-MENOR
-               MOVE CLAVE-SOL2 TO CLAVE-MENOR 
-           END-IF.
-           
-           IF CLAVE-SOL3  < CLAVE-MENOR
-               MOVE CLAVE-SOL3 TO CLAVE-MENOR
+           PERFORM VERIFICAR-EOF-GENERAL.
+
+       *> Un grupo (patente+fecha) ya cubierto por el checkpoint de una
+       *> corrida anterior se saltea: se sigue leyendo para avanzar los
+       *> siete archivos de entrada en el mismo orden de siempre, pero
+       *> no se graba RECHAZADOS/NUEVOALQUILERES ni se imprime nada,
+       *> porque ya se grabo/imprimio en la corrida que aborto. Se
+       *> evalua contra CLAVE-MENOR (el grupo que se va a procesar a
+       *> continuacion), no contra CLAVE-ANTERIOR: una misma patente
+       *> puede traer varios grupos, unos ya cubiertos por el
+       *> checkpoint y otros no.
+       DETERMINAR-SALTEAR-GRUPO.
+           MOVE 'N' TO WS-SALTEAR-GRUPO.
+           IF ES-RESTART AND CLAVE-MENOR IS NOT GREATER THAN
+               WS-CLAVE-CHECKPOINT
+               MOVE 'S' TO WS-SALTEAR-GRUPO
            END-IF.
+
+       *> Graba, en CHECKPOINT.dat, la clave del grupo que se acaba de
+       *> terminar de procesar (ya escrito a RECHAZADOS/NUEVOALQUILERES
+       *> o, si se salteo, ya cubierto por un checkpoint anterior). Un
+       *> unico registro, reescrito grupo a grupo: se llama desde
+       *> PROCESO2 con CLAVE-MENOR todavia sin avanzar por
+       *> DETERMINAR-CLAVE-MENOR, asi que es realmente la clave del
+       *> grupo que se acaba de procesar y no la del proximo.
+       GRABAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           MOVE CLVMENOR-PATENTE TO CHK-PATENTE.
+           MOVE CLVMENOR-FECHA TO CHK-FECHA.
+           WRITE REG-CHECKPOINT.
+           CLOSE CHECKPOINT.
+
+       *> Corrida terminada con exito: deja CHECKPOINT.dat vacio para
+       *> que la proxima corrida no lo confunda con un reinicio
+       *> pendiente.
+       LIMPIAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           CLOSE CHECKPOINT.
+
+       *> Menor clave (patente+fecha) entre ALQUILERES y las
+       *> SOLICITUDES de todas las agencias activas.
+       DETERMINAR-CLAVE-MENOR.
+           MOVE CLAVE-ALQ TO CLAVE-MENOR.
+           PERFORM COMPARAR-CLAVE-AGENCIA
+               VARYING IX-TA FROM 1 BY 1 UNTIL IX-TA > CANT-AGENCIAS.
            IF CLVMENOR-FECHA IS NOT EQUAL TO CLVANTERIOR-FECHA
               PERFORM INICIALIZAR-FLAGS
               MOVE CLVMENOR-FECHA TO CLVANTERIOR-FECHA
            END-IF.
-           
-       BUSCAR-PATENTE-EN-VEC-AUTOS.
-           SEARCH VECAUTOS-ELEMENT 
-               AT END PERFORM AUTO-NO-ENCONTRADO
-           WHEN VECAUT-PATENTE(INDICE) IS EQUAL TO CLVMENOR-PATENTE 
-           PERFORM AUTO-ENCONTRADO.
+
+       COMPARAR-CLAVE-AGENCIA.
+           IF TA-CLAVE(IX-TA) < CLAVE-MENOR
+               MOVE TA-CLAVE(IX-TA) TO CLAVE-MENOR
+           END-IF.
+
+       BUSCAR-PATENTE-EN-AUTOS.
+           MOVE CLVMENOR-PATENTE TO AUT-PATENTE.
+           READ AUTOS
+               INVALID KEY PERFORM AUTO-NO-ENCONTRADO
+               NOT INVALID KEY PERFORM AUTO-ENCONTRADO
+           END-READ.
        
        AUTO-NO-ENCONTRADO.
            MOVE 'NO' TO PATENTE-VALIDA.
@@ -448,12 +934,7 @@
            
        AUTO-ENCONTRADO.
            MOVE 'SI' TO PATENTE-VALIDA.
-           IF TOTGRAL IS NOT EQUAL TO ZERO
-               PERFORM IMPRIMIR-SALTO-DE-LINEA UNTIL CANT-LINEAS
-                    IS EQUAL TO 0
-               PERFORM IMPRIMIR-ENCABEZADO-1-Y-2
-           END-IF.
-           PERFORM IMPRIMIR-ENCABEZADO-PATENTE.
+           MOVE 'N' TO WS-ENCABEZADO-PATENTE-IMPRESO.
            
            
            
@@ -465,156 +946,166 @@
                PERFORM IMPRIMIR-ENCABEZADO-1-Y-2
                ADD 9 TO CANT-LINEAS
            END-IF.  
-           MOVE VECAUT-PATENTE(INDICE)(1:3) TO E3-PATENTE-LETRAS.
-           MOVE VECAUT-PATENTE(INDICE)(4:3) TO E3-PATENTE-NUMEROS.
-           MOVE VECAUT-DESC(INDICE) TO E3-DESCRIPCION.
-           MOVE VECAUT-MARCA(INDICE) TO E3-MARCA.
-           MOVE VECAUT-COLOR(INDICE) TO E3-COLOR.
-           MOVE VECAUT-TAMAÑO(INDICE) TO E3-TAMAÑO.
+           MOVE AUT-PATENTE(1:3) TO E3-PATENTE-LETRAS.
+           MOVE AUT-PATENTE(4:3) TO E3-PATENTE-NUMEROS.
+           MOVE AUT-DESC TO E3-DESCRIPCION.
+           MOVE AUT-MARCA TO E3-MARCA.
+           MOVE AUT-COLOR TO E3-COLOR.
+           MOVE AUT-TAMAÑO TO E3-TAMAÑO.
            DISPLAY ENCABEZADO3.
            DISPLAY ENCABEZADO4.
            DISPLAY ENCABEZADO5.
 
            
+       *> Procesa, en el orden configurado en ORDEN-PRIORIDAD, a cada
+       *> interesado (ALQUILERES o una SOLICITUDESn) en la clave
+       *> actual: el primero de la lista que pida esa patente+fecha
+       *> se queda con el alquiler; el resto es rechazado.
        PROCESO2.
+           IF WS-SALTEAR-GRUPO IS EQUAL TO 'N'
+               PERFORM IMPRIMIR-ENCABEZADO-PATENTE-SI-FALTA
+           END-IF.
            PERFORM INICIALIZAR-FLAGS.
-           PERFORM POS-ALQUILERES.
-           PERFORM POS-SOLICITUDES1.
-           PERFORM POS-SOLICITUDES3.
-           PERFORM POS-SOLICITUDES2.
+           PERFORM PROCESAR-AGENCIA-EN-ORDEN
+               VARYING IX-ORDEN FROM 1 BY 1 UNTIL
+               IX-ORDEN > CANT-AGENCIAS + 1.
+           PERFORM GRABAR-CHECKPOINT.
            PERFORM DETERMINAR-CLAVE-MENOR.
+           PERFORM DETERMINAR-SALTEAR-GRUPO.
+
+       *> Salto de pagina/encabezado1y2 (si ya se imprimio algo antes)
+       *> mas ENCABEZADO3/4/5 del vehiculo, una unica vez por patente,
+       *> la primera vez que un grupo suyo no viene saltado.
+       IMPRIMIR-ENCABEZADO-PATENTE-SI-FALTA.
+           IF WS-ENCABEZADO-PATENTE-IMPRESO IS EQUAL TO 'N'
+               IF TOTGRAL IS NOT EQUAL TO ZERO
+                   PERFORM IMPRIMIR-SALTO-DE-LINEA UNTIL CANT-LINEAS
+                        IS EQUAL TO 0
+                   PERFORM IMPRIMIR-ENCABEZADO-1-Y-2
+               END-IF
+               PERFORM IMPRIMIR-ENCABEZADO-PATENTE
+               MOVE 'S' TO WS-ENCABEZADO-PATENTE-IMPRESO
+           END-IF.
+
+       PROCESAR-AGENCIA-EN-ORDEN.
+           IF OP-ELEM(IX-ORDEN) IS EQUAL TO 0
+               PERFORM POS-ALQUILERES
+           ELSE
+               MOVE OP-ELEM(IX-ORDEN) TO AGENCIA-ACTUAL
+               PERFORM POS-SOLICITUD-AGENCIA
+           END-IF.
 
        INICIALIZAR-FLAGS.
           MOVE 'NO' TO  FLAG-CLAVE-APROB.
+          MOVE 9 TO GANADOR-AGENCIA.
           IF PATENTE-VALIDA IS EQUAL TO 'SI'
             MOVE 'NO' TO  FLAG-CLAVE-RECH
           END-IF.
-          
+
        POS-ALQUILERES.
            MOVE 0 TO AGENCIA.
            IF CLAVE-MENOR IS EQUAL TO CLAVE-ALQ
                PERFORM PROCESAR-ALQUILERES
            END-IF.
-           
-       POS-SOLICITUDES1.
-           MOVE 1 TO AGENCIA.
-           IF CLAVE-MENOR IS EQUAL TO CLAVE-SOL1
-               PERFORM PROCESAR-SOLICITUDES1
-           END-IF.
-           
-       POS-SOLICITUDES3.
-           MOVE 3 TO AGENCIA.
-           IF CLAVE-MENOR IS EQUAL TO CLAVE-SOL3
-               PERFORM PROCESAR-SOLICITUDES3
-           END-IF.
-           
-       POS-SOLICITUDES2.
-           MOVE 2 TO AGENCIA.
-           IF CLAVE-MENOR IS EQUAL TO CLAVE-SOL2
-               PERFORM PROCESAR-SOLICITUDES2
+
+       POS-SOLICITUD-AGENCIA.
+           MOVE AGENCIA-ACTUAL TO AGENCIA.
+           IF CLAVE-MENOR IS EQUAL TO TA-CLAVE(AGENCIA-ACTUAL)
+               PERFORM PROCESAR-SOLICITUD-AGENCIA
            END-IF.
-           
+
        PROCESAR-ALQUILERES.
-           IF PATENTE-VALIDA IS EQUAL TO 'NO'
-                MOVE 'SI' TO  FLAG-CLAVE-RECH
-                MOVE 2 TO RECH-MOTIVO 
-                MOVE AGENCIA TO RECH-AGENCIA
-                MOVE ALQ-TIPODOC TO RECH-TIPODOC
-                MOVE ALQ-NRODOC TO RECH-NRODOC
-                WRITE REG-RECHAZADOS
-           ELSE
-               MOVE 'SI' TO FLAG-CLAVE-APROB
-               WRITE REG-NUEVOALQUILERES FROM REG-ALQUILERES
-               ADD ALQ-IMPORTE TO TOTPATENTE
+           IF WS-SALTEAR-GRUPO IS EQUAL TO 'N'
+               IF FLAG-CLAVE-APROB IS EQUAL TO 'SI'
+                    MOVE 'SI' TO  FLAG-CLAVE-RECH
+                    MOVE 1 TO RECH-MOTIVO
+                    MOVE AGENCIA TO RECH-AGENCIA
+                    MOVE GANADOR-AGENCIA TO RECH-GANADOR
+                    MOVE ALQ-TIPODOC TO RECH-TIPODOC
+                    MOVE ALQ-NRODOC TO RECH-NRODOC
+                    WRITE REG-RECHAZADOS
+               ELSE IF PATENTE-VALIDA IS EQUAL TO 'NO'
+                    MOVE 'SI' TO  FLAG-CLAVE-RECH
+                    MOVE 2 TO RECH-MOTIVO
+                    MOVE AGENCIA TO RECH-AGENCIA
+                    MOVE ALQ-TIPODOC TO RECH-TIPODOC
+                    MOVE ALQ-NRODOC TO RECH-NRODOC
+                    WRITE REG-RECHAZADOS
+               ELSE
+                   MOVE 'SI' TO FLAG-CLAVE-APROB
+                   MOVE 0 TO GANADOR-AGENCIA
+                   MOVE REG-ALQUILERES TO REG-NUEVOALQUILERES
+                   MOVE 0 TO NUEVOALQ-AGENCIA
+                   MOVE 1 TO NUEVOALQ-CANTDIAS
+                   WRITE REG-NUEVOALQUILERES
+                   ADD ALQ-IMPORTE TO TOTPATENTE
+                   ADD NUEVOALQ-CANTDIAS TO TOTDIASPATENTE
+                   ADD ALQ-IMPORTE TO TOTAG-IMPORTE(1)
+                   ADD 1 TO TOTAG-CANT(1)
+                   PERFORM ACUMULAR-TAMANIO-COLOR
+               END-IF
            END-IF.
            PERFORM LEER-ALQ.
-           
-           
-       PROCESAR-SOLICITUDES1.
-           IF FLAG-CLAVE-APROB IS EQUAL TO 'SI'
-                MOVE 'SI' TO  FLAG-CLAVE-RECH
-                MOVE 1 TO RECH-MOTIVO
-                MOVE AGENCIA TO RECH-AGENCIA
-                MOVE CLVMENOR-PATENTE TO RECH-PATENTE
-                MOVE CLVMENOR-FECHA TO RECH-FECHA
-                MOVE SOL1-TIPODOC TO RECH-TIPODOC
-                MOVE SOL2-NRODOC TO RECH-NRODOC
-                WRITE REG-RECHAZADOS
-           ELSE IF PATENTE-VALIDA IS EQUAL TO 'SI'
-                MOVE 'SI' TO FLAG-CLAVE-APROB
-                MOVE REG-SOLICITUDES1 TO REG-NUEVOALQUILERES
-                MOVE AUT-IMPORTE TO NUEVOALQ-IMPORTE
-                WRITE REG-NUEVOALQUILERES
-                ADD AUT-IMPORTE TO TOTPATENTE
-                ADD 1 TO TOTDIASPATENTE
-                PERFORM IMPRIMO-APROBADO
-           ELSE IF PATENTE-VALIDA IS EQUAL TO 'NO'
-                MOVE 'SI' TO  FLAG-CLAVE-RECH
-                MOVE 2 TO RECH-MOTIVO
-                MOVE AGENCIA TO RECH-AGENCIA
-                MOVE SOL1-TIPODOC TO RECH-TIPODOC
-                MOVE SOL1-NRODOC TO RECH-NRODOC
-                WRITE REG-RECHAZADOS 
-           END-IF.
-           PERFORM LEER-SOL1.
-           
-       PROCESAR-SOLICITUDES3.
-           IF FLAG-CLAVE-APROB IS EQUAL TO 'SI'
-                MOVE 'SI' TO  FLAG-CLAVE-RECH
-                MOVE 1 TO RECH-MOTIVO
-                MOVE CLVMENOR-PATENTE TO RECH-PATENTE
-                MOVE CLVMENOR-FECHA TO RECH-FECHA
-                MOVE AGENCIA TO RECH-AGENCIA
-                MOVE SOL3-TIPODOC TO RECH-TIPODOC
-                MOVE SOL3-NRODOC TO RECH-NRODOC
-                WRITE REG-RECHAZADOS
-          ELSE IF PATENTE-VALIDA IS EQUAL TO 'SI'
-                MOVE 'SI' TO FLAG-CLAVE-APROB
-                MOVE REG-SOLICITUDES3 TO REG-NUEVOALQUILERES
-                MOVE AUT-IMPORTE TO NUEVOALQ-IMPORTE
-                WRITE REG-NUEVOALQUILERES
-                ADD AUT-IMPORTE TO TOTPATENTE
-                ADD 1 TO TOTDIASPATENTE
-                PERFORM IMPRIMO-APROBADO
-           ELSE IF PATENTE-VALIDA IS EQUAL TO 'NO'
-                MOVE 'SI' TO  FLAG-CLAVE-RECH
-                MOVE 2 TO RECH-MOTIVO
-                MOVE AGENCIA TO RECH-AGENCIA
-                MOVE SOL3-TIPODOC TO RECH-TIPODOC
-                MOVE SOL3-NRODOC TO RECH-NRODOC
-                WRITE REG-RECHAZADOS
-           END-IF.
-           PERFORM LEER-SOL3.
-           
-       PROCESAR-SOLICITUDES2.
-           IF FLAG-CLAVE-APROB IS EQUAL TO 'SI'
-                MOVE 'SI' TO  FLAG-CLAVE-RECH
-                MOVE 1 TO RECH-MOTIVO
-                MOVE AGENCIA TO RECH-AGENCIA
-                MOVE CLVMENOR-PATENTE TO RECH-PATENTE
-                MOVE CLVMENOR-FECHA TO RECH-FECHA
-                MOVE SOL2-TIPODOC TO RECH-TIPODOC
-                MOVE SOL2-NRODOC TO RECH-NRODOC
-                WRITE REG-RECHAZADOS
-          ELSE IF PATENTE-VALIDA IS EQUAL TO 'SI'
-                MOVE 'SI' TO FLAG-CLAVE-APROB
-                MOVE REG-SOLICITUDES2 TO REG-NUEVOALQUILERES
-                MOVE AUT-IMPORTE TO NUEVOALQ-IMPORTE
-                WRITE REG-NUEVOALQUILERES
-                ADD AUT-IMPORTE TO TOTPATENTE
-                ADD 1 TO TOTDIASPATENTE
-                PERFORM IMPRIMO-APROBADO
-           ELSE IF PATENTE-VALIDA IS EQUAL TO 'NO'
-                MOVE 'SI' TO  FLAG-CLAVE-RECH
-                MOVE 2 TO RECH-MOTIVO
-                MOVE AGENCIA TO RECH-AGENCIA
-                MOVE SOL2-TIPODOC TO RECH-TIPODOC
-                MOVE SOL2-NRODOC TO RECH-NRODOC
-                WRITE REG-RECHAZADOS
-           END-IF.
-           PERFORM LEER-SOL2.
-           
-       IMPRIMO-APROBADO.  
+
+       *> Reemplaza a las antiguas PROCESAR-SOLICITUDES1/2/3: la misma
+       *> logica de aprobar/rechazar, generica sobre TA-ELEM(AGENCIA-
+       *> ACTUAL) en vez de sobre el REG-SOLICITUDESn de un archivo
+       *> fisico puntual.
+       PROCESAR-SOLICITUD-AGENCIA.
+           MOVE TA-TIPODOC(AGENCIA-ACTUAL) TO TIPO-DOC-CHK.
+           IF WS-SALTEAR-GRUPO IS EQUAL TO 'N'
+               IF FLAG-CLAVE-APROB IS EQUAL TO 'SI'
+                    MOVE 'SI' TO  FLAG-CLAVE-RECH
+                    MOVE 1 TO RECH-MOTIVO
+                    MOVE AGENCIA TO RECH-AGENCIA
+                    MOVE GANADOR-AGENCIA TO RECH-GANADOR
+                    MOVE CLVMENOR-PATENTE TO RECH-PATENTE
+                    MOVE CLVMENOR-FECHA TO RECH-FECHA
+                    MOVE TA-TIPODOC(AGENCIA-ACTUAL) TO RECH-TIPODOC
+                    MOVE TA-NRODOC(AGENCIA-ACTUAL) TO RECH-NRODOC
+                    WRITE REG-RECHAZADOS
+               ELSE IF NOT TIPO-DOC-CHK-VALIDO
+                    MOVE 'SI' TO  FLAG-CLAVE-RECH
+                    MOVE 3 TO RECH-MOTIVO
+                    MOVE AGENCIA TO RECH-AGENCIA
+                    MOVE CLVMENOR-PATENTE TO RECH-PATENTE
+                    MOVE CLVMENOR-FECHA TO RECH-FECHA
+                    MOVE TA-TIPODOC(AGENCIA-ACTUAL) TO RECH-TIPODOC
+                    MOVE TA-NRODOC(AGENCIA-ACTUAL) TO RECH-NRODOC
+                    WRITE REG-RECHAZADOS
+               ELSE IF PATENTE-VALIDA IS EQUAL TO 'SI'
+                    MOVE 'SI' TO FLAG-CLAVE-APROB
+                    MOVE AGENCIA-ACTUAL TO GANADOR-AGENCIA
+                    MOVE TA-PATENTE(AGENCIA-ACTUAL) TO NUEVOALQ-PATENTE
+                    MOVE TA-FECHA(AGENCIA-ACTUAL) TO NUEVOALQ-FECHA
+                    MOVE TA-TIPODOC(AGENCIA-ACTUAL) TO
+                        NUEVOALQ-TIPODOC
+                    MOVE TA-NRODOC(AGENCIA-ACTUAL) TO NUEVOALQ-NRODOC
+                    MOVE TA-CANTDIAS(AGENCIA-ACTUAL) TO
+                        NUEVOALQ-CANTDIAS
+                    COMPUTE NUEVOALQ-IMPORTE ROUNDED =
+                        AUT-IMPORTE * TA-CANTDIAS(AGENCIA-ACTUAL)
+                    MOVE AGENCIA-ACTUAL TO NUEVOALQ-AGENCIA
+                    WRITE REG-NUEVOALQUILERES
+                    ADD NUEVOALQ-IMPORTE TO TOTPATENTE
+                    ADD TA-CANTDIAS(AGENCIA-ACTUAL) TO TOTDIASPATENTE
+                    COMPUTE IX-TOTAG = AGENCIA-ACTUAL + 1
+                    ADD NUEVOALQ-IMPORTE TO TOTAG-IMPORTE(IX-TOTAG)
+                    ADD 1 TO TOTAG-CANT(IX-TOTAG)
+                    PERFORM ACUMULAR-TAMANIO-COLOR
+                    PERFORM IMPRIMO-APROBADO
+               ELSE IF PATENTE-VALIDA IS EQUAL TO 'NO'
+                    MOVE 'SI' TO  FLAG-CLAVE-RECH
+                    MOVE 2 TO RECH-MOTIVO
+                    MOVE AGENCIA TO RECH-AGENCIA
+                    MOVE TA-TIPODOC(AGENCIA-ACTUAL) TO RECH-TIPODOC
+                    MOVE TA-NRODOC(AGENCIA-ACTUAL) TO RECH-NRODOC
+                    WRITE REG-RECHAZADOS
+               END-IF
+           END-IF.
+           PERFORM LEER-SOLICITUD-AGENCIA.
+
+       IMPRIMO-APROBADO.
            ADD 1 TO CANT-LINEAS.
            IF CANT-LINEAS IS GREATER THAN 60
                ADD 1 TO NUMERO-HOJA
@@ -629,9 +1120,48 @@
            MOVE NUEVOALQ-TIPODOC TO E6-TIPODOC.
            MOVE NUEVOALQ-NRODOC TO E6-NRODOC.
            MOVE AGENCIA TO E6-AGENCIA.
+           MOVE NUEVOALQ-CANTDIAS TO E6-CANTDIAS.
            DISPLAY ENCABEZADO6.
-           
-       
+
+       *> Acumula el alquiler recien aprobado (REG-AUTOS de la patente
+       *> ya esta cargado por BUSCAR-PATENTE-EN-AUTOS) en los
+       *> diccionarios de tamaño y color, para la seccion de resumen
+       *> por clase de vehiculo del reporte de APROBADOS.
+       ACUMULAR-TAMANIO-COLOR.
+           PERFORM REGISTRAR-TAMANIO.
+           ADD 1 TO TAM-CANT(WS-POS-TAMANIO).
+           ADD NUEVOALQ-IMPORTE TO TAM-IMPORTE(WS-POS-TAMANIO).
+           PERFORM REGISTRAR-COLOR.
+           ADD 1 TO COL-CANT(WS-POS-COLOR).
+           ADD NUEVOALQ-IMPORTE TO COL-IMPORTE(WS-POS-COLOR).
+
+       REGISTRAR-TAMANIO.
+           SET IX-TAMANIO TO 1.
+           SEARCH TABLA-TAMANIO
+               AT END
+                   IF WS-INDICE-TAMANIO <= WS-MAXTAMANIOS
+                       MOVE AUT-TAMAÑO TO TAM-VALOR(WS-INDICE-TAMANIO)
+                       MOVE WS-INDICE-TAMANIO TO WS-POS-TAMANIO
+                       ADD 1 TO WS-INDICE-TAMANIO
+                   END-IF
+               WHEN AUT-TAMAÑO IS EQUAL TO TAM-VALOR(IX-TAMANIO)
+                   SET WS-POS-TAMANIO TO IX-TAMANIO
+           END-SEARCH.
+
+       REGISTRAR-COLOR.
+           SET IX-COLOR TO 1.
+           SEARCH TABLA-COLOR
+               AT END
+                   IF WS-INDICE-COLOR <= WS-MAXCOLORES
+                       MOVE AUT-COLOR TO COL-VALOR(WS-INDICE-COLOR)
+                       MOVE WS-INDICE-COLOR TO WS-POS-COLOR
+                       ADD 1 TO WS-INDICE-COLOR
+                   END-IF
+               WHEN AUT-COLOR IS EQUAL TO COL-VALOR(IX-COLOR)
+                   SET WS-POS-COLOR TO IX-COLOR
+           END-SEARCH.
+
+
        IMPRIMIR-SALTO-DE-LINEA.
            ADD 1 TO CANT-LINEAS.
            DISPLAY ENCABEZADO9.
@@ -656,6 +1186,19 @@
            DISPLAY ENCABEZADO9.
        
            
+       *> Los totales (TOTGRAL, TOTAG-*, TAM-*, COL-*) son contadores
+       *> en memoria, no se reconstruyen desde CHECKPOINT.dat: un
+       *> grupo saltado por venir cubierto por el checkpoint de una
+       *> corrida anterior no vuelve a sumarse aca, asi que si esta
+       *> corrida arranco en modo reinicio, los totales de abajo no
+       *> incluyen esos grupos.
+       AVISAR-TOTALES-INCOMPLETOS.
+           IF ES-RESTART
+               DISPLAY "ADVERTENCIA: CORRIDA REINICIADA DESDE UN "
+                   "CHECKPOINT - LOS TOTALES SIGUIENTES NO INCLUYEN "
+                   "LOS GRUPOS YA CUBIERTOS POR LA CORRIDA ANTERIOR."
+           END-IF.
+
        IMPRIMIR-TOT-GRAL.
          ADD 1 TO CANT-LINEAS.
          IF CANT-LINEAS IS GREATER THAN 60
@@ -666,5 +1209,76 @@
            MOVE TOTGRAL(1:7) TO  E8-TOTGRALPATENTE-ENTEROS.
            MOVE TOTGRAL(8:2) TO E8-TOTGRALPATENTE-DECIMALES.
            DISPLAY ENCABEZADO8.
-           
-       END PROGRAM Program1.
\ No newline at end of file
+
+       *> Resumen de negocio aprobado por agencia (0=ALQUILERES,
+       *> 1..CANT-AGENCIAS=SOLICITUDESn), guardado en TOTAG-ELEM en
+       *> la posicion agencia+1.
+       IMPRIMIR-TOT-AGENCIAS.
+           DISPLAY ENCABEZADO9.
+           DISPLAY ENCABEZADO11.
+           PERFORM IMPRIMIR-TOTAL-AGENCIA
+               VARYING AGENCIA-NUM FROM 0 BY 1 UNTIL
+               AGENCIA-NUM > CANT-AGENCIAS.
+
+       IMPRIMIR-TOTAL-AGENCIA.
+           ADD 1 TO CANT-LINEAS.
+           IF CANT-LINEAS IS GREATER THAN 60
+               ADD 1 TO NUMERO-HOJA
+               MOVE 0 TO CANT-LINEAS
+               PERFORM IMPRIMIR-ENCABEZADO-1-Y-2
+           END-IF.
+           COMPUTE IX-TOTAG = AGENCIA-NUM + 1.
+           MOVE AGENCIA-NUM TO E10-AGENCIA.
+           MOVE TOTAG-CANT(IX-TOTAG) TO E10-CANTIDAD.
+           MOVE TOTAG-IMPORTE(IX-TOTAG)(1:7) TO E10-IMPORTE-ENTEROS.
+           MOVE TOTAG-IMPORTE(IX-TOTAG)(8:2) TO
+               E10-IMPORTE-DECIMALES.
+           DISPLAY ENCABEZADO10.
+
+       *> Resumen de negocio aprobado por tamaño de auto, sobre el
+       *> diccionario armado por REGISTRAR-TAMANIO durante el proceso.
+       IMPRIMIR-TOT-TAMANIO.
+           DISPLAY ENCABEZADO9.
+           DISPLAY ENCABEZADO12.
+           MOVE 1 TO WS-I-TAM.
+           PERFORM IMPRIMIR-UNA-FILA-TAMANIO
+               UNTIL WS-I-TAM >= WS-INDICE-TAMANIO.
+
+       IMPRIMIR-UNA-FILA-TAMANIO.
+           ADD 1 TO CANT-LINEAS.
+           IF CANT-LINEAS IS GREATER THAN 60
+               ADD 1 TO NUMERO-HOJA
+               MOVE 0 TO CANT-LINEAS
+               PERFORM IMPRIMIR-ENCABEZADO-1-Y-2
+           END-IF.
+           MOVE TAM-VALOR(WS-I-TAM) TO E13-TAMANIO.
+           MOVE TAM-CANT(WS-I-TAM) TO E13-CANTIDAD.
+           MOVE TAM-IMPORTE(WS-I-TAM)(1:7) TO E13-IMPORTE-ENTEROS.
+           MOVE TAM-IMPORTE(WS-I-TAM)(8:2) TO E13-IMPORTE-DECIMALES.
+           DISPLAY ENCABEZADO13.
+           ADD 1 TO WS-I-TAM.
+
+       *> Resumen de negocio aprobado por color de auto, sobre el
+       *> diccionario armado por REGISTRAR-COLOR durante el proceso.
+       IMPRIMIR-TOT-COLOR.
+           DISPLAY ENCABEZADO9.
+           DISPLAY ENCABEZADO14.
+           MOVE 1 TO WS-I-COL.
+           PERFORM IMPRIMIR-UNA-FILA-COLOR
+               UNTIL WS-I-COL >= WS-INDICE-COLOR.
+
+       IMPRIMIR-UNA-FILA-COLOR.
+           ADD 1 TO CANT-LINEAS.
+           IF CANT-LINEAS IS GREATER THAN 60
+               ADD 1 TO NUMERO-HOJA
+               MOVE 0 TO CANT-LINEAS
+               PERFORM IMPRIMIR-ENCABEZADO-1-Y-2
+           END-IF.
+           MOVE COL-VALOR(WS-I-COL) TO E15-COLOR.
+           MOVE COL-CANT(WS-I-COL) TO E15-CANTIDAD.
+           MOVE COL-IMPORTE(WS-I-COL)(1:7) TO E15-IMPORTE-ENTEROS.
+           MOVE COL-IMPORTE(WS-I-COL)(8:2) TO E15-IMPORTE-DECIMALES.
+           DISPLAY ENCABEZADO15.
+           ADD 1 TO WS-I-COL.
+
+       END PROGRAM Program1.
